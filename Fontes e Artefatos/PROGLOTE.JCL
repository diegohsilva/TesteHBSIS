@@ -0,0 +1,30 @@
+//PROGLOTE JOB (ACCT),'ROTINA NOTURNA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB.....: PROGLOTE                                           *
+//* SISTEMA.: HBSIS - GERENCIADOR DE CARTEIRAS DE CLIENTES        *
+//* FUNCAO..: EXECUTA EM LOTE, SEM OPERADOR, O RELATORIO DE       *
+//*           CLIENTES (PROG03), O RELATORIO DE VENDEDORES        *
+//*           (PROG04) E A DISTRIBUICAO DE CLIENTES POR           *
+//*           VENDEDOR (PROG05), NESTA ORDEM.                     *
+//* USO.....: AGENDAR PARA EXECUCAO NOTURNA NO SCHEDULER LOCAL.    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PROGLOTE
+//STEPLIB  DD DSN=HBSIS.CARTEIRA.LOADLIB,DISP=SHR
+//CLIENTE  DD DSN=HBSIS.CARTEIRA.CLIENTE.DAT,DISP=SHR
+//VENDEDOR DD DSN=HBSIS.CARTEIRA.VENDEDOR.DAT,DISP=SHR
+//DISTRIB  DD DSN=HBSIS.CARTEIRA.DISTRIB.DAT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RCLIENTE DD DSN=HBSIS.CARTEIRA.RCLIENTE.TXT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RVENDEDR DD DSN=HBSIS.CARTEIRA.RVENDEDOR.TXT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RDISTANC DD DSN=HBSIS.CARTEIRA.RDISTANCIA.TXT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
