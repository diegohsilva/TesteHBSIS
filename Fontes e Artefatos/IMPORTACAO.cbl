@@ -0,0 +1,495 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPORTACAO.
+       AUTHOR. DIEGO H.
+       DATE-WRITTEN. 08/08/2026.
+      *      ******** IMPORTACAO EM LOTE DE CLIENTES/VENDEDORES ******
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS CLI-CODIGO
+                  ALTERNATE RECORD KEY IS CLI-CNPJ
+                  ACCESS MODE      IS DYNAMIC
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-ACESSO.
+
+           SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS VEN-CODIGO
+                  ALTERNATE RECORD KEY IS VEN-CPF
+                  ACCESS MODE      IS DYNAMIC
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-VENDEDOR.
+
+           SELECT ARQ-CTRL-CLIENTE ASSIGN TO DISK WID-ARQ-CTRL-CLIENTE
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS CTL-CHAVE
+                  ACCESS MODE      IS DYNAMIC
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-CTRL.
+
+           SELECT ARQ-CTRL-VENDEDOR ASSIGN TO DISK WID-ARQ-CTRL-VENDEDOR
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS CTL-CHAVE-VEN
+                  ACCESS MODE      IS DYNAMIC
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-CTRL-VEN.
+
+           SELECT ARQ-AUD-CLIENTE ASSIGN TO DISK WID-ARQ-AUD-CLIENTE
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WS-RESULTADO-AUD.
+
+           SELECT ARQ-AUD-VENDEDOR ASSIGN TO DISK WID-ARQ-AUD-VENDEDOR
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WS-RESULTADO-AUD-VEN.
+
+           SELECT ARQ-IMP-CLIENTE ASSIGN TO DISK WID-ARQ-IMP-CLIENTE
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WS-RESULTADO-IMP.
+
+           SELECT ARQ-IMP-VENDEDOR ASSIGN TO DISK WID-ARQ-IMP-VENDEDOR
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WS-RESULTADO-IMP-VEN.
+
+           SELECT ARQ-REJ-CLIENTE ASSIGN TO DISK WID-ARQ-REJ-CLIENTE
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WS-RESULTADO-REJ.
+
+           SELECT ARQ-REJ-VENDEDOR ASSIGN TO DISK WID-ARQ-REJ-VENDEDOR
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WS-RESULTADO-REJ-VEN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ARQ-CLIENTE.FD".
+       COPY "ARQ-VENDEDOR.FD".
+       COPY "CTRL-CLIENTE.FD".
+       COPY "CTRL-VENDEDOR.FD".
+       COPY "AUD-CLIENTE.FD".
+       COPY "AUD-VENDEDOR.FD".
+       COPY "IMP-CLIENTE.FD".
+       COPY "IMP-VENDEDOR.FD".
+       COPY "REJ-CLIENTE.FD".
+       COPY "REJ-VENDEDOR.FD".
+
+       WORKING-STORAGE SECTION.
+
+       copy "AREA-CNPJ.cpy".
+       COPY "AREA-CPF.CPY".
+
+       77 LINHA-TRACO              PIC X(80) VALUE ALL '-'.
+       77 WID-ARQ-CLIENTE          PIC X(50) VALUE SPACES.
+       77 WID-ARQ-VENDEDOR         PIC X(50) VALUE SPACES.
+       77 WID-ARQ-CTRL-CLIENTE     PIC X(50) VALUE SPACES.
+       77 WID-ARQ-CTRL-VENDEDOR    PIC X(50) VALUE SPACES.
+       77 WID-ARQ-AUD-CLIENTE      PIC X(50) VALUE SPACES.
+       77 WID-ARQ-AUD-VENDEDOR     PIC X(50) VALUE SPACES.
+       77 WID-ARQ-IMP-CLIENTE      PIC X(50) VALUE SPACES.
+       77 WID-ARQ-IMP-VENDEDOR     PIC X(50) VALUE SPACES.
+       77 WID-ARQ-REJ-CLIENTE      PIC X(50) VALUE SPACES.
+       77 WID-ARQ-REJ-VENDEDOR     PIC X(50) VALUE SPACES.
+       77 WS-RESULTADO-ACESSO      PIC 9(02) VALUE ZEROS.
+       77 WS-RESULTADO-VENDEDOR    PIC 9(02) VALUE ZEROS.
+       77 WS-RESULTADO-CTRL        PIC 9(02) VALUE ZEROS.
+       77 WS-RESULTADO-CTRL-VEN    PIC 9(02) VALUE ZEROS.
+       77 WS-RESULTADO-AUD         PIC 9(02) VALUE ZEROS.
+       77 WS-RESULTADO-AUD-VEN     PIC 9(02) VALUE ZEROS.
+       77 WS-RESULTADO-IMP         PIC 9(02) VALUE ZEROS.
+       77 WS-RESULTADO-IMP-VEN     PIC 9(02) VALUE ZEROS.
+       77 WS-RESULTADO-REJ         PIC 9(02) VALUE ZEROS.
+       77 WS-RESULTADO-REJ-VEN     PIC 9(02) VALUE ZEROS.
+       77 WS-REJ-MOTIVO            PIC 9(02) VALUE ZEROS.
+           88 MOTIVO-CHAVE-AUSENTE VALUE 01.
+           88 MOTIVO-DIGITO-INVALIDO VALUE 02.
+           88 MOTIVO-CHAVE-DUPLICADA VALUE 03.
+           88 MOTIVO-ERRO-GRAVACAO VALUE 04.
+           88 MOTIVO-COORDENADA-INVALIDA VALUE 05.
+       77 CONTROLE-FIM             PIC 9(01) VALUE ZEROS.
+       77 PAUSA                    PIC X(02) VALUE SPACES.
+       77 WS-AUD-OPERACAO          PIC X(01) VALUE SPACES.
+       77 WS-CLI-ANTES             PIC X(255) VALUE SPACES.
+       77 WS-CLI-DEPOIS            PIC X(255) VALUE SPACES.
+       77 WS-VEN-ANTES             PIC X(257) VALUE SPACES.
+       77 WS-VEN-DEPOIS            PIC X(257) VALUE SPACES.
+       77 WS-CNPJ-DUPLICADO        PIC X(01) VALUE SPACES.
+       77 WS-CPF-DUPLICADO         PIC X(01) VALUE SPACES.
+       77 WS-FIM-BUSCA-CNPJ        PIC 9(01) VALUE ZEROS.
+       77 WS-FIM-BUSCA-CPF         PIC 9(01) VALUE ZEROS.
+       77 WS-PROX-CODIGO-CLIENTE   PIC 9(07) VALUE ZEROS.
+       77 WS-PROX-CODIGO-VENDEDOR  PIC 9(03) VALUE ZEROS.
+       77 WS-QTD-IMPORTADOS        PIC 9(07) VALUE ZEROS.
+       77 WS-QTD-REJEITADOS        PIC 9(07) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       77 DATA-DE-HOJE             PIC 99/99/9(04).
+       77 LK-TIPO-DADO             PIC 9(01). *> 1-CLIENTE 2-VENDEDOR
+       77 OPERADOR          PIC X(10).
+
+       SCREEN SECTION.
+       01 LIMPA-TELA   BLANK SCREEN
+                       BACKGROUND-COLOR 1
+                       FOREGROUND-COLOR 7.
+
+       PROCEDURE DIVISION USING DATA-DE-HOJE LK-TIPO-DADO OPERADOR.
+
+       INICIO.
+           EVALUATE LK-TIPO-DADO
+              WHEN 1
+                 PERFORM IMPORTAR-CLIENTES
+              WHEN 2
+                 PERFORM IMPORTAR-VENDEDORES
+           END-EVALUATE
+           EXIT PROGRAM
+           .
+       IMPORTAR-CLIENTES.
+           MOVE "IMPCLI.TXT" TO WID-ARQ-IMP-CLIENTE
+           OPEN INPUT ARQ-IMP-CLIENTE
+           IF WS-RESULTADO-IMP NOT = 00
+              DISPLAY "ARQUIVO IMPCLI.TXT NAO ENCONTRADO." AT 2401
+              ACCEPT PAUSA AT 2478
+              GO TO F-IMPORTAR-CLIENTES
+           END-IF
+           MOVE "CLIENTE.DAT" TO WID-ARQ-CLIENTE
+           OPEN I-O ARQ-CLIENTE
+           IF WS-RESULTADO-ACESSO NOT = 00
+              OPEN OUTPUT ARQ-CLIENTE
+              CLOSE ARQ-CLIENTE
+              OPEN I-O ARQ-CLIENTE
+           END-IF
+           MOVE "CTRLCLI.DAT" TO WID-ARQ-CTRL-CLIENTE
+           OPEN I-O ARQ-CTRL-CLIENTE
+           IF WS-RESULTADO-CTRL NOT = 00
+              OPEN OUTPUT ARQ-CTRL-CLIENTE
+              CLOSE ARQ-CTRL-CLIENTE
+              OPEN I-O ARQ-CTRL-CLIENTE
+           END-IF
+           MOVE "AUDCLI.TXT" TO WID-ARQ-AUD-CLIENTE
+           OPEN EXTEND ARQ-AUD-CLIENTE
+           IF WS-RESULTADO-AUD NOT = 00
+              OPEN OUTPUT ARQ-AUD-CLIENTE
+              CLOSE ARQ-AUD-CLIENTE
+              OPEN EXTEND ARQ-AUD-CLIENTE
+           END-IF
+           MOVE "REJCLI.TXT" TO WID-ARQ-REJ-CLIENTE
+           OPEN EXTEND ARQ-REJ-CLIENTE
+           IF WS-RESULTADO-REJ NOT = 00
+              OPEN OUTPUT ARQ-REJ-CLIENTE
+              CLOSE ARQ-REJ-CLIENTE
+              OPEN EXTEND ARQ-REJ-CLIENTE
+           END-IF
+           MOVE 1 TO CTL-CHAVE
+           READ ARQ-CTRL-CLIENTE
+           IF WS-RESULTADO-CTRL NOT = 00
+              MOVE 1     TO CTL-CHAVE
+              MOVE ZEROS TO CTL-ULTIMO-CODIGO
+              WRITE REGISTRO-CTRL-CLIENTE
+           END-IF
+           MOVE CTL-ULTIMO-CODIGO
+              TO WS-PROX-CODIGO-CLIENTE
+
+           MOVE ZEROS TO WS-QTD-IMPORTADOS
+           MOVE ZEROS TO WS-QTD-REJEITADOS
+           MOVE ZEROS TO CONTROLE-FIM
+           PERFORM UNTIL CONTROLE-FIM = 1
+              READ ARQ-IMP-CLIENTE AT END
+                 MOVE 1 TO CONTROLE-FIM
+              END-READ
+              IF CONTROLE-FIM NOT = 1
+                 PERFORM PROCESSA-IMPORTACAO-CLIENTE
+              END-IF
+           END-PERFORM
+
+           MOVE WS-PROX-CODIGO-CLIENTE
+              TO CTL-ULTIMO-CODIGO
+           MOVE 1 TO CTL-CHAVE
+           REWRITE REGISTRO-CTRL-CLIENTE
+
+           CLOSE ARQ-IMP-CLIENTE
+           CLOSE ARQ-CLIENTE
+           CLOSE ARQ-CTRL-CLIENTE
+           CLOSE ARQ-AUD-CLIENTE
+           CLOSE ARQ-REJ-CLIENTE
+
+           DISPLAY LIMPA-TELA
+           DISPLAY "IMPORTACAO DE CLIENTES CONCLUIDA."       AT 1001
+           DISPLAY "REGISTROS IMPORTADOS:"                   AT 1101
+           DISPLAY WS-QTD-IMPORTADOS                         AT 1123
+           DISPLAY "REGISTROS REJEITADOS:"                   AT 1201
+           DISPLAY WS-QTD-REJEITADOS                         AT 1223
+           ACCEPT PAUSA AT 2478
+           .
+       F-IMPORTAR-CLIENTES. EXIT.
+       PROCESSA-IMPORTACAO-CLIENTE.
+           IF IMP-CLI-CNPJ = ZEROS
+              SET MOTIVO-CHAVE-AUSENTE TO TRUE
+              PERFORM GRAVA-REJEITO-CLIENTE
+              GO TO F-PROCESSA-IMPORTACAO-CLIENTE
+           END-IF
+           MOVE IMP-CLI-CNPJ TO WS-CGC-R
+           PERFORM VALIDA-CNPJ
+              THRU F-VALIDA-CNPJ
+           IF WS-ERRO-CNPJ = "S"
+              SET MOTIVO-DIGITO-INVALIDO TO TRUE
+              PERFORM GRAVA-REJEITO-CLIENTE
+              GO TO F-PROCESSA-IMPORTACAO-CLIENTE
+           END-IF
+           PERFORM VERIFICA-CNPJ-DUPLICADO-IMPORT
+           IF WS-CNPJ-DUPLICADO = "S"
+              SET MOTIVO-CHAVE-DUPLICADA TO TRUE
+              PERFORM GRAVA-REJEITO-CLIENTE
+              GO TO F-PROCESSA-IMPORTACAO-CLIENTE
+           END-IF
+           IF IMP-CLI-LATITUDE  IS LESS THAN -90    OR
+              IMP-CLI-LATITUDE  IS GREATER THAN 90   OR
+              IMP-CLI-LONGITUDE IS LESS THAN -180   OR
+              IMP-CLI-LONGITUDE IS GREATER THAN 180
+              SET MOTIVO-COORDENADA-INVALIDA TO TRUE
+              PERFORM GRAVA-REJEITO-CLIENTE
+              GO TO F-PROCESSA-IMPORTACAO-CLIENTE
+           END-IF
+           ADD 1 TO WS-PROX-CODIGO-CLIENTE
+           MOVE WS-PROX-CODIGO-CLIENTE  TO CLI-CODIGO
+           MOVE IMP-CLI-CNPJ            TO CLI-CNPJ
+           MOVE IMP-CLI-RAZAO-SOCIAL    TO CLI-RAZAO-SOCIAL
+           MOVE SPACES                  TO CLI-ENDERECO
+           MOVE SPACES                  TO CLI-CIDADE
+           MOVE SPACES                  TO CLI-UF
+           MOVE ZEROS                   TO CLI-CEP
+           MOVE IMP-CLI-LATITUDE        TO CLI-LATITUDE
+           MOVE IMP-CLI-LONGITUDE       TO CLI-LONGITUDE
+           MOVE "A"                     TO CLI-STATUS
+           MOVE DATA-DE-HOJE            TO CLI-DATA-CADASTRO
+           MOVE DATA-DE-HOJE            TO CLI-DATA-ALTERACAO
+           MOVE ZEROS                   TO CLI-VEN-CODIGO
+           MOVE ZEROS                   TO CLI-VEN-BACKUP
+           MOVE SPACES                  TO CLI-TELEFONE
+           MOVE SPACES                  TO CLI-EMAIL
+           WRITE REGISTRO-CLIENTE
+           IF WS-RESULTADO-ACESSO NOT = 00
+              SET MOTIVO-ERRO-GRAVACAO TO TRUE
+              PERFORM GRAVA-REJEITO-CLIENTE
+           ELSE
+              ADD 1 TO WS-QTD-IMPORTADOS
+              MOVE SPACES            TO WS-CLI-ANTES
+              MOVE REGISTRO-CLIENTE  TO WS-CLI-DEPOIS
+              MOVE "I"               TO WS-AUD-OPERACAO
+              PERFORM REGISTRA-AUDITORIA-CLIENTE
+           END-IF
+           .
+       F-PROCESSA-IMPORTACAO-CLIENTE. EXIT.
+       GRAVA-REJEITO-CLIENTE.
+           ADD 1 TO WS-QTD-REJEITADOS
+           MOVE IMP-CLI-CNPJ            TO REJ-CLI-CNPJ
+           MOVE IMP-CLI-RAZAO-SOCIAL    TO REJ-CLI-RAZAO-SOCIAL
+           MOVE IMP-CLI-LATITUDE        TO REJ-CLI-LATITUDE
+           MOVE IMP-CLI-LONGITUDE       TO REJ-CLI-LONGITUDE
+           MOVE WS-REJ-MOTIVO           TO REJ-CLI-MOTIVO
+           WRITE REGISTRO-REJ-CLIENTE
+           .
+       VERIFICA-CNPJ-DUPLICADO-IMPORT.
+           MOVE SPACES TO WS-CNPJ-DUPLICADO
+           MOVE ZEROS  TO CLI-CODIGO
+           START ARQ-CLIENTE KEY IS NOT LESS CLI-CODIGO
+           IF WS-RESULTADO-ACESSO = 00
+              MOVE ZEROS TO WS-FIM-BUSCA-CNPJ
+              PERFORM UNTIL WS-FIM-BUSCA-CNPJ = 1
+                 READ ARQ-CLIENTE NEXT AT END
+                    MOVE 1 TO WS-FIM-BUSCA-CNPJ
+                 END-READ
+                 IF WS-FIM-BUSCA-CNPJ NOT = 1
+                    IF CLI-CNPJ = IMP-CLI-CNPJ
+                       MOVE "S" TO WS-CNPJ-DUPLICADO
+                       MOVE 1   TO WS-FIM-BUSCA-CNPJ
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF
+           .
+       REGISTRA-AUDITORIA-CLIENTE.
+           MOVE DATA-DE-HOJE    TO AUD-CLI-DATA
+           MOVE WS-AUD-OPERACAO TO AUD-CLI-OPERACAO
+           MOVE CLI-CODIGO      TO AUD-CLI-CODIGO
+           MOVE WS-CLI-ANTES    TO AUD-CLI-ANTES
+           MOVE WS-CLI-DEPOIS   TO AUD-CLI-DEPOIS
+           MOVE OPERADOR TO AUD-CLI-OPERADOR
+           WRITE REGISTRO-AUD-CLIENTE
+           .
+       IMPORTAR-VENDEDORES.
+           MOVE "IMPVEN.TXT" TO WID-ARQ-IMP-VENDEDOR
+           OPEN INPUT ARQ-IMP-VENDEDOR
+           IF WS-RESULTADO-IMP-VEN NOT = 00
+              DISPLAY "ARQUIVO IMPVEN.TXT NAO ENCONTRADO." AT 2401
+              ACCEPT PAUSA AT 2478
+              GO TO F-IMPORTAR-VENDEDORES
+           END-IF
+           MOVE "VENDEDOR.DAT" TO WID-ARQ-VENDEDOR
+           OPEN I-O ARQ-VENDEDOR
+           IF WS-RESULTADO-VENDEDOR NOT = 00
+              OPEN OUTPUT ARQ-VENDEDOR
+              CLOSE ARQ-VENDEDOR
+              OPEN I-O ARQ-VENDEDOR
+           END-IF
+           MOVE "CTRLVEN.DAT" TO WID-ARQ-CTRL-VENDEDOR
+           OPEN I-O ARQ-CTRL-VENDEDOR
+           IF WS-RESULTADO-CTRL-VEN NOT = 00
+              OPEN OUTPUT ARQ-CTRL-VENDEDOR
+              CLOSE ARQ-CTRL-VENDEDOR
+              OPEN I-O ARQ-CTRL-VENDEDOR
+           END-IF
+           MOVE "AUDVEN.TXT" TO WID-ARQ-AUD-VENDEDOR
+           OPEN EXTEND ARQ-AUD-VENDEDOR
+           IF WS-RESULTADO-AUD-VEN NOT = 00
+              OPEN OUTPUT ARQ-AUD-VENDEDOR
+              CLOSE ARQ-AUD-VENDEDOR
+              OPEN EXTEND ARQ-AUD-VENDEDOR
+           END-IF
+           MOVE "REJVEN.TXT" TO WID-ARQ-REJ-VENDEDOR
+           OPEN EXTEND ARQ-REJ-VENDEDOR
+           IF WS-RESULTADO-REJ-VEN NOT = 00
+              OPEN OUTPUT ARQ-REJ-VENDEDOR
+              CLOSE ARQ-REJ-VENDEDOR
+              OPEN EXTEND ARQ-REJ-VENDEDOR
+           END-IF
+           MOVE 1 TO CTL-CHAVE-VEN
+           READ ARQ-CTRL-VENDEDOR
+           IF WS-RESULTADO-CTRL-VEN NOT = 00
+              MOVE 1     TO CTL-CHAVE-VEN
+              MOVE ZEROS TO CTL-ULTIMO-CODIGO-VEN
+              WRITE REGISTRO-CTRL-VENDEDOR
+           END-IF
+           MOVE CTL-ULTIMO-CODIGO-VEN
+              TO WS-PROX-CODIGO-VENDEDOR
+
+           MOVE ZEROS TO WS-QTD-IMPORTADOS
+           MOVE ZEROS TO WS-QTD-REJEITADOS
+           MOVE ZEROS TO CONTROLE-FIM
+           PERFORM UNTIL CONTROLE-FIM = 1
+              READ ARQ-IMP-VENDEDOR AT END
+                 MOVE 1 TO CONTROLE-FIM
+              END-READ
+              IF CONTROLE-FIM NOT = 1
+                 PERFORM PROCESSA-IMPORTACAO-VENDEDOR
+              END-IF
+           END-PERFORM
+
+           MOVE WS-PROX-CODIGO-VENDEDOR
+              TO CTL-ULTIMO-CODIGO-VEN
+           MOVE 1 TO CTL-CHAVE-VEN
+           REWRITE REGISTRO-CTRL-VENDEDOR
+
+           CLOSE ARQ-IMP-VENDEDOR
+           CLOSE ARQ-VENDEDOR
+           CLOSE ARQ-CTRL-VENDEDOR
+           CLOSE ARQ-AUD-VENDEDOR
+           CLOSE ARQ-REJ-VENDEDOR
+
+           DISPLAY LIMPA-TELA
+           DISPLAY "IMPORTACAO DE VENDEDORES CONCLUIDA."     AT 1001
+           DISPLAY "REGISTROS IMPORTADOS:"                   AT 1101
+           DISPLAY WS-QTD-IMPORTADOS                         AT 1123
+           DISPLAY "REGISTROS REJEITADOS:"                   AT 1201
+           DISPLAY WS-QTD-REJEITADOS                         AT 1223
+           ACCEPT PAUSA AT 2478
+           .
+       F-IMPORTAR-VENDEDORES. EXIT.
+       PROCESSA-IMPORTACAO-VENDEDOR.
+           IF IMP-VEN-CPF = ZEROS
+              SET MOTIVO-CHAVE-AUSENTE TO TRUE
+              PERFORM GRAVA-REJEITO-VENDEDOR
+              GO TO F-PROCESSA-IMPORTACAO-VENDEDOR
+           END-IF
+           MOVE IMP-VEN-CPF TO AREA-CPF
+           PERFORM VALIDA-CPF
+              THRU F-VALIDA-CPF
+           IF WS-ERRO-CPF = "S"
+              SET MOTIVO-DIGITO-INVALIDO TO TRUE
+              PERFORM GRAVA-REJEITO-VENDEDOR
+              GO TO F-PROCESSA-IMPORTACAO-VENDEDOR
+           END-IF
+           PERFORM VERIFICA-CPF-DUPLICADO-IMPORT
+           IF WS-CPF-DUPLICADO = "S"
+              SET MOTIVO-CHAVE-DUPLICADA TO TRUE
+              PERFORM GRAVA-REJEITO-VENDEDOR
+              GO TO F-PROCESSA-IMPORTACAO-VENDEDOR
+           END-IF
+           IF IMP-VEN-LATITUDE  IS LESS THAN -90    OR
+              IMP-VEN-LATITUDE  IS GREATER THAN 90   OR
+              IMP-VEN-LONGITUDE IS LESS THAN -180   OR
+              IMP-VEN-LONGITUDE IS GREATER THAN 180
+              SET MOTIVO-COORDENADA-INVALIDA TO TRUE
+              PERFORM GRAVA-REJEITO-VENDEDOR
+              GO TO F-PROCESSA-IMPORTACAO-VENDEDOR
+           END-IF
+           ADD 1 TO WS-PROX-CODIGO-VENDEDOR
+           MOVE WS-PROX-CODIGO-VENDEDOR TO VEN-CODIGO
+           MOVE IMP-VEN-CPF             TO VEN-CPF
+           MOVE IMP-VEN-NOME            TO VEN-NOME
+           MOVE SPACES                  TO VEN-ENDERECO
+           MOVE SPACES                  TO VEN-CIDADE
+           MOVE SPACES                  TO VEN-UF
+           MOVE ZEROS                   TO VEN-CEP
+           MOVE IMP-VEN-LATITUDE        TO VEN-LATITUDE
+           MOVE IMP-VEN-LONGITUDE       TO VEN-LONGITUDE
+           MOVE "A"                     TO VEN-STATUS
+           MOVE DATA-DE-HOJE            TO VEN-DATA-CADASTRO
+           MOVE DATA-DE-HOJE            TO VEN-DATA-ALTERACAO
+           MOVE SPACES                  TO VEN-TELEFONE
+           MOVE SPACES                  TO VEN-EMAIL
+           MOVE ZEROS                   TO VEN-COMISSAO
+           MOVE ZEROS                   TO VEN-META-MENSAL
+           WRITE REGISTRO-VENDEDOR
+           IF WS-RESULTADO-VENDEDOR NOT = 00
+              SET MOTIVO-ERRO-GRAVACAO TO TRUE
+              PERFORM GRAVA-REJEITO-VENDEDOR
+           ELSE
+              ADD 1 TO WS-QTD-IMPORTADOS
+              MOVE SPACES             TO WS-VEN-ANTES
+              MOVE REGISTRO-VENDEDOR  TO WS-VEN-DEPOIS
+              MOVE "I"                TO WS-AUD-OPERACAO
+              PERFORM REGISTRA-AUDITORIA-VENDEDOR
+           END-IF
+           .
+       F-PROCESSA-IMPORTACAO-VENDEDOR. EXIT.
+       GRAVA-REJEITO-VENDEDOR.
+           ADD 1 TO WS-QTD-REJEITADOS
+           MOVE IMP-VEN-CPF             TO REJ-VEN-CPF
+           MOVE IMP-VEN-NOME            TO REJ-VEN-NOME
+           MOVE IMP-VEN-LATITUDE        TO REJ-VEN-LATITUDE
+           MOVE IMP-VEN-LONGITUDE       TO REJ-VEN-LONGITUDE
+           MOVE WS-REJ-MOTIVO           TO REJ-VEN-MOTIVO
+           WRITE REGISTRO-REJ-VENDEDOR
+           .
+       VERIFICA-CPF-DUPLICADO-IMPORT.
+           MOVE SPACES TO WS-CPF-DUPLICADO
+           MOVE ZEROS  TO VEN-CODIGO
+           START ARQ-VENDEDOR KEY IS NOT LESS VEN-CODIGO
+           IF WS-RESULTADO-VENDEDOR = 00
+              MOVE ZEROS TO WS-FIM-BUSCA-CPF
+              PERFORM UNTIL WS-FIM-BUSCA-CPF = 1
+                 READ ARQ-VENDEDOR NEXT AT END
+                    MOVE 1 TO WS-FIM-BUSCA-CPF
+                 END-READ
+                 IF WS-FIM-BUSCA-CPF NOT = 1
+                    IF VEN-CPF = IMP-VEN-CPF
+                       MOVE "S" TO WS-CPF-DUPLICADO
+                       MOVE 1   TO WS-FIM-BUSCA-CPF
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF
+           .
+       REGISTRA-AUDITORIA-VENDEDOR.
+           MOVE DATA-DE-HOJE    TO AUD-VEN-DATA
+           MOVE WS-AUD-OPERACAO TO AUD-VEN-OPERACAO
+           MOVE VEN-CODIGO      TO AUD-VEN-CODIGO
+           MOVE WS-VEN-ANTES    TO AUD-VEN-ANTES
+           MOVE WS-VEN-DEPOIS   TO AUD-VEN-DEPOIS
+           MOVE OPERADOR TO AUD-VEN-OPERADOR
+           WRITE REGISTRO-AUD-VENDEDOR
+           .
+       copy "VALIDA-CNPJ.cpy".
+       copy "VALIDA-CPF.cpy".
