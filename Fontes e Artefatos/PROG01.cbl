@@ -12,13 +12,32 @@
            SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
                   ORGANIZATION     IS INDEXED
                   RECORD KEY       IS CLI-CODIGO
+                  ALTERNATE RECORD KEY IS CLI-CNPJ
                   ACCESS MODE      IS DYNAMIC
                   LOCK MODE        IS MANUAL
                   FILE STATUS      IS WS-RESULTADO-ACESSO.
 
+           SELECT ARQ-CTRL-CLIENTE ASSIGN TO DISK WID-ARQ-CTRL-CLIENTE
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS CTL-CHAVE
+                  ACCESS MODE      IS DYNAMIC
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-CTRL.
+
+           SELECT ARQ-AUD-CLIENTE ASSIGN TO DISK WID-ARQ-AUD-CLIENTE
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WS-RESULTADO-AUD.
+
+           SELECT ARQ-LOG-ERRO ASSIGN TO DISK WID-ARQ-LOG-ERRO
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WS-RESULTADO-LOG.
+
        DATA DIVISION.
        FILE SECTION.
        COPY "ARQ-CLIENTE.FD".
+       COPY "CTRL-CLIENTE.FD".
+       COPY "AUD-CLIENTE.FD".
+       COPY "LOG-ERRO.FD".
 
        WORKING-STORAGE SECTION.
 
@@ -28,28 +47,77 @@
           02 AUX-CODIGO            PIC 9(07).
           02 AUX-CNPJ              PIC 9(14).
           02 AUX-RAZAO-SOCIAL      PIC X(40).
+          02 AUX-ENDERECO          PIC X(40).
+          02 AUX-CIDADE            PIC X(30).
+          02 AUX-UF                PIC X(02).
+          02 AUX-CEP               PIC 9(08).
           02 AUX-LATITUDE          PIC s9(03)V9(08).
           02 AUX-LONGITUDE         PIC s9(03)V9(08).
+          02 AUX-STATUS            PIC X(01).
+          02 AUX-TELEFONE          PIC X(15).
+          02 AUX-EMAIL             PIC X(50).
 
        77 LINHA-TRACO           PIC X(80) VALUE ALL '-'.
        77 LIMPA-LINHA           PIC X(80) VALUE SPACES.
        77 WID-ARQ-CLIENTE       PIC X(50) VALUE SPACES.
+       77 WID-ARQ-CTRL-CLIENTE  PIC X(50) VALUE SPACES.
+       77 WID-ARQ-AUD-CLIENTE   PIC X(50) VALUE SPACES.
+       77 WID-ARQ-LOG-ERRO      PIC X(50) VALUE SPACES.
        77 WS-RESULTADO-ACESSO   PIC 9(02) VALUES ZEROS.
+       77 WS-RESULTADO-CTRL     PIC 9(02) VALUES ZEROS.
+       77 WS-RESULTADO-AUD      PIC 9(02) VALUES ZEROS.
+       77 WS-RESULTADO-LOG      PIC 9(02) VALUES ZEROS.
+       77 WS-HORA-SISTEMA       PIC 9(06) VALUES ZEROS.
+       77 WS-LOG-PARAGRAFO      PIC X(30) VALUE SPACES.
+       77 WS-AUD-OPERACAO       PIC X(01) VALUE SPACES.
+       77 WS-CLI-ANTES          PIC X(255) VALUE SPACES.
+       77 WS-CLI-DEPOIS         PIC X(255) VALUE SPACES.
+       77 WS-CLI-ANTES-SALVO    PIC X(255) VALUE SPACES.
+       77 WS-FIM-AUD-CLIENTE    PIC 9(01) VALUE ZEROS.
+       77 WS-DESFAZER-ENCONTRADO PIC X(01) VALUE SPACES.
        77 TIPO-LEITURA          PIC X(02) VALUES SPACES.
        77 CONTROLE-FIM          PIC 9(02) VALUES ZEROS.
        77 OPCAO                 PIC A(01) VALUES SPACES.
        77 PAUSA                 PIC X(02) VALUES SPACES.
        77 LK-TIPO-DADO          PIC 9(01). *> 01 - CLIENTE 02 - VENDEDOR
        77 WS-RESPOSTA           PIC X(01) VALUE SPACES.
-       77 MASCARA-DATA-CADASTRO PIC 99/99/99.
+       77 MASCARA-DATA-CADASTRO PIC 99/99/9(04).
        77 WS-CNPJ-DUPLICADO     PIC X(01) VALUE SPACES.
+       77 WS-CNPJ-FILIAL        PIC 9(04) VALUE ZEROS.
+       77 AUX-CNPJ-DIGITADO     PIC X(18) VALUE SPACES.
+       77 AUX-CNPJ-FORMATADO    PIC X(18) VALUE SPACES.
+       77 WS-CNPJ-LIMPO         PIC X(14) VALUE SPACES.
        77 TIPO-VALIDACAO PIC 9(01).
        77 NUMERO-CPF     PIC 9(11).
        77 NUMERO-CNPJ    PIC 9(14).
        77 RESPOSTA       PIC 9(01).
+       77 WS-CODIGO-SALVO       PIC 9(07) VALUE ZEROS.
+       77 WS-FIM-BUSCA-CNPJ     PIC 9(01) VALUE ZEROS.
+       77 WS-MENSAGEM-STATUS    PIC X(50) VALUE SPACES.
+       77 WS-TIPO-PESQUISA      PIC X(01) VALUE SPACES.
+           88 PESQUISA-CODIGO   VALUE "C" "c".
+           88 PESQUISA-CNPJ     VALUE "J" "j".
+           88 PESQUISA-RAZAO    VALUE "R" "r".
+       77 WS-CLI-ENCONTRADO     PIC X(01) VALUE SPACES.
+       77 WS-TENTATIVAS-BLOQ    PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-TENTATIVAS-BLOQ PIC 9(02) VALUE 10.
+       01 WS-HORA-INICIO-ESPERA PIC 9(06) VALUE ZEROS.
+       01 WS-HI-ESPERA-R REDEFINES WS-HORA-INICIO-ESPERA.
+          02 WS-HI-HORA         PIC 9(02).
+          02 WS-HI-MIN          PIC 9(02).
+          02 WS-HI-SEG          PIC 9(02).
+       01 WS-HORA-ATUAL-ESPERA  PIC 9(06) VALUE ZEROS.
+       01 WS-HA-ESPERA-R REDEFINES WS-HORA-ATUAL-ESPERA.
+          02 WS-HA-HORA         PIC 9(02).
+          02 WS-HA-MIN          PIC 9(02).
+          02 WS-HA-SEG          PIC 9(02).
+       77 WS-TOTAL-SEG-INICIO   PIC 9(05) VALUE ZEROS.
+       77 WS-TOTAL-SEG-ATUAL    PIC 9(05) VALUE ZEROS.
+       77 WS-SEGUNDOS-ESPERA    PIC 9(05) VALUE ZEROS.
 
        LINKAGE SECTION.
-       77 DATA-DE-HOJE          PIC 99/99/99.
+       77 DATA-DE-HOJE          PIC 99/99/9(04).
+       77 OPERADOR       PIC X(10).
 
        SCREEN SECTION.
        01 LIMPA-TELA   BLANK SCREEN
@@ -60,7 +128,7 @@
                        BACKGROUND-COLOR 1
                        FOREGROUND-COLOR 7.
           02 LINE 01 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
-          02 LINE 02 COLUMN 01 PIC X(08) FROM DATA-DE-HOJE.
+          02 LINE 02 COLUMN 01 PIC X(10) FROM DATA-DE-HOJE.
           02 LINE 02 COLUMN 25 VALUE
              "     Cadastro de Clientes     ".
           02 LINE 02 COLUMN 73 VALUE "PROG01".
@@ -70,9 +138,18 @@
           02 LINE 06 COLUMN 01 VALUE "RAZAO SOCIAL..........".
           02 LINE 07 COLUMN 01 VALUE "LATITUDE..............".
           02 LINE 08 COLUMN 01 VALUE "LONGITUDE.............".
-          02 LINE 09 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 09 COLUMN 01 VALUE "SITUACAO (A/I)........".
+          02 LINE 10 COLUMN 01 VALUE "DATA DE CADASTRO......".
+          02 LINE 11 COLUMN 01 VALUE "ULTIMA ALTERACAO......".
+          02 LINE 12 COLUMN 01 VALUE "ENDERECO..............".
+          02 LINE 13 COLUMN 01 VALUE "CIDADE................".
+          02 LINE 14 COLUMN 01 VALUE "UF....................".
+          02 LINE 15 COLUMN 01 VALUE "CEP...................".
+          02 LINE 16 COLUMN 01 VALUE "TELEFONE..............".
+          02 LINE 17 COLUMN 01 VALUE "E-MAIL................".
+          02 LINE 18 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
 
-       PROCEDURE DIVISION USING DATA-DE-HOJE.
+       PROCEDURE DIVISION USING DATA-DE-HOJE OPERADOR.
 
        INICIO.
 
@@ -94,29 +171,46 @@
               CLOSE ARQ-CLIENTE
               OPEN I-O ARQ-CLIENTE
            END-IF
+           MOVE "CTRLCLI.DAT"   TO WID-ARQ-CTRL-CLIENTE
+           OPEN I-O ARQ-CTRL-CLIENTE
+           IF WS-RESULTADO-CTRL NOT = 00
+              OPEN OUTPUT ARQ-CTRL-CLIENTE
+              CLOSE ARQ-CTRL-CLIENTE
+              OPEN I-O ARQ-CTRL-CLIENTE
+           END-IF
+           MOVE 1 TO CTL-CHAVE
+           READ ARQ-CTRL-CLIENTE
+           IF WS-RESULTADO-CTRL NOT = 00
+              MOVE 1     TO CTL-CHAVE
+              MOVE ZEROS TO CTL-ULTIMO-CODIGO
+              WRITE REGISTRO-CTRL-CLIENTE
+           END-IF
+           MOVE "AUDCLI.TXT" TO WID-ARQ-AUD-CLIENTE
+           OPEN EXTEND ARQ-AUD-CLIENTE
+           IF WS-RESULTADO-AUD NOT = 00
+              OPEN OUTPUT ARQ-AUD-CLIENTE
+              CLOSE ARQ-AUD-CLIENTE
+              OPEN EXTEND ARQ-AUD-CLIENTE
+           END-IF
+           MOVE "LOGERRO.TXT" TO WID-ARQ-LOG-ERRO
+           OPEN EXTEND ARQ-LOG-ERRO
+           IF WS-RESULTADO-LOG NOT = 00
+              OPEN OUTPUT ARQ-LOG-ERRO
+              CLOSE ARQ-LOG-ERRO
+              OPEN EXTEND ARQ-LOG-ERRO
+           END-IF
       *------ VERIFICAÇÃO DO PROXIMO CODIGO CLIENTE A SER LANÇADO ------*
-           MOVE 9999999 TO CLI-CODIGO
+           MOVE 1 TO CLI-CODIGO
            PERFORM UNTIL CLI-CODIGO = ZEROS
-              MOVE 9999999 TO CLI-CODIGO
-              START ARQ-CLIENTE KEY LESS CLI-CODIGO
-              IF WS-RESULTADO-ACESSO NOT = 00
-                 DISPLAY "ERRO NO POSICIONAMENTO DA CHAVE - CLIENTE: "
-                      AT 2401
-                 DISPLAY WS-RESULTADO-ACESSO AT 2440
-                 ACCEPT  PAUSA               AT 2478
-                 DISPLAY LIMPA-TELA          AT 2401
-              END-IF
-              READ ARQ-CLIENTE NEXT AT END
-                MOVE ZEROS TO CLI-CODIGO
-              END-READ
+              PERFORM LER-CONTROLE-CLIENTE
+              MOVE CTL-ULTIMO-CODIGO TO CLI-CODIGO
               ADD 1 TO CLI-CODIGO
               MOVE CLI-CODIGO TO AUX-CODIGO
       *------ INICIO DO PROCESSO ---------------------------------------*
-              MOVE 1 TO CLI-CODIGO
               PERFORM MOSTRAR-TELA
-              ACCEPT AUX-CODIGO AT 0424
-              MOVE AUX-CODIGO TO CLI-CODIGO
-              IF CLI-CODIGO NOT EQUAL ZEROS THEN
+              PERFORM SELECIONA-CODIGO-CLIENTE
+              IF CLI-CODIGO NOT EQUAL ZEROS AND
+                 WS-CLI-ENCONTRADO = "S" THEN
                  MOVE "I" TO TIPO-LEITURA
                  PERFORM LER-ARQUIVO THRU FIM-LER-ARQUIVO
                     IF WS-RESULTADO-ACESSO = 23
@@ -131,16 +225,112 @@
        FIM.
            CLOSE ARQ-CLIENTE
            IF WS-RESULTADO-ACESSO NOT = 0
+              PERFORM TRADUZ-STATUS-ARQUIVO
+                 THRU F-TRADUZ-STATUS-ARQUIVO
               DISPLAY "ERRO NO FECHAMENTO;" AT 2401
               DISPLAY WS-RESULTADO-ACESSO        AT 2421
+              DISPLAY WS-MENSAGEM-STATUS         AT 2301
            END-IF
+           CLOSE ARQ-CTRL-CLIENTE
+           CLOSE ARQ-AUD-CLIENTE
+           CLOSE ARQ-LOG-ERRO
            EXIT PROGRAM
            .
        MOSTRAR-TELA.
            DISPLAY TELA-CLIENTE AT 0101
            .
+       SELECIONA-CODIGO-CLIENTE.
+           MOVE "S" TO WS-CLI-ENCONTRADO
+           MOVE SPACES TO WS-TIPO-PESQUISA
+           DISPLAY "PESQUISAR POR (C)ODIGO (J)CNPJ (R)AZAO" AT 2401
+           PERFORM UNTIL PESQUISA-CODIGO OR PESQUISA-CNPJ
+                                          OR PESQUISA-RAZAO
+              ACCEPT WS-TIPO-PESQUISA AT 2445
+           END-PERFORM
+           DISPLAY LIMPA-LINHA AT 2401
+           EVALUATE TRUE
+              WHEN PESQUISA-CODIGO
+                 ACCEPT AUX-CODIGO AT 0424
+                 MOVE AUX-CODIGO TO CLI-CODIGO
+              WHEN PESQUISA-CNPJ
+                 MOVE ZEROS TO AUX-CNPJ
+                 ACCEPT AUX-CNPJ AT 0524
+                 PERFORM BUSCA-CLIENTE-POR-CNPJ
+                 DISPLAY LIMPA-LINHA AT 0524
+              WHEN PESQUISA-RAZAO
+                 MOVE SPACES TO AUX-RAZAO-SOCIAL
+                 ACCEPT AUX-RAZAO-SOCIAL AT 0624
+                 PERFORM BUSCA-CLIENTE-POR-RAZAO
+                 DISPLAY LIMPA-LINHA AT 0624
+           END-EVALUATE
+           .
+       BUSCA-CLIENTE-POR-CNPJ.
+           MOVE SPACES TO WS-CLI-ENCONTRADO
+           MOVE ZEROS  TO CLI-CODIGO
+           START ARQ-CLIENTE KEY IS NOT LESS CLI-CODIGO
+           IF WS-RESULTADO-ACESSO = 00
+              MOVE ZEROS TO WS-FIM-BUSCA-CNPJ
+              PERFORM UNTIL WS-FIM-BUSCA-CNPJ = 1
+                 READ ARQ-CLIENTE NEXT AT END
+                    MOVE 1 TO WS-FIM-BUSCA-CNPJ
+                 END-READ
+                 IF WS-FIM-BUSCA-CNPJ NOT = 1
+                    IF CLI-CNPJ = AUX-CNPJ
+                       MOVE "S" TO WS-CLI-ENCONTRADO
+                       MOVE 1   TO WS-FIM-BUSCA-CNPJ
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF
+           IF WS-CLI-ENCONTRADO NOT = "S"
+              DISPLAY "CNPJ NAO ENCONTRADO!" AT 2401
+              ACCEPT PAUSA AT 2478
+              DISPLAY LIMPA-LINHA AT 2401
+              MOVE 1 TO CLI-CODIGO
+           END-IF
+           .
+       BUSCA-CLIENTE-POR-RAZAO.
+           MOVE SPACES TO WS-CLI-ENCONTRADO
+           MOVE ZEROS  TO CLI-CODIGO
+           START ARQ-CLIENTE KEY IS NOT LESS CLI-CODIGO
+           IF WS-RESULTADO-ACESSO = 00
+              MOVE ZEROS TO WS-FIM-BUSCA-CNPJ
+              PERFORM UNTIL WS-FIM-BUSCA-CNPJ = 1
+                 READ ARQ-CLIENTE NEXT AT END
+                    MOVE 1 TO WS-FIM-BUSCA-CNPJ
+                 END-READ
+                 IF WS-FIM-BUSCA-CNPJ NOT = 1
+                    IF CLI-RAZAO-SOCIAL = AUX-RAZAO-SOCIAL
+                       MOVE "S" TO WS-CLI-ENCONTRADO
+                       MOVE 1   TO WS-FIM-BUSCA-CNPJ
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF
+           IF WS-CLI-ENCONTRADO NOT = "S"
+              DISPLAY "RAZAO SOCIAL NAO ENCONTRADA!" AT 2401
+              ACCEPT PAUSA AT 2478
+              DISPLAY LIMPA-LINHA AT 2401
+              MOVE 1 TO CLI-CODIGO
+           END-IF
+           .
+       LER-CONTROLE-CLIENTE.
+           MOVE 1 TO CTL-CHAVE
+           READ ARQ-CTRL-CLIENTE
+           IF WS-RESULTADO-CTRL NOT = 00
+              MOVE ZEROS TO CTL-ULTIMO-CODIGO
+           END-IF
+           .
+       ATUALIZA-CONTROLE-CLIENTE.
+           IF CLI-CODIGO > CTL-ULTIMO-CODIGO
+              MOVE CLI-CODIGO TO CTL-ULTIMO-CODIGO
+              MOVE 1          TO CTL-CHAVE
+              REWRITE REGISTRO-CTRL-CLIENTE
+           END-IF
+           .
        LER-ARQUIVO.
            MOVE 99 TO WS-RESULTADO-ACESSO
+           MOVE ZEROS TO WS-TENTATIVAS-BLOQ
            PERFORM UNTIL WS-RESULTADO-ACESSO NOT = 99
               IF TIPO-LEITURA = "I"
                  READ ARQ-CLIENTE
@@ -153,27 +343,52 @@
                  END-READ
               END-IF
               IF WS-RESULTADO-ACESSO = 68
-                 DISPLAY
-                 "REGISTRO BLOQUEADO POR OUTRO USUARIO. AGUARDE..."
-                 AT 2401
-                 ACCEPT PAUSA AT 2478
+                 ADD 1 TO WS-TENTATIVAS-BLOQ
+                 IF WS-TENTATIVAS-BLOQ NOT > WS-MAX-TENTATIVAS-BLOQ
+                    DISPLAY
+                    "REGISTRO BLOQUEADO. NOVA TENTATIVA AUTOMATICA.."
+                    AT 2401
+                    DISPLAY WS-TENTATIVAS-BLOQ          AT 2451
+                    PERFORM AGUARDA-LIBERACAO-BLOQUEIO
+                    MOVE 99 TO WS-RESULTADO-ACESSO
+                 END-IF
               END-IF
            END-PERFORM
            IF WS-RESULTADO-ACESSO NOT = 00 AND 02 AND 23 AND 10
-              DISPLAY "ERRO NA LEITURA - ALUNOS:" AT 2401
-              DISPLAY WS-RESULTADO-ACESSO         AT 2440
-              ACCEPT PAUSA                        AT 2478
+              PERFORM TRADUZ-STATUS-ARQUIVO
+                 THRU F-TRADUZ-STATUS-ARQUIVO
+              DISPLAY "ERRO NA LEITURA - CLIENTES:" AT 2401
+              DISPLAY WS-RESULTADO-ACESSO           AT 2440
+              DISPLAY WS-MENSAGEM-STATUS            AT 2301
+              ACCEPT PAUSA                          AT 2478
               DISPLAY LIMPA-TELA
+              MOVE "LER-ARQUIVO" TO WS-LOG-PARAGRAFO
+              PERFORM REGISTRA-ERRO-CLIENTE
            END-IF
            .
        FIM-LER-ARQUIVO.
            EXIT
            .
+       AGUARDA-LIBERACAO-BLOQUEIO.
+           ACCEPT WS-HORA-INICIO-ESPERA FROM TIME
+           COMPUTE WS-TOTAL-SEG-INICIO =
+              (WS-HI-HORA * 3600) + (WS-HI-MIN * 60) + WS-HI-SEG
+           MOVE ZEROS TO WS-SEGUNDOS-ESPERA
+           PERFORM UNTIL WS-SEGUNDOS-ESPERA NOT < 2
+              ACCEPT WS-HORA-ATUAL-ESPERA FROM TIME
+              COMPUTE WS-TOTAL-SEG-ATUAL =
+                 (WS-HA-HORA * 3600) + (WS-HA-MIN * 60) + WS-HA-SEG
+              COMPUTE WS-SEGUNDOS-ESPERA =
+                 FUNCTION MOD(WS-TOTAL-SEG-ATUAL - WS-TOTAL-SEG-INICIO
+                    + 86400, 86400)
+           END-PERFORM
+           .
        INCLUIR.
            INITIALIZE AUX-REGISTRO-CLIENTE
            IF CLI-CODIGO NOT EQUAL ZEROS
               PERFORM UNTIL AUX-CNPJ NOT = ZEROS
-                 ACCEPT AUX-CNPJ AT 0524
+                 ACCEPT AUX-CNPJ-DIGITADO AT 0524
+                 PERFORM LIMPA-CNPJ
                  IF AUX-CNPJ = ZEROS
                     DISPLAY "O CNPJ E OBRIGATORIO!" AT 2401
                  END-IF
@@ -183,21 +398,84 @@
                  THRU F-VALIDA-CNPJ
               IF WS-ERRO-CNPJ = "S"
                  PERFORM UNTIL WS-ERRO-CNPJ = "N"
-                    ACCEPT AUX-CNPJ AT 0524
+                    ACCEPT AUX-CNPJ-DIGITADO AT 0524
+                    PERFORM LIMPA-CNPJ
                     MOVE AUX-CNPJ TO WS-CGC-R
                     PERFORM VALIDA-CNPJ
                        THRU F-VALIDA-CNPJ
                  END-PERFORM
               END-IF
+              PERFORM VERIFICA-CNPJ-DUPLICADO
+              PERFORM UNTIL WS-CNPJ-DUPLICADO NOT = "S"
+                 DISPLAY "CNPJ JA CADASTRADO PARA OUTRO CLIENTE!"
+                                                    AT 2401
+                 ACCEPT AUX-CNPJ-DIGITADO AT 0524
+                 PERFORM LIMPA-CNPJ
+                 MOVE AUX-CNPJ TO WS-CGC-R
+                 PERFORM VALIDA-CNPJ
+                    THRU F-VALIDA-CNPJ
+                 IF WS-ERRO-CNPJ = "S"
+                    PERFORM UNTIL WS-ERRO-CNPJ = "N"
+                       ACCEPT AUX-CNPJ-DIGITADO AT 0524
+                       PERFORM LIMPA-CNPJ
+                       MOVE AUX-CNPJ TO WS-CGC-R
+                       PERFORM VALIDA-CNPJ
+                          THRU F-VALIDA-CNPJ
+                    END-PERFORM
+                 END-IF
+                 PERFORM VERIFICA-CNPJ-DUPLICADO
+              END-PERFORM
               DISPLAY LIMPA-LINHA               AT 2401
+              PERFORM VERIFICA-FILIAL-CNPJ
 
               MOVE AUX-CNPJ TO CLI-CNPJ
               ACCEPT AUX-RAZAO-SOCIAL           AT 0624
+              PERFORM UNTIL AUX-RAZAO-SOCIAL NOT = SPACES
+                 DISPLAY "A RAZAO SOCIAL E OBRIGATORIA!" AT 2401
+                 ACCEPT AUX-RAZAO-SOCIAL AT 0624
+              END-PERFORM
+              DISPLAY LIMPA-LINHA               AT 2401
               MOVE AUX-RAZAO-SOCIAL TO CLI-RAZAO-SOCIAL
+              ACCEPT AUX-ENDERECO                AT 1224
+              MOVE AUX-ENDERECO TO CLI-ENDERECO
+              ACCEPT AUX-CIDADE                  AT 1324
+              MOVE AUX-CIDADE TO CLI-CIDADE
+              ACCEPT AUX-UF                       AT 1424
+              MOVE AUX-UF TO CLI-UF
+              ACCEPT AUX-CEP                       AT 1524
+              MOVE AUX-CEP TO CLI-CEP
+              ACCEPT AUX-TELEFONE                  AT 1624
+              MOVE AUX-TELEFONE TO CLI-TELEFONE
+              ACCEPT AUX-EMAIL                     AT 1724
+              MOVE AUX-EMAIL TO CLI-EMAIL
               ACCEPT AUX-LATITUDE             AT 0724
+              IF AUX-LATITUDE NOT = ZEROS
+                 PERFORM UNTIL AUX-LATITUDE NOT LESS -90 AND
+                               AUX-LATITUDE NOT GREATER 90
+                    DISPLAY "LATITUDE DEVE ESTAR ENTRE -90 E 90!"
+                                                       AT 2401
+                    ACCEPT AUX-LATITUDE AT 0724
+                 END-PERFORM
+              END-IF
+              DISPLAY LIMPA-LINHA               AT 2401
               MOVE AUX-LATITUDE TO CLI-LATITUDE
               ACCEPT AUX-LONGITUDE             AT 0824
+              IF AUX-LONGITUDE NOT = ZEROS
+                 PERFORM UNTIL AUX-LONGITUDE NOT LESS -180 AND
+                               AUX-LONGITUDE NOT GREATER 180
+                    DISPLAY "LONGITUDE DEVE SER ENTRE -180 E 180!"
+                                                       AT 2401
+                    ACCEPT AUX-LONGITUDE AT 0824
+                 END-PERFORM
+              END-IF
+              DISPLAY LIMPA-LINHA               AT 2401
               MOVE AUX-LONGITUDE TO CLI-LONGITUDE
+              MOVE "A" TO CLI-STATUS
+              MOVE DATA-DE-HOJE TO CLI-DATA-CADASTRO
+              MOVE DATA-DE-HOJE TO CLI-DATA-ALTERACAO
+              MOVE ZEROS TO CLI-VEN-CODIGO CLI-VEN-BACKUP
+              MOVE SPACES TO WS-CLI-ANTES
+              MOVE "I"    TO WS-AUD-OPERACAO
               PERFORM GRAVAR
            ELSE
               DISPLAY LIMPA-TELA
@@ -206,12 +484,80 @@
            END-IF
            DISPLAY LIMPA-TELA
            .
+       LIMPA-CNPJ.
+           MOVE ZEROS TO AUX-CNPJ
+           IF AUX-CNPJ-DIGITADO (3:1) = "."
+              STRING AUX-CNPJ-DIGITADO (1:2)  DELIMITED BY SIZE
+                     AUX-CNPJ-DIGITADO (4:3)  DELIMITED BY SIZE
+                     AUX-CNPJ-DIGITADO (8:3)  DELIMITED BY SIZE
+                     AUX-CNPJ-DIGITADO (12:4) DELIMITED BY SIZE
+                     AUX-CNPJ-DIGITADO (17:2) DELIMITED BY SIZE
+                  INTO WS-CNPJ-LIMPO
+           ELSE
+              MOVE AUX-CNPJ-DIGITADO (1:14) TO WS-CNPJ-LIMPO
+           END-IF
+           MOVE WS-CNPJ-LIMPO TO AUX-CNPJ
+           .
+       FORMATA-CNPJ.
+           MOVE SPACES TO AUX-CNPJ-FORMATADO
+           STRING AUX-CNPJ (1:2)  DELIMITED BY SIZE
+                  "."             DELIMITED BY SIZE
+                  AUX-CNPJ (3:3)  DELIMITED BY SIZE
+                  "."             DELIMITED BY SIZE
+                  AUX-CNPJ (6:3)  DELIMITED BY SIZE
+                  "/"             DELIMITED BY SIZE
+                  AUX-CNPJ (9:4)  DELIMITED BY SIZE
+                  "-"             DELIMITED BY SIZE
+                  AUX-CNPJ (13:2) DELIMITED BY SIZE
+               INTO AUX-CNPJ-FORMATADO
+           .
+       VERIFICA-FILIAL-CNPJ.
+           COMPUTE WS-CNPJ-FILIAL =
+              (NumeroA-CGC (9)  * 1000) + (NumeroA-CGC (10) * 100) +
+              (NumeroA-CGC (11) * 10)   +  NumeroA-CGC (12)
+           IF WS-CNPJ-FILIAL NOT = 0001
+              DISPLAY "ATENCAO: FILIAL DO CNPJ DIFERENTE DE 0001 (MAT"
+                 "RIZ)!"                                  AT 2401
+              ACCEPT PAUSA AT 2478
+              DISPLAY LIMPA-LINHA AT 2401
+           END-IF
+           .
+       VERIFICA-CNPJ-DUPLICADO.
+           MOVE SPACES TO WS-CNPJ-DUPLICADO
+           MOVE CLI-CODIGO TO WS-CODIGO-SALVO
+           MOVE ZEROS      TO CLI-CODIGO
+           START ARQ-CLIENTE KEY IS NOT LESS CLI-CODIGO
+           IF WS-RESULTADO-ACESSO = 00
+              MOVE ZEROS TO WS-FIM-BUSCA-CNPJ
+              PERFORM UNTIL WS-FIM-BUSCA-CNPJ = 1
+                 READ ARQ-CLIENTE NEXT AT END
+                    MOVE 1 TO WS-FIM-BUSCA-CNPJ
+                 END-READ
+                 IF WS-FIM-BUSCA-CNPJ NOT = 1
+                    IF CLI-CNPJ = AUX-CNPJ
+                       MOVE "S" TO WS-CNPJ-DUPLICADO
+                       MOVE 1   TO WS-FIM-BUSCA-CNPJ
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF
+           MOVE WS-CODIGO-SALVO TO CLI-CODIGO
+           .
        GRAVAR.
            WRITE REGISTRO-CLIENTE
            IF WS-RESULTADO-ACESSO NOT = 00
-              DISPLAY "ERRO NO FECHAMENTO:" AT 2401
-              DISPLAY WS-RESULTADO-ACESSO   AT 2440
+              PERFORM TRADUZ-STATUS-ARQUIVO
+                 THRU F-TRADUZ-STATUS-ARQUIVO
+              DISPLAY "ERRO NA GRAVACAO - CLIENTES:" AT 2401
+              DISPLAY WS-RESULTADO-ACESSO            AT 2440
+              DISPLAY WS-MENSAGEM-STATUS             AT 2301
               ACCEPT PAUSA
+              MOVE "GRAVAR" TO WS-LOG-PARAGRAFO
+              PERFORM REGISTRA-ERRO-CLIENTE
+           ELSE
+              PERFORM ATUALIZA-CONTROLE-CLIENTE
+              MOVE REGISTRO-CLIENTE TO WS-CLI-DEPOIS
+              PERFORM REGISTRA-AUDITORIA-CLIENTE
            END-IF
            DISPLAY LIMPA-TELA               AT 2401
            .
@@ -220,16 +566,35 @@
            MOVE CLI-CODIGO TO AUX-CODIGO
            DISPLAY AUX-CODIGO                     AT 0424
            MOVE CLI-CNPJ TO AUX-CNPJ
-           DISPLAY AUX-CNPJ                       AT 0524
+           PERFORM FORMATA-CNPJ
+           DISPLAY AUX-CNPJ-FORMATADO             AT 0524
            MOVE CLI-RAZAO-SOCIAL TO AUX-RAZAO-SOCIAL
            DISPLAY AUX-RAZAO-SOCIAL               AT 0624
            MOVE CLI-LATITUDE TO AUX-LATITUDE
            DISPLAY AUX-LATITUDE                   AT 0724
            MOVE CLI-LONGITUDE TO AUX-LONGITUDE
            DISPLAY AUX-LONGITUDE                  AT 0824
+           MOVE CLI-STATUS TO AUX-STATUS
+           DISPLAY AUX-STATUS                     AT 0924
+           MOVE CLI-DATA-CADASTRO TO MASCARA-DATA-CADASTRO
+           DISPLAY MASCARA-DATA-CADASTRO           AT 1024
+           MOVE CLI-DATA-ALTERACAO TO MASCARA-DATA-CADASTRO
+           DISPLAY MASCARA-DATA-CADASTRO           AT 1124
+           MOVE CLI-ENDERECO TO AUX-ENDERECO
+           DISPLAY AUX-ENDERECO                    AT 1224
+           MOVE CLI-CIDADE TO AUX-CIDADE
+           DISPLAY AUX-CIDADE                      AT 1324
+           MOVE CLI-UF TO AUX-UF
+           DISPLAY AUX-UF                          AT 1424
+           MOVE CLI-CEP TO AUX-CEP
+           DISPLAY AUX-CEP                          AT 1524
+           MOVE CLI-TELEFONE TO AUX-TELEFONE
+           DISPLAY AUX-TELEFONE                     AT 1624
+           MOVE CLI-EMAIL TO AUX-EMAIL
+           DISPLAY AUX-EMAIL                        AT 1724
            DISPLAY
-           "INFORME: (A)LTERAR (E)XCLUIR (P)ROXIMO ENTER(CONTINUAR)"
-                                                   AT 2401
+           "INFORME: (A)LTERAR (E)XCLUIR (D)ESFAZER (P)ROXIMO ENTER(C"
+           "ONTINUAR)"                             AT 2401
            INITIALIZE OPCAO
            ACCEPT OPCAO AT 2478
            .
@@ -238,7 +603,12 @@
                WHEN "A"
                    PERFORM ALTERAR
                WHEN "E"
-                   PERFORM EXCLUIR
+                   PERFORM CONFIRMA-EXCLUSAO
+                   IF WS-RESPOSTA = "S"
+                      PERFORM EXCLUIR
+                   END-IF
+               WHEN "D"
+                   PERFORM DESFAZER-ALTERACAO
                WHEN "P"
                    PERFORM LER-PROXIMO
       *        WHEN "I"
@@ -259,49 +629,190 @@
            END-PERFORM
            .
        ALTERAR.
+           MOVE REGISTRO-CLIENTE TO WS-CLI-ANTES
+           MOVE "A"              TO WS-AUD-OPERACAO
            PERFORM MOSTRAR-TELA
            ACCEPT AUX-CODIGO                           AT 0424
            MOVE AUX-CODIGO TO CLI-CODIGO
-           ACCEPT AUX-CNPJ                             AT 0524
+           ACCEPT AUX-CNPJ-DIGITADO                    AT 0524
+           PERFORM LIMPA-CNPJ
            PERFORM UNTIL WS-ERRO-CNPJ = "N"
            move AUX-CNPJ to WS-CGC-R
               PERFORM VALIDA-CNPJ
                  THRU F-VALIDA-CNPJ
               IF WS-ERRO-CNPJ = "S"
-                 ACCEPT AUX-CNPJ AT 0524
+                 ACCEPT AUX-CNPJ-DIGITADO AT 0524
+                 PERFORM LIMPA-CNPJ
               END-IF
            END-PERFORM
+           PERFORM VERIFICA-FILIAL-CNPJ
            MOVE AUX-CNPJ TO CLI-CNPJ
            ACCEPT AUX-RAZAO-SOCIAL                     AT 0624
+           PERFORM UNTIL AUX-RAZAO-SOCIAL NOT = SPACES
+              DISPLAY "A RAZAO SOCIAL E OBRIGATORIA!" AT 2401
+              ACCEPT AUX-RAZAO-SOCIAL AT 0624
+           END-PERFORM
+           DISPLAY LIMPA-LINHA               AT 2401
            MOVE AUX-RAZAO-SOCIAL TO CLI-RAZAO-SOCIAL
+           ACCEPT AUX-ENDERECO                          AT 1224
+           MOVE AUX-ENDERECO TO CLI-ENDERECO
+           ACCEPT AUX-CIDADE                            AT 1324
+           MOVE AUX-CIDADE TO CLI-CIDADE
+           ACCEPT AUX-UF                                AT 1424
+           MOVE AUX-UF TO CLI-UF
+           ACCEPT AUX-CEP                                AT 1524
+           MOVE AUX-CEP TO CLI-CEP
+           ACCEPT AUX-TELEFONE                           AT 1624
+           MOVE AUX-TELEFONE TO CLI-TELEFONE
+           ACCEPT AUX-EMAIL                              AT 1724
+           MOVE AUX-EMAIL TO CLI-EMAIL
            ACCEPT AUX-LATITUDE                         AT 0724
+           IF AUX-LATITUDE NOT = ZEROS
+              PERFORM UNTIL AUX-LATITUDE NOT LESS -90 AND
+                            AUX-LATITUDE NOT GREATER 90
+                 DISPLAY "LATITUDE DEVE ESTAR ENTRE -90 E 90!" AT 2401
+                 ACCEPT AUX-LATITUDE AT 0724
+              END-PERFORM
+           END-IF
+           DISPLAY LIMPA-LINHA                          AT 2401
            MOVE AUX-LATITUDE TO CLI-LATITUDE
            ACCEPT AUX-LONGITUDE                        AT 0824
+           IF AUX-LONGITUDE NOT = ZEROS
+              PERFORM UNTIL AUX-LONGITUDE NOT LESS -180 AND
+                            AUX-LONGITUDE NOT GREATER 180
+                 DISPLAY "LONGITUDE DEVE ESTAR ENTRE -180 E 180!"
+                                                          AT 2401
+                 ACCEPT AUX-LONGITUDE AT 0824
+              END-PERFORM
+           END-IF
+           DISPLAY LIMPA-LINHA                          AT 2401
            MOVE AUX-LONGITUDE TO CLI-LONGITUDE
+           MOVE DATA-DE-HOJE TO CLI-DATA-ALTERACAO
            REWRITE REGISTRO-CLIENTE
            IF WS-RESULTADO-ACESSO NOT = 00 AND 02 THEN
+              PERFORM TRADUZ-STATUS-ARQUIVO
+                 THRU F-TRADUZ-STATUS-ARQUIVO
               DISPLAY "ERRO NA ATUALIZACAO - CLIENTES:" AT 2401
               DISPLAY WS-RESULTADO-ACESSO               AT 2440
+              DISPLAY WS-MENSAGEM-STATUS                AT 2301
               ACCEPT PAUSA                              AT 2478
               DISPLAY LIMPA-TELA                        AT 2401
+              MOVE "ALTERAR" TO WS-LOG-PARAGRAFO
+              PERFORM REGISTRA-ERRO-CLIENTE
+           ELSE
+              MOVE REGISTRO-CLIENTE TO WS-CLI-DEPOIS
+              PERFORM REGISTRA-AUDITORIA-CLIENTE
+           END-IF
+           .
+       CONFIRMA-EXCLUSAO.
+           MOVE SPACES TO WS-RESPOSTA
+           DISPLAY "CONFIRMA A EXCLUSAO DESTE CLIENTE? S/N" AT 2401
+           PERFORM UNTIL WS-RESPOSTA = "S" OR = "N" OR = "s" OR = "n"
+              ACCEPT WS-RESPOSTA AT 2440
+           END-PERFORM
+           IF WS-RESPOSTA = "s"
+              MOVE "S" TO WS-RESPOSTA
            END-IF
+           DISPLAY LIMPA-LINHA AT 2401
            .
        EXCLUIR.
-           DELETE ARQ-CLIENTE
+           MOVE REGISTRO-CLIENTE TO WS-CLI-ANTES
+           MOVE "E"              TO WS-AUD-OPERACAO
+           MOVE "I" TO CLI-STATUS
+           REWRITE REGISTRO-CLIENTE
            IF WS-RESULTADO-ACESSO NOT = 00
+              PERFORM TRADUZ-STATUS-ARQUIVO
+                 THRU F-TRADUZ-STATUS-ARQUIVO
               DISPLAY "ERRO NA EXCLUSAO - CLIENTES:" AT 2401
               DISPLAY WS-RESULTADO-ACESSO            AT 2440
+              DISPLAY WS-MENSAGEM-STATUS             AT 2301
               ACCEPT PAUSA                           AT 2478
               DISPLAY LIMPA-TELA                     AT 2401
+              MOVE "EXCLUIR" TO WS-LOG-PARAGRAFO
+              PERFORM REGISTRA-ERRO-CLIENTE
+           ELSE
+              MOVE REGISTRO-CLIENTE TO WS-CLI-DEPOIS
+              PERFORM REGISTRA-AUDITORIA-CLIENTE
            END-IF
            .
+       DESFAZER-ALTERACAO.
+           MOVE SPACES TO WS-DESFAZER-ENCONTRADO
+           MOVE SPACES TO WS-CLI-ANTES-SALVO
+           CLOSE ARQ-AUD-CLIENTE
+           OPEN INPUT ARQ-AUD-CLIENTE
+           MOVE ZEROS TO WS-FIM-AUD-CLIENTE
+           PERFORM UNTIL WS-FIM-AUD-CLIENTE = 1
+              READ ARQ-AUD-CLIENTE AT END
+                 MOVE 1 TO WS-FIM-AUD-CLIENTE
+              END-READ
+              IF WS-FIM-AUD-CLIENTE NOT = 1
+                 IF AUD-CLI-CODIGO = CLI-CODIGO
+                    AND AUD-CLI-ALTERACAO
+                    MOVE "S" TO WS-DESFAZER-ENCONTRADO
+                    MOVE AUD-CLI-ANTES TO WS-CLI-ANTES-SALVO
+                 END-IF
+              END-IF
+           END-PERFORM
+           CLOSE ARQ-AUD-CLIENTE
+           OPEN EXTEND ARQ-AUD-CLIENTE
+           IF WS-DESFAZER-ENCONTRADO = "S"
+              MOVE REGISTRO-CLIENTE TO WS-CLI-ANTES
+              MOVE WS-CLI-ANTES-SALVO TO REGISTRO-CLIENTE
+              REWRITE REGISTRO-CLIENTE
+              IF WS-RESULTADO-ACESSO NOT = 00 AND 02
+                 PERFORM TRADUZ-STATUS-ARQUIVO
+                    THRU F-TRADUZ-STATUS-ARQUIVO
+                 DISPLAY "ERRO AO DESFAZER - CLIENTES:" AT 2401
+                 DISPLAY WS-RESULTADO-ACESSO             AT 2440
+                 DISPLAY WS-MENSAGEM-STATUS              AT 2301
+                 ACCEPT PAUSA                            AT 2478
+                 DISPLAY LIMPA-TELA                      AT 2401
+                 MOVE "DESFAZER-ALTERACAO" TO WS-LOG-PARAGRAFO
+                 PERFORM REGISTRA-ERRO-CLIENTE
+              ELSE
+                 MOVE "D"              TO WS-AUD-OPERACAO
+                 MOVE REGISTRO-CLIENTE TO WS-CLI-DEPOIS
+                 PERFORM REGISTRA-AUDITORIA-CLIENTE
+                 DISPLAY "ULTIMA ALTERACAO DESFEITA COM SUCESSO!"
+                                                          AT 2401
+                 ACCEPT PAUSA                             AT 2478
+                 DISPLAY LIMPA-LINHA                      AT 2401
+              END-IF
+           ELSE
+              DISPLAY "NENHUMA ALTERACAO ANTERIOR PARA DESFAZER!"
+                                                          AT 2401
+              ACCEPT PAUSA                                AT 2478
+              DISPLAY LIMPA-LINHA                         AT 2401
+           END-IF
+           .
+       REGISTRA-AUDITORIA-CLIENTE.
+           MOVE DATA-DE-HOJE    TO AUD-CLI-DATA
+           MOVE WS-AUD-OPERACAO TO AUD-CLI-OPERACAO
+           MOVE CLI-CODIGO      TO AUD-CLI-CODIGO
+           MOVE WS-CLI-ANTES    TO AUD-CLI-ANTES
+           MOVE WS-CLI-DEPOIS   TO AUD-CLI-DEPOIS
+           MOVE OPERADOR TO AUD-CLI-OPERADOR
+           WRITE REGISTRO-AUD-CLIENTE
+           .
+       REGISTRA-ERRO-CLIENTE.
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+           MOVE DATA-DE-HOJE        TO LOG-ERRO-DATA
+           MOVE WS-HORA-SISTEMA     TO LOG-ERRO-HORA
+           MOVE "PROG01"            TO LOG-ERRO-PROGRAMA
+           MOVE WS-LOG-PARAGRAFO    TO LOG-ERRO-PARAGRAFO
+           MOVE WS-RESULTADO-ACESSO TO LOG-ERRO-STATUS
+           MOVE CLI-CODIGO          TO LOG-ERRO-CODIGO
+           WRITE REGISTRO-LOG-ERRO
+           .
        TRATA-IMPORTA.
            MOVE 1 TO  LK-TIPO-DADO
            DISPLAY LIMPA-TELA
            CALL "IMPORTACAO" USING DATA-DE-HOJE
                                    LK-TIPO-DADO
+                                   OPERADOR
            CANCEL "IMPORTACAO".
 
 
        F-TRATA-IMPORTA. EXIT.
        copy "VALIDA-CNPJ.cpy".
+       copy "MSG-STATUS.cpy".
