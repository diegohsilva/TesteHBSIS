@@ -0,0 +1,22 @@
+       77  SOMA1                     PIC 9(04)   VALUE ZEROS.
+       77  SOMA2                     PIC 9(04)   VALUE ZEROS.
+       77  RESULT1                   PIC 9(04)   VALUE ZEROS.
+       77  RESULT2                   PIC 9(04)   VALUE ZEROS.
+       77  RESTO1                    PIC 9(02)   VALUE ZEROS.
+       77  RESTO2                    PIC 9(02)   VALUE ZEROS.
+
+       01  AREA-CPF                  PIC 9(11).
+       01  CPF-R REDEFINES AREA-CPF.
+           05 NUM1                   PIC 9.
+           05 NUM2                   PIC 9.
+           05 NUM3                   PIC 9.
+           05 NUM4                   PIC 9.
+           05 NUM5                   PIC 9.
+           05 NUM6                   PIC 9.
+           05 NUM7                   PIC 9.
+           05 NUM8                   PIC 9.
+           05 NUM9                   PIC 9.
+           05 NUM10                  PIC 9.
+           05 NUM11                  PIC 9.
+
+       01  WS-ERRO-CPF PIC X(01) VALUE SPACES.
