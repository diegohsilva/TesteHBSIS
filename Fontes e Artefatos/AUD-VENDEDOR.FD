@@ -0,0 +1,13 @@
+       FD  ARQ-AUD-VENDEDOR
+           LABEL RECORD IS STANDARD.
+       01  REGISTRO-AUD-VENDEDOR.
+           02 AUD-VEN-DATA          PIC 99/99/9(04).
+           02 AUD-VEN-OPERACAO      PIC X(01).
+              88 AUD-VEN-INCLUSAO   VALUE "I".
+              88 AUD-VEN-ALTERACAO  VALUE "A".
+              88 AUD-VEN-EXCLUSAO   VALUE "E".
+              88 AUD-VEN-DESFAZER   VALUE "D".
+           02 AUD-VEN-CODIGO        PIC 9(03).
+           02 AUD-VEN-ANTES         PIC X(257).
+           02 AUD-VEN-DEPOIS        PIC X(257).
+           02 AUD-VEN-OPERADOR      PIC X(10).
