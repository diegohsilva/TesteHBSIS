@@ -0,0 +1,290 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG06.
+       AUTHOR. DIEGO H.
+       DATE-WRITTEN. 08/08/2026.
+      *      **** TRANSFERENCIA EM LOTE DE CLIENTES ENTRE VENDEDORES **
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS CLI-CODIGO
+                  ALTERNATE RECORD KEY IS CLI-CNPJ
+                  ACCESS MODE      IS SEQUENTIAL
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-ACESSO.
+      *    ARQ-CLIENTE E ABERTO I-O E PERCORRIDO SEQUENCIALMENTE
+      *    PARA LOCALIZAR E REGRAVAR OS CLIENTES DO VENDEDOR ORIGEM.
+
+           SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS VEN-CODIGO
+                  ALTERNATE RECORD KEY IS VEN-CPF
+                  ACCESS MODE      IS DYNAMIC
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-VENDEDOR.
+
+           SELECT ARQ-AUD-CLIENTE ASSIGN TO DISK WID-ARQ-AUD-CLIENTE
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WS-RESULTADO-AUD.
+
+           SELECT ARQ-LOG-ERRO ASSIGN TO DISK WID-ARQ-LOG-ERRO
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WS-RESULTADO-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ARQ-CLIENTE.FD".
+       COPY "ARQ-VENDEDOR.FD".
+       COPY "AUD-CLIENTE.FD".
+       COPY "LOG-ERRO.FD".
+
+       WORKING-STORAGE SECTION.
+       77 LINHA-TRACO              PIC X(80) VALUE ALL '-'.
+       77 LIMPA-LINHA              PIC X(80) VALUE SPACES.
+       77 WID-ARQ-CLIENTE          PIC X(50) VALUE SPACES.
+       77 WID-ARQ-VENDEDOR         PIC X(50) VALUE SPACES.
+       77 WID-ARQ-AUD-CLIENTE      PIC X(50) VALUE SPACES.
+       77 WID-ARQ-LOG-ERRO         PIC X(50) VALUE SPACES.
+       77 WS-RESULTADO-ACESSO      PIC 9(02) VALUE ZEROS.
+       77 WS-RESULTADO-VENDEDOR    PIC 9(02) VALUE ZEROS.
+       77 WS-RESULTADO-AUD         PIC 9(02) VALUE ZEROS.
+       77 WS-RESULTADO-LOG         PIC 9(02) VALUE ZEROS.
+       77 WS-HORA-SISTEMA          PIC 9(06) VALUE ZEROS.
+       77 WS-LOG-PARAGRAFO         PIC X(30) VALUE SPACES.
+       77 WS-AUD-OPERACAO          PIC X(01) VALUE SPACES.
+       77 WS-CLI-ANTES             PIC X(255) VALUE SPACES.
+       77 WS-CLI-DEPOIS            PIC X(255) VALUE SPACES.
+       77 CONTROLE-FIM             PIC 9(01) VALUE ZEROS.
+       77 PAUSA                    PIC X(02) VALUE SPACES.
+       77 WS-RESPOSTA               PIC X(01) VALUE SPACES.
+       77 WS-VEN-ORIGEM            PIC 9(03) VALUE ZEROS.
+       77 WS-VEN-ORIGEM-NOME       PIC X(40) VALUE SPACES.
+       77 WS-VEN-DESTINO           PIC 9(03) VALUE ZEROS.
+       77 WS-VEN-DESTINO-NOME      PIC X(40) VALUE SPACES.
+       77 WS-QTD-VINCULADOS        PIC 9(07) VALUE ZEROS.
+       77 WS-QTD-TRANSFERIDOS      PIC 9(07) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       77 DATA-DE-HOJE             PIC 99/99/9(04).
+       77 OPERADOR                 PIC X(10).
+
+       SCREEN SECTION.
+       01 LIMPA-TELA   BLANK SCREEN
+                       BACKGROUND-COLOR 1
+                       FOREGROUND-COLOR 7.
+
+       PROCEDURE DIVISION USING DATA-DE-HOJE OPERADOR.
+
+       INICIO.
+           DISPLAY LIMPA-TELA
+           DISPLAY LINHA-TRACO                                AT 0101
+           DISPLAY DATA-DE-HOJE                                AT 0201
+           DISPLAY "TRANSFERENCIA DE CLIENTES ENTRE VENDEDORES"
+                                                               AT 0215
+           DISPLAY "PROG06"                                    AT 0273
+           DISPLAY LINHA-TRACO                                AT 0301
+           MOVE "VENDEDOR.DAT" TO WID-ARQ-VENDEDOR
+           OPEN I-O ARQ-VENDEDOR
+           IF WS-RESULTADO-VENDEDOR NOT = 00
+              DISPLAY "NAO HA VENDEDORES CADASTRADOS."          AT 2401
+              ACCEPT PAUSA                                      AT 2478
+              GO TO FIM-SEM-ARQUIVOS
+           END-IF
+           MOVE "CLIENTE.DAT" TO WID-ARQ-CLIENTE
+           OPEN I-O ARQ-CLIENTE
+           IF WS-RESULTADO-ACESSO NOT = 00
+              DISPLAY "NAO HA CLIENTES CADASTRADOS."            AT 2401
+              ACCEPT PAUSA                                      AT 2478
+              GO TO FIM-SEM-VENDEDOR
+           END-IF
+           MOVE "AUDCLI.TXT" TO WID-ARQ-AUD-CLIENTE
+           OPEN EXTEND ARQ-AUD-CLIENTE
+           IF WS-RESULTADO-AUD NOT = 00
+              OPEN OUTPUT ARQ-AUD-CLIENTE
+              CLOSE ARQ-AUD-CLIENTE
+              OPEN EXTEND ARQ-AUD-CLIENTE
+           END-IF
+           MOVE "LOGERRO.TXT" TO WID-ARQ-LOG-ERRO
+           OPEN EXTEND ARQ-LOG-ERRO
+           IF WS-RESULTADO-LOG NOT = 00
+              OPEN OUTPUT ARQ-LOG-ERRO
+              CLOSE ARQ-LOG-ERRO
+              OPEN EXTEND ARQ-LOG-ERRO
+           END-IF
+
+           PERFORM ACEITA-VENDEDOR-ORIGEM
+           PERFORM ACEITA-VENDEDOR-DESTINO
+           PERFORM CONTA-CLIENTES-VINCULADOS
+
+           IF WS-QTD-VINCULADOS = ZEROS
+              DISPLAY "NENHUM CLIENTE VINCULADO AO VENDEDOR ORIGEM."
+                                                               AT 1601
+              ACCEPT PAUSA                                     AT 2478
+              GO TO FIM
+           END-IF
+
+           PERFORM CONFIRMA-TRANSFERENCIA
+           IF WS-RESPOSTA = "S"
+              PERFORM TRANSFERIR-CLIENTES
+              DISPLAY "CLIENTES TRANSFERIDOS: "                AT 1801
+              DISPLAY WS-QTD-TRANSFERIDOS                      AT 1824
+              ACCEPT PAUSA                                     AT 2478
+           END-IF
+           GO TO FIM.
+
+       FIM.
+           CLOSE ARQ-CLIENTE
+      *    ARQ-VENDEDOR JA FOI FECHADO POR FIM-SEM-VENDEDOR
+      *    QUANDO O ARQUIVO DE CLIENTES NAO ESTA DISPONIVEL.
+           CLOSE ARQ-VENDEDOR
+           CLOSE ARQ-AUD-CLIENTE
+           CLOSE ARQ-LOG-ERRO
+           EXIT PROGRAM
+           .
+       FIM-SEM-VENDEDOR.
+           CLOSE ARQ-VENDEDOR
+           EXIT PROGRAM
+           .
+       FIM-SEM-ARQUIVOS.
+           EXIT PROGRAM
+           .
+       ACEITA-VENDEDOR-ORIGEM.
+           MOVE SPACES TO WS-VEN-ORIGEM-NOME
+           PERFORM UNTIL WS-VEN-ORIGEM-NOME NOT = SPACES
+              DISPLAY "VENDEDOR DE ORIGEM (CODIGO)..........."
+                                                            AT 0501
+              MOVE ZEROS TO WS-VEN-ORIGEM
+              ACCEPT WS-VEN-ORIGEM                          AT 0540
+              MOVE WS-VEN-ORIGEM TO VEN-CODIGO
+              READ ARQ-VENDEDOR
+              IF WS-RESULTADO-VENDEDOR = 00 AND VEN-ATIVO
+                 MOVE VEN-NOME TO WS-VEN-ORIGEM-NOME
+              ELSE
+                 IF WS-RESULTADO-VENDEDOR = 00
+                    DISPLAY "VENDEDOR DE ORIGEM INATIVO!"
+                                                            AT 2401
+                 ELSE
+                    DISPLAY "VENDEDOR DE ORIGEM NAO CADASTRADO!"
+                                                            AT 2401
+                 END-IF
+                 DISPLAY LIMPA-LINHA                        AT 0601
+              END-IF
+           END-PERFORM
+           DISPLAY WS-VEN-ORIGEM-NOME                        AT 0601
+           .
+       ACEITA-VENDEDOR-DESTINO.
+           MOVE SPACES TO WS-VEN-DESTINO-NOME
+           PERFORM UNTIL WS-VEN-DESTINO-NOME NOT = SPACES
+              DISPLAY "VENDEDOR DE DESTINO (CODIGO).........."
+                                                            AT 0801
+              MOVE ZEROS TO WS-VEN-DESTINO
+              ACCEPT WS-VEN-DESTINO                         AT 0840
+              IF WS-VEN-DESTINO = WS-VEN-ORIGEM
+                 DISPLAY "DESTINO DEVE SER DIFERENTE DA ORIGEM!"
+                                                            AT 2401
+                 DISPLAY LIMPA-LINHA                        AT 0901
+              ELSE
+                 MOVE WS-VEN-DESTINO TO VEN-CODIGO
+                 READ ARQ-VENDEDOR
+                 IF WS-RESULTADO-VENDEDOR = 00 AND VEN-ATIVO
+                    MOVE VEN-NOME TO WS-VEN-DESTINO-NOME
+                 ELSE
+                    IF WS-RESULTADO-VENDEDOR = 00
+                       DISPLAY "VENDEDOR DE DESTINO INATIVO!"
+                                                            AT 2401
+                    ELSE
+                       DISPLAY "VENDEDOR DE DESTINO NAO CADASTRADO!"
+                                                            AT 2401
+                    END-IF
+                    DISPLAY LIMPA-LINHA                     AT 0901
+                 END-IF
+              END-IF
+           END-PERFORM
+           DISPLAY WS-VEN-DESTINO-NOME                       AT 0901
+           DISPLAY LIMPA-LINHA                                AT 2401
+           .
+       CONTA-CLIENTES-VINCULADOS.
+           MOVE ZEROS TO WS-QTD-VINCULADOS
+           MOVE ZEROS TO CONTROLE-FIM
+           PERFORM UNTIL CONTROLE-FIM = 1
+              READ ARQ-CLIENTE NEXT AT END
+                 MOVE 1 TO CONTROLE-FIM
+              END-READ
+              IF CONTROLE-FIM NOT = 1
+                 IF CLI-VEN-CODIGO = WS-VEN-ORIGEM
+                    ADD 1 TO WS-QTD-VINCULADOS
+                 END-IF
+              END-IF
+           END-PERFORM
+           DISPLAY "CLIENTES VINCULADOS AO VENDEDOR ORIGEM:"
+                                                            AT 1101
+           DISPLAY WS-QTD-VINCULADOS                        AT 1141
+           .
+       CONFIRMA-TRANSFERENCIA.
+           MOVE SPACES TO WS-RESPOSTA
+           DISPLAY "CONFIRMA A TRANSFERENCIA? S/N"            AT 1301
+           PERFORM UNTIL WS-RESPOSTA = "S" OR = "N"
+                                       OR = "s" OR = "n"
+              ACCEPT WS-RESPOSTA                              AT 1332
+           END-PERFORM
+           IF WS-RESPOSTA = "s"
+              MOVE "S" TO WS-RESPOSTA
+           END-IF
+           DISPLAY LIMPA-LINHA                                AT 1301
+           .
+       TRANSFERIR-CLIENTES.
+           MOVE ZEROS TO WS-QTD-TRANSFERIDOS
+           MOVE ZEROS TO CONTROLE-FIM
+           MOVE "T"   TO WS-AUD-OPERACAO
+           CLOSE ARQ-CLIENTE
+           OPEN I-O ARQ-CLIENTE
+           PERFORM UNTIL CONTROLE-FIM = 1
+              READ ARQ-CLIENTE NEXT AT END
+                 MOVE 1 TO CONTROLE-FIM
+              END-READ
+              IF CONTROLE-FIM NOT = 1
+                 IF CLI-VEN-CODIGO = WS-VEN-ORIGEM
+                    MOVE REGISTRO-CLIENTE TO WS-CLI-ANTES
+                    MOVE WS-VEN-DESTINO   TO CLI-VEN-CODIGO
+                    MOVE DATA-DE-HOJE     TO CLI-DATA-ALTERACAO
+                    REWRITE REGISTRO-CLIENTE
+                    IF WS-RESULTADO-ACESSO NOT = 00
+                       DISPLAY "ERRO NA TRANSFERENCIA - CLIENTE:"
+                                                            AT 2401
+                       DISPLAY WS-RESULTADO-ACESSO           AT 2434
+                       ACCEPT PAUSA                          AT 2478
+                       DISPLAY LIMPA-LINHA                   AT 2401
+                       MOVE "TRANSFERIR-CLIENTES" TO WS-LOG-PARAGRAFO
+                       PERFORM REGISTRA-ERRO-CLIENTE
+                    ELSE
+                       ADD 1 TO WS-QTD-TRANSFERIDOS
+                       MOVE REGISTRO-CLIENTE TO WS-CLI-DEPOIS
+                       PERFORM REGISTRA-AUDITORIA-CLIENTE
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
+           .
+       REGISTRA-AUDITORIA-CLIENTE.
+           MOVE DATA-DE-HOJE    TO AUD-CLI-DATA
+           MOVE WS-AUD-OPERACAO TO AUD-CLI-OPERACAO
+           MOVE CLI-CODIGO      TO AUD-CLI-CODIGO
+           MOVE WS-CLI-ANTES    TO AUD-CLI-ANTES
+           MOVE WS-CLI-DEPOIS   TO AUD-CLI-DEPOIS
+           MOVE OPERADOR TO AUD-CLI-OPERADOR
+           WRITE REGISTRO-AUD-CLIENTE
+           .
+       REGISTRA-ERRO-CLIENTE.
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+           MOVE DATA-DE-HOJE        TO LOG-ERRO-DATA
+           MOVE WS-HORA-SISTEMA     TO LOG-ERRO-HORA
+           MOVE "PROG06"            TO LOG-ERRO-PROGRAMA
+           MOVE WS-LOG-PARAGRAFO    TO LOG-ERRO-PARAGRAFO
+           MOVE WS-RESULTADO-ACESSO TO LOG-ERRO-STATUS
+           MOVE CLI-CODIGO          TO LOG-ERRO-CODIGO
+           WRITE REGISTRO-LOG-ERRO
+           .
