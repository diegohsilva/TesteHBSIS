@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO ARQUIVO DE IMPORTACAO DE VENDEDORES (IMPVEN.TXT)
+      * REGISTRO TEXTO DE 73 POSICOES, UMA LINHA POR VENDEDOR:
+      *   POS 01-11 CPF (11 DIGITOS, SEM PONTUACAO)
+      *   POS 12-51 NOME
+      *   POS 52-62 LATITUDE  (S9(03)V9(08))
+      *   POS 63-73 LONGITUDE (S9(03)V9(08))
+      *-----------------------------------------------------------------
+       FD  ARQ-IMP-VENDEDOR
+           LABEL RECORD IS STANDARD.
+       01  REGISTRO-IMP-VENDEDOR.
+           02 IMP-VEN-CPF           PIC 9(11).
+           02 IMP-VEN-NOME          PIC X(40).
+           02 IMP-VEN-LATITUDE      PIC S9(03)V9(08).
+           02 IMP-VEN-LONGITUDE     PIC S9(03)V9(08).
