@@ -0,0 +1,9 @@
+       FD  ARQ-LOG-ERRO
+           LABEL RECORD IS STANDARD.
+       01  REGISTRO-LOG-ERRO.
+           02 LOG-ERRO-DATA         PIC 99/99/9(04).
+           02 LOG-ERRO-HORA         PIC 9(06).
+           02 LOG-ERRO-PROGRAMA     PIC X(08).
+           02 LOG-ERRO-PARAGRAFO    PIC X(30).
+           02 LOG-ERRO-STATUS       PIC 9(02).
+           02 LOG-ERRO-CODIGO       PIC 9(07).
