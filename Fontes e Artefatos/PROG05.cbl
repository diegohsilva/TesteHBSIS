@@ -0,0 +1,430 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG05.
+       AUTHOR. DIEGO H.
+       DATE-WRITTEN. 08/08/2026.
+      *      ******** DISTRIBUICAO DE CLIENTES POR VENDEDOR *********
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS CLI-CODIGO
+                  ALTERNATE RECORD KEY IS CLI-CNPJ
+                  ACCESS MODE      IS SEQUENTIAL
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-ACESSO.
+      *    ARQ-CLIENTE E ABERTO I-O PARA GRAVAR O VENDEDOR
+      *    PRIMARIO/BACKUP CALCULADOS NO REGISTRO DO CLIENTE.
+
+           SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS VEN-CODIGO
+                  ALTERNATE RECORD KEY IS VEN-CPF
+                  ACCESS MODE      IS SEQUENTIAL
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-VENDEDOR.
+
+           SELECT ARQ-DISTRIBUICAO ASSIGN TO DISK WID-ARQ-DISTRIBUICAO
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS DIS-CLI-CODIGO
+                  ACCESS MODE      IS SEQUENTIAL
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-DISTRIBUICAO.
+
+           SELECT ARQ-DIST-BRUTO ASSIGN TO "DISTBRUTO".
+
+           SELECT ARQ-SORT-DIST ASSIGN TO "SORT".
+
+           SELECT ARQ-SAI-DIST ASSIGN TO "ARQSAIDIST".
+
+           SELECT RELATORIO ASSIGN TO "RDISTANCIA.TXT"
+                            ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ARQ-CLIENTE.FD".
+       COPY "ARQ-VENDEDOR.FD".
+       COPY "ARQ-DISTRIBUICAO.FD".
+
+       FD ARQ-DIST-BRUTO.
+       01 REG-DIST-BRUTO.
+          02 DB-VEN-CODIGO       PIC 9(03).
+          02 DB-DISTANCIA        PIC S9(05)V9(04).
+          02 DB-CLI-CODIGO       PIC 9(07).
+          02 DB-CLI-NOME         PIC X(40).
+          02 DB-VEN-NOME         PIC X(40).
+
+       SD ARQ-SORT-DIST.
+       01 REG-SORT-DIST.
+          02 SRT-VEN-CODIGO      PIC 9(03).
+          02 SRT-DISTANCIA       PIC S9(05)V9(04).
+          02 SRT-CLI-CODIGO      PIC 9(07).
+          02 SRT-CLI-NOME        PIC X(40).
+          02 SRT-VEN-NOME        PIC X(40).
+
+       FD ARQ-SAI-DIST.
+       01 REG-SAI-DIST.
+          02 SAI-VEN-CODIGO      PIC 9(03).
+          02 SAI-DISTANCIA       PIC S9(05)V9(04).
+          02 SAI-CLI-CODIGO      PIC 9(07).
+          02 SAI-CLI-NOME        PIC X(40).
+          02 SAI-VEN-NOME        PIC X(40).
+
+       FD RELATORIO.
+       01 LINHA                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 LINHA-TRACO              PIC X(80) VALUE ALL '-'.
+       77 WID-ARQ-CLIENTE          PIC X(50) VALUE SPACES.
+       77 WID-ARQ-VENDEDOR         PIC X(50) VALUE SPACES.
+       77 WID-ARQ-DISTRIBUICAO     PIC X(50) VALUE SPACES.
+       77 WS-RESULTADO-ACESSO      PIC 9(02) VALUE ZEROS.
+       77 WS-RESULTADO-VENDEDOR    PIC 9(02) VALUE ZEROS.
+       77 WS-RESULTADO-DISTRIBUICAO PIC 9(02) VALUE ZEROS.
+       77 CONTROLE-FIM             PIC 9(01) VALUE ZEROS.
+       77 PAUSA                    PIC X(02) VALUE SPACES.
+       77 WS-QTD-VENDEDORES        PIC 9(04) VALUE ZEROS.
+       77 WS-QTD-CLIENTES          PIC 9(07) VALUE ZEROS.
+       77 WS-IDX                   PIC 9(04) VALUE ZEROS.
+       77 WS-VEN-MAIS-PROXIMO      PIC 9(03) VALUE ZEROS.
+       77 WS-MENOR-DISTANCIA       PIC S9(05)V9(04) VALUE ZEROS.
+       77 WS-DISTANCIA-ATUAL       PIC S9(05)V9(04) VALUE ZEROS.
+       77 WS-DIF-LATITUDE          PIC S9(05)V9(08) VALUE ZEROS.
+       77 WS-DIF-LONGITUDE         PIC S9(05)V9(08) VALUE ZEROS.
+       77 WS-SOMA-QUADRADOS        PIC S9(10)V9(08) VALUE ZEROS.
+       77 WS-VEN-NOME-PROXIMO      PIC X(40) VALUE SPACES.
+       77 WS-ARQ-SAI-DIST-FIM      PIC 9(01) VALUE ZEROS.
+       77 CONTADOR-LINHA           PIC 9(02) VALUE ZERO.
+       77 CONTADOR-PAGINA          PIC 9(03) VALUE ZERO.
+       77 LIMITE-LINHAS            PIC 9(02) VALUE 55.
+       77 WS-QTD-LISTADOS          PIC 9(06) VALUE ZEROS.
+       77 WS-MAX-CLIENTES-VENDEDOR PIC 9(05) VALUE ZEROS.
+       77 WS-MAX-CLIENTES-PADRAO   PIC 9(05) VALUE 00200.
+       77 WS-IDX-PRIMARIO          PIC 9(04) VALUE ZEROS.
+       77 WS-VEN-BACKUP            PIC 9(03) VALUE ZEROS.
+       77 WS-VEN-NOME-BACKUP       PIC X(40) VALUE SPACES.
+       77 WS-MENOR-DIST-BACKUP     PIC S9(05)V9(04) VALUE ZEROS.
+
+       01 TABELA-VENDEDORES.
+          02 VENDEDOR-OCORRENCIA OCCURS 999 TIMES
+                                  INDEXED BY IDX-VENDEDOR.
+             03 TAB-VEN-CODIGO       PIC 9(03).
+             03 TAB-VEN-NOME         PIC X(40).
+             03 TAB-VEN-LATITUDE     PIC S9(03)V9(08).
+             03 TAB-VEN-LONGITUDE    PIC S9(03)V9(08).
+             03 TAB-VEN-DISTANCIA    PIC S9(05)V9(04).
+             03 TAB-VEN-QTD-ATRIB    PIC 9(05).
+
+       01 CABECALHO-1.
+          02 FILLER PIC X(06) VALUE "CODIGO".
+          02 FILLER PIC X(03) VALUE SPACES.
+          02 FILLER PIC X(30) VALUE " NOME CLIENTE".
+          02 FILLER PIC X(03) VALUE SPACES.
+          02 FILLER PIC X(06) VALUE "VENDED".
+          02 FILLER PIC X(03) VALUE SPACES.
+          02 FILLER PIC X(30) VALUE " NOME VENDEDOR".
+          02 FILLER PIC X(03) VALUE SPACES.
+          02 FILLER PIC X(12) VALUE "   DISTANCIA".
+
+       01 CABECALHO-2.
+          02 FILLER PIC X(132) VALUES ALL "-".
+
+       01 DETALHE.
+          02 DET-CLI-CODIGO        PIC 9(07).
+          02 FILLER                PIC X(02) VALUE SPACES.
+          02 DET-CLI-NOME          PIC X(40).
+          02 FILLER                PIC X(01) VALUE SPACES.
+          02 DET-VEN-CODIGO        PIC 9(03).
+          02 FILLER                PIC X(02) VALUE SPACES.
+          02 DET-VEN-NOME          PIC X(40).
+          02 FILLER                PIC X(01) VALUE SPACES.
+          02 DET-DISTANCIA         PIC ----9,9999.
+
+       01 CABECALHO-TITULO.
+          02 CAB-DATA     PIC X(10).
+          02 FILLER       PIC X(39) VALUE SPACES.
+          02 FILLER       PIC X(23) VALUE "RELACAO DE DISTANCIAS".
+          02 FILLER       PIC X(49) VALUES SPACES.
+          02 FILLER       PIC X(09) VALUE "PAGINA: ".
+          02 CAB-PAGINA   PIC ZZ9.
+
+       01 RODAPE-TOTAL.
+          02 FILLER          PIC X(18) VALUE "CLIENTES LISTADOS:".
+          02 FILLER          PIC X(01) VALUE SPACES.
+          02 ROD-QTD-LISTADOS PIC ZZZ.ZZ9.
+
+       LINKAGE SECTION.
+       77 DATA-DE-HOJE             PIC 99/99/9(04).
+       77 WS-MODO-EXECUCAO   PIC X(01).
+           88 MODO-BATCH               VALUE "B".
+           88 MODO-INTERATIVO          VALUE "I".
+
+       SCREEN SECTION.
+       01 LIMPA-TELA   BLANK SCREEN
+                       BACKGROUND-COLOR 1
+                       FOREGROUND-COLOR 7.
+
+       PROCEDURE DIVISION USING DATA-DE-HOJE WS-MODO-EXECUCAO.
+
+       INICIO.
+           MOVE "VENDEDOR.DAT" TO WID-ARQ-VENDEDOR
+           OPEN INPUT ARQ-VENDEDOR
+           IF WS-RESULTADO-VENDEDOR NOT = 00
+              DISPLAY "NAO HA VENDEDORES CADASTRADOS." AT 2401
+              IF MODO-INTERATIVO
+                 ACCEPT PAUSA AT 2478
+              END-IF
+              GO TO FIM-SEM-ARQUIVOS
+           END-IF
+           PERFORM CARREGAR-VENDEDORES
+           CLOSE ARQ-VENDEDOR
+
+           IF WS-QTD-VENDEDORES = ZEROS
+              DISPLAY "NAO HA VENDEDORES CADASTRADOS." AT 2401
+              IF MODO-INTERATIVO
+                 ACCEPT PAUSA AT 2478
+              END-IF
+              GO TO FIM-SEM-ARQUIVOS
+           END-IF
+
+           MOVE "CLIENTE.DAT" TO WID-ARQ-CLIENTE
+           OPEN I-O ARQ-CLIENTE
+           IF WS-RESULTADO-ACESSO NOT = 00
+              DISPLAY "NAO HA CLIENTES CADASTRADOS." AT 2401
+              IF MODO-INTERATIVO
+                 ACCEPT PAUSA AT 2478
+              END-IF
+              GO TO FIM-SEM-ARQUIVOS
+           END-IF
+
+           IF MODO-INTERATIVO
+              PERFORM ACEITA-LIMITE-VENDEDOR
+           ELSE
+              MOVE WS-MAX-CLIENTES-PADRAO TO WS-MAX-CLIENTES-VENDEDOR
+           END-IF
+
+           MOVE "DISTRIB.DAT" TO WID-ARQ-DISTRIBUICAO
+           OPEN OUTPUT ARQ-DISTRIBUICAO
+           OPEN OUTPUT ARQ-DIST-BRUTO
+
+           PERFORM DISTRIBUIR-CLIENTES
+
+           CLOSE ARQ-CLIENTE
+           CLOSE ARQ-DISTRIBUICAO
+           CLOSE ARQ-DIST-BRUTO
+
+           PERFORM GERAR-RELATORIO-DISTANCIA
+
+           IF MODO-INTERATIVO
+              DISPLAY LIMPA-TELA
+              DISPLAY "DISTRIBUICAO CONCLUIDA. CLIENTES PROCESSADOS: "
+                                                      AT 1001
+              DISPLAY WS-QTD-CLIENTES                AT 1046
+              DISPLAY "TECLE ENTER PARA RETORNAR AO MENU INICIAL"
+                                                      AT 1201
+              ACCEPT PAUSA AT 2478
+           END-IF
+           EXIT PROGRAM
+           .
+       FIM-SEM-ARQUIVOS.
+           EXIT PROGRAM
+           .
+       ACEITA-LIMITE-VENDEDOR.
+           DISPLAY LIMPA-TELA
+           DISPLAY "MAXIMO DE CLIENTES POR VENDEDOR (ZERO = SEM LIMITE)"
+                                                   AT 1001
+           MOVE ZEROS TO WS-MAX-CLIENTES-VENDEDOR
+           ACCEPT WS-MAX-CLIENTES-VENDEDOR AT 1058
+           IF WS-MAX-CLIENTES-VENDEDOR = ZEROS
+              MOVE 99999 TO WS-MAX-CLIENTES-VENDEDOR
+           END-IF
+           .
+       CARREGAR-VENDEDORES.
+           MOVE ZEROS TO CONTROLE-FIM
+           PERFORM UNTIL CONTROLE-FIM = 1
+              READ ARQ-VENDEDOR NEXT AT END
+                 MOVE 1 TO CONTROLE-FIM
+              END-READ
+              IF CONTROLE-FIM NOT = 1 AND VEN-ATIVO
+                 ADD 1 TO WS-QTD-VENDEDORES
+                 MOVE VEN-CODIGO
+                    TO TAB-VEN-CODIGO (WS-QTD-VENDEDORES)
+                 MOVE VEN-NOME
+                    TO TAB-VEN-NOME (WS-QTD-VENDEDORES)
+                 MOVE VEN-LATITUDE
+                    TO TAB-VEN-LATITUDE (WS-QTD-VENDEDORES)
+                 MOVE VEN-LONGITUDE
+                    TO TAB-VEN-LONGITUDE (WS-QTD-VENDEDORES)
+                 MOVE ZEROS
+                    TO TAB-VEN-QTD-ATRIB (WS-QTD-VENDEDORES)
+              END-IF
+           END-PERFORM
+           .
+       DISTRIBUIR-CLIENTES.
+           MOVE ZEROS TO CONTROLE-FIM
+           PERFORM UNTIL CONTROLE-FIM = 1
+              READ ARQ-CLIENTE NEXT AT END
+                 MOVE 1 TO CONTROLE-FIM
+              END-READ
+              IF CONTROLE-FIM NOT = 1
+                 ADD 1 TO WS-QTD-CLIENTES
+                 PERFORM LOCALIZAR-VENDEDOR-PROXIMO
+                 MOVE WS-VEN-MAIS-PROXIMO TO CLI-VEN-CODIGO
+                 MOVE WS-VEN-BACKUP       TO CLI-VEN-BACKUP
+                 REWRITE REGISTRO-CLIENTE
+                 IF WS-RESULTADO-ACESSO NOT = 00
+                    DISPLAY "ERRO NA GRAVACAO - CLIENTE:"       AT 2401
+                    DISPLAY WS-RESULTADO-ACESSO                AT 2430
+                    IF MODO-INTERATIVO
+                       ACCEPT PAUSA                             AT 2478
+                       DISPLAY LIMPA-TELA                       AT 2401
+                    END-IF
+                 END-IF
+                 MOVE CLI-CODIGO         TO DIS-CLI-CODIGO
+                 MOVE WS-VEN-MAIS-PROXIMO TO DIS-VEN-CODIGO
+                 MOVE WS-MENOR-DISTANCIA TO DIS-DISTANCIA
+                 WRITE REGISTRO-DISTRIBUICAO
+                 IF WS-RESULTADO-DISTRIBUICAO NOT = 00
+                    DISPLAY "ERRO NA GRAVACAO - DISTRIBUICAO:" AT 2401
+                    DISPLAY WS-RESULTADO-DISTRIBUICAO          AT 2440
+                    IF MODO-INTERATIVO
+                       ACCEPT PAUSA                            AT 2478
+                       DISPLAY LIMPA-TELA                      AT 2401
+                    END-IF
+                 END-IF
+                 MOVE WS-VEN-MAIS-PROXIMO TO DB-VEN-CODIGO
+                 MOVE WS-MENOR-DISTANCIA  TO DB-DISTANCIA
+                 MOVE CLI-CODIGO          TO DB-CLI-CODIGO
+                 MOVE CLI-RAZAO-SOCIAL    TO DB-CLI-NOME
+                 MOVE WS-VEN-NOME-PROXIMO TO DB-VEN-NOME
+                 WRITE REG-DIST-BRUTO
+              END-IF
+           END-PERFORM
+           .
+       LOCALIZAR-VENDEDOR-PROXIMO.
+           MOVE ZEROS  TO WS-IDX
+           PERFORM CALCULA-DISTANCIA-VENDEDOR
+              VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-QTD-VENDEDORES
+           PERFORM SELECIONA-VENDEDOR-PRIMARIO
+           PERFORM SELECIONA-VENDEDOR-BACKUP
+           ADD 1 TO TAB-VEN-QTD-ATRIB (WS-IDX-PRIMARIO)
+           .
+       CALCULA-DISTANCIA-VENDEDOR.
+           COMPUTE WS-DIF-LATITUDE =
+                   CLI-LATITUDE - TAB-VEN-LATITUDE (WS-IDX)
+           COMPUTE WS-DIF-LONGITUDE =
+                   CLI-LONGITUDE - TAB-VEN-LONGITUDE (WS-IDX)
+           COMPUTE WS-SOMA-QUADRADOS =
+                   (WS-DIF-LATITUDE * WS-DIF-LATITUDE) +
+                   (WS-DIF-LONGITUDE * WS-DIF-LONGITUDE)
+           COMPUTE TAB-VEN-DISTANCIA (WS-IDX) =
+                   FUNCTION SQRT (WS-SOMA-QUADRADOS)
+           .
+       SELECIONA-VENDEDOR-PRIMARIO.
+      *    ESCOLHE O VENDEDOR MAIS PROXIMO QUE AINDA TEM CAPACIDADE
+      *    DISPONIVEL. SE TODOS JA ESTIVEREM NO LIMITE, ATRIBUI AO
+      *    MAIS PROXIMO MESMO ASSIM, PARA QUE NENHUM CLIENTE FIQUE
+      *    SEM VENDEDOR.
+           MOVE ZEROS       TO WS-IDX
+           MOVE ZEROS       TO WS-IDX-PRIMARIO
+           MOVE ZEROS       TO WS-VEN-MAIS-PROXIMO
+           MOVE 99999,9999  TO WS-MENOR-DISTANCIA
+           PERFORM AVALIA-VENDEDOR-PRIMARIO
+              VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-QTD-VENDEDORES
+           IF WS-IDX-PRIMARIO = ZEROS
+              MOVE ZEROS       TO WS-IDX
+              MOVE 99999,9999  TO WS-MENOR-DISTANCIA
+              PERFORM AVALIA-VENDEDOR-SEM-LIMITE
+                 VARYING WS-IDX FROM 1 BY 1
+                 UNTIL WS-IDX > WS-QTD-VENDEDORES
+           END-IF
+           .
+       AVALIA-VENDEDOR-PRIMARIO.
+           IF TAB-VEN-QTD-ATRIB (WS-IDX) < WS-MAX-CLIENTES-VENDEDOR
+              IF TAB-VEN-DISTANCIA (WS-IDX) < WS-MENOR-DISTANCIA
+                 MOVE TAB-VEN-DISTANCIA (WS-IDX) TO WS-MENOR-DISTANCIA
+                 MOVE WS-IDX                     TO WS-IDX-PRIMARIO
+                 MOVE TAB-VEN-CODIGO (WS-IDX)    TO WS-VEN-MAIS-PROXIMO
+                 MOVE TAB-VEN-NOME (WS-IDX)      TO WS-VEN-NOME-PROXIMO
+              END-IF
+           END-IF
+           .
+       AVALIA-VENDEDOR-SEM-LIMITE.
+           IF TAB-VEN-DISTANCIA (WS-IDX) < WS-MENOR-DISTANCIA
+              MOVE TAB-VEN-DISTANCIA (WS-IDX) TO WS-MENOR-DISTANCIA
+              MOVE WS-IDX                     TO WS-IDX-PRIMARIO
+              MOVE TAB-VEN-CODIGO (WS-IDX)    TO WS-VEN-MAIS-PROXIMO
+              MOVE TAB-VEN-NOME (WS-IDX)      TO WS-VEN-NOME-PROXIMO
+           END-IF
+           .
+       SELECIONA-VENDEDOR-BACKUP.
+      *    O VENDEDOR BACKUP E SIMPLESMENTE O SEGUNDO MAIS PROXIMO,
+      *    SEM LEVAR EM CONTA O LIMITE DE CAPACIDADE, POIS SO ENTRA
+      *    EM ACAO SE O TITULAR FICAR INDISPONIVEL.
+           MOVE ZEROS       TO WS-IDX
+           MOVE ZEROS       TO WS-VEN-BACKUP
+           MOVE SPACES      TO WS-VEN-NOME-BACKUP
+           MOVE 99999,9999  TO WS-MENOR-DIST-BACKUP
+           PERFORM AVALIA-VENDEDOR-BACKUP
+              VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-QTD-VENDEDORES
+           .
+       AVALIA-VENDEDOR-BACKUP.
+           IF WS-IDX NOT = WS-IDX-PRIMARIO
+              IF TAB-VEN-DISTANCIA (WS-IDX) < WS-MENOR-DIST-BACKUP
+                 MOVE TAB-VEN-DISTANCIA (WS-IDX)
+                    TO WS-MENOR-DIST-BACKUP
+                 MOVE TAB-VEN-CODIGO (WS-IDX) TO WS-VEN-BACKUP
+                 MOVE TAB-VEN-NOME (WS-IDX)   TO WS-VEN-NOME-BACKUP
+              END-IF
+           END-IF
+           .
+       GERAR-RELATORIO-DISTANCIA.
+           SORT ARQ-SORT-DIST ON ASCENDING KEY SRT-VEN-CODIGO
+                               ON ASCENDING KEY SRT-CLI-CODIGO
+              USING  ARQ-DIST-BRUTO
+              GIVING ARQ-SAI-DIST
+           OPEN OUTPUT RELATORIO
+           MOVE DATA-DE-HOJE TO CAB-DATA
+           PERFORM IMPRIMIR-CABECALHO-DISTANCIA
+           PERFORM IMPRIME-RELATORIO-DISTANCIA
+           CLOSE RELATORIO
+           .
+       IMPRIMIR-CABECALHO-DISTANCIA.
+           ADD 01 TO CONTADOR-PAGINA
+           MOVE CONTADOR-PAGINA TO CAB-PAGINA
+           WRITE LINHA FROM CABECALHO-TITULO AFTER PAGE
+           WRITE LINHA FROM CABECALHO-2      AFTER 1 LINE
+           WRITE LINHA FROM CABECALHO-1      AFTER 1 LINE
+           WRITE LINHA FROM CABECALHO-2      AFTER 1 LINE
+           MOVE  04 TO CONTADOR-LINHA.
+       IMPRIME-RELATORIO-DISTANCIA.
+           MOVE ZEROS TO WS-ARQ-SAI-DIST-FIM
+           OPEN INPUT ARQ-SAI-DIST
+           PERFORM UNTIL WS-ARQ-SAI-DIST-FIM = 1
+              READ ARQ-SAI-DIST NEXT
+                 AT END
+                    MOVE 1 TO WS-ARQ-SAI-DIST-FIM
+                    EXIT PERFORM
+              END-READ
+              MOVE SAI-CLI-CODIGO TO DET-CLI-CODIGO
+              MOVE SAI-CLI-NOME   TO DET-CLI-NOME
+              MOVE SAI-VEN-CODIGO TO DET-VEN-CODIGO
+              MOVE SAI-VEN-NOME   TO DET-VEN-NOME
+              MOVE SAI-DISTANCIA  TO DET-DISTANCIA
+              WRITE LINHA FROM DETALHE AFTER 1 LINES
+              ADD 1 TO CONTADOR-LINHA
+              ADD 1 TO WS-QTD-LISTADOS
+              IF CONTADOR-LINHA NOT LESS LIMITE-LINHAS
+                 PERFORM IMPRIMIR-CABECALHO-DISTANCIA
+              END-IF
+           END-PERFORM
+           MOVE WS-QTD-LISTADOS TO ROD-QTD-LISTADOS
+           WRITE LINHA FROM RODAPE-TOTAL AFTER 1 LINES
+           CLOSE ARQ-SAI-DIST
+           .
