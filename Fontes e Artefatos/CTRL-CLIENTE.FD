@@ -0,0 +1,5 @@
+       FD  ARQ-CTRL-CLIENTE
+           LABEL RECORD IS STANDARD.
+       01  REGISTRO-CTRL-CLIENTE.
+           02 CTL-CHAVE             PIC 9(01).
+           02 CTL-ULTIMO-CODIGO     PIC 9(07).
