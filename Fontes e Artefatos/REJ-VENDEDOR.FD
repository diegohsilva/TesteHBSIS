@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO ARQUIVO DE REJEITOS DA IMPORTACAO DE VENDEDORES
+      * (REJVEN.TXT) - UMA LINHA POR REGISTRO REJEITADO:
+      *   REGISTRO ORIGINAL (IMP-VENDEDOR.FD) + CODIGO DO MOTIVO
+      *   01 CPF AUSENTE OU ZERADO
+      *   02 DIGITO VERIFICADOR DO CPF INVALIDO
+      *   03 CPF DUPLICADO NO CADASTRO
+      *   04 ERRO NA GRAVACAO DO REGISTRO
+      *   05 LATITUDE OU LONGITUDE FORA DA FAIXA VALIDA
+      *-----------------------------------------------------------------
+       FD  ARQ-REJ-VENDEDOR
+           LABEL RECORD IS STANDARD.
+       01  REGISTRO-REJ-VENDEDOR.
+           02 REJ-VEN-CPF            PIC 9(11).
+           02 REJ-VEN-NOME           PIC X(40).
+           02 REJ-VEN-LATITUDE       PIC S9(03)V9(08).
+           02 REJ-VEN-LONGITUDE      PIC S9(03)V9(08).
+           02 REJ-VEN-MOTIVO         PIC 9(02).
