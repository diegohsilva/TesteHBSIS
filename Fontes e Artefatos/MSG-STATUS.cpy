@@ -0,0 +1,64 @@
+       TRADUZ-STATUS-ARQUIVO.
+           EVALUATE WS-RESULTADO-ACESSO
+              WHEN 00
+                 MOVE "OPERACAO REALIZADA COM SUCESSO."
+                    TO WS-MENSAGEM-STATUS
+              WHEN 02
+                 MOVE "CHAVE ALTERNATIVA DUPLICADA NO REGISTRO."
+                    TO WS-MENSAGEM-STATUS
+              WHEN 10
+                 MOVE "FIM DE ARQUIVO ATINGIDO."
+                    TO WS-MENSAGEM-STATUS
+              WHEN 21
+                 MOVE "CHAVE FORA DE SEQUENCIA."
+                    TO WS-MENSAGEM-STATUS
+              WHEN 22
+                 MOVE "JA EXISTE REGISTRO COM ESSA CHAVE."
+                    TO WS-MENSAGEM-STATUS
+              WHEN 23
+                 MOVE "REGISTRO NAO ENCONTRADO."
+                    TO WS-MENSAGEM-STATUS
+              WHEN 24
+                 MOVE "GRAVACAO ALEM DO LIMITE DO ARQUIVO."
+                    TO WS-MENSAGEM-STATUS
+              WHEN 30
+                 MOVE "ERRO PERMANENTE DE ENTRADA/SAIDA."
+                    TO WS-MENSAGEM-STATUS
+              WHEN 34
+                 MOVE "ESPACO EM DISCO ESGOTADO."
+                    TO WS-MENSAGEM-STATUS
+              WHEN 35
+                 MOVE "ARQUIVO NAO ENCONTRADO."
+                    TO WS-MENSAGEM-STATUS
+              WHEN 37
+                 MOVE "ABERTURA INCOMPATIVEL COM O DISPOSITIVO."
+                    TO WS-MENSAGEM-STATUS
+              WHEN 41
+                 MOVE "ARQUIVO JA ESTA ABERTO."
+                    TO WS-MENSAGEM-STATUS
+              WHEN 42
+                 MOVE "ARQUIVO JA ESTA FECHADO."
+                    TO WS-MENSAGEM-STATUS
+              WHEN 43
+                 MOVE "OPERACAO INVALIDA - SEM REGISTRO ANTERIOR."
+                    TO WS-MENSAGEM-STATUS
+              WHEN 46
+                 MOVE "LEITURA INVALIDA - REGISTRO NAO POSICIONADO."
+                    TO WS-MENSAGEM-STATUS
+              WHEN 47
+                 MOVE "ARQUIVO NAO ABERTO PARA LEITURA."
+                    TO WS-MENSAGEM-STATUS
+              WHEN 48
+                 MOVE "ARQUIVO NAO ABERTO PARA GRAVACAO."
+                    TO WS-MENSAGEM-STATUS
+              WHEN 49
+                 MOVE "OPERACAO INVALIDA PARA O MODO DE ABERTURA."
+                    TO WS-MENSAGEM-STATUS
+              WHEN 68
+                 MOVE "REGISTRO BLOQUEADO POR OUTRO USUARIO."
+                    TO WS-MENSAGEM-STATUS
+              WHEN OTHER
+                 MOVE "ERRO NAO CATALOGADO NO ARQUIVO."
+                    TO WS-MENSAGEM-STATUS
+           END-EVALUATE.
+       F-TRADUZ-STATUS-ARQUIVO. EXIT.
