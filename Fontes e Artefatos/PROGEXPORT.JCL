@@ -0,0 +1,24 @@
+//PROGEXPO JOB (ACCT),'EXPORTA CSV',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB.....: PROGEXPORT                                          *
+//* SISTEMA.: HBSIS - GERENCIADOR DE CARTEIRAS DE CLIENTES        *
+//* FUNCAO..: EXPORTA CLIENTE.DAT E VENDEDOR.DAT PARA ARQUIVOS    *
+//*           TEXTO CSV (EXPCLI.CSV/EXPVEN.CSV) PARA CONSUMO POR  *
+//*           OUTROS SISTEMAS (FATURAMENTO, CRM, ETC).            *
+//* USO.....: AGENDAR SOB DEMANDA OU EM ROTINA PERIODICA, CONFORME*
+//*           A NECESSIDADE DE ATUALIZACAO DOS SISTEMAS DESTINO.  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PROGEXPORT
+//STEPLIB      DD DSN=HBSIS.CARTEIRA.LOADLIB,DISP=SHR
+//CLIENTE      DD DSN=HBSIS.CARTEIRA.CLIENTE.DAT,DISP=SHR
+//VENDEDOR     DD DSN=HBSIS.CARTEIRA.VENDEDOR.DAT,DISP=SHR
+//EXPCLI       DD DSN=HBSIS.CARTEIRA.EXPCLI.CSV,
+//                DISP=(NEW,CATLG,DELETE),
+//                SPACE=(TRK,(10,10)),UNIT=SYSDA
+//EXPVEN       DD DSN=HBSIS.CARTEIRA.EXPVEN.CSV,
+//                DISP=(NEW,CATLG,DELETE),
+//                SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
