@@ -12,6 +12,7 @@
            SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
                   ORGANIZATION     IS INDEXED
                   RECORD KEY       IS VEN-CODIGO
+                  ALTERNATE RECORD KEY IS VEN-CPF
                   ACCESS MODE      IS DYNAMIC
                   LOCK MODE        IS MANUAL
                   FILE STATUS      IS WS-RESULTADO-ACESSO.
@@ -22,25 +23,51 @@
            SELECT RELATORIO ASSIGN TO "RVENDEDOR.TXT"
                             ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT RELATORIO-CSV ASSIGN TO "RVENDEDOR.CSV"
+                            ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT ARQ-SORT ASSIGN TO "SORT".
 
+           SELECT ARQ-CTRL-RELVEN ASSIGN TO DISK WID-ARQ-CTRL-RELVEN
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS CTL-CHAVE
+                  ACCESS MODE      IS DYNAMIC
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-CTRL.
+
 
        DATA DIVISION.
        FILE SECTION.
 
        COPY "ARQ-VENDEDOR.FD".
+       COPY "CTRL-RELVEN.FD".
 
        FD RELATORIO.
        01 LINHA        PIC X(132).
 
+       FD RELATORIO-CSV.
+       01 LINHA-CSV    PIC X(132).
+
        FD ARQ-SAI.
 
        01 REG-SAI.
           02 VEN-CODIGO-SAI            PIC 9(03).
           02 VEN-CPF-SAI               PIC 9(11).
           02 VEN-NOME-SAI              PIC X(40).
+          02 VEN-ENDERECO-SAI          PIC X(40).
+          02 VEN-CIDADE-SAI            PIC X(30).
+          02 VEN-UF-SAI                PIC X(02).
+          02 VEN-CEP-SAI               PIC 9(08).
           02 VEN-LATITUDE-SAI          PIC s9(03)V9(08).
           02 VEN-LONGITUDE-SAI         PIC s9(03)V9(08).
+          02 VEN-STATUS-SAI            PIC X(01).
+          02 VEN-DATA-CADASTRO-SAI     PIC 99/99/9(04).
+          02 VEN-DATA-CAD-SAI-R REDEFINES VEN-DATA-CADASTRO-SAI.
+             03 VEN-CAD-SAI-DIA        PIC 99.
+             03 FILLER                 PIC X(01).
+             03 VEN-CAD-SAI-MES        PIC 99.
+             03 FILLER                 PIC X(01).
+             03 VEN-CAD-SAI-ANO        PIC 9(04).
 
 
        SD ARQ-SORT.
@@ -49,7 +76,14 @@
           05 VEN-CODIGO-SORT PIC 9(03).
           05 FILLER          PIC 9(11).
           05 VEN-NOME-SORT   PIC X(40).
-          05 FILLER          PIC X(22).
+          05 FILLER          PIC X(40).
+          05 FILLER          PIC X(30).
+          05 VEN-UF-SORT     PIC X(02).
+          05 FILLER          PIC X(08).
+          05 FILLER          PIC S9(03)V9(08).
+          05 FILLER          PIC S9(03)V9(08).
+          05 FILLER          PIC X(01).
+          05 FILLER          PIC 99/99/9(04).
 
        WORKING-STORAGE SECTION.
       *VARIAVEIS DA TELA
@@ -57,14 +91,42 @@
        77 WS-CLASSIFICA        PIC X(01) VALUE SPACES.
        77 WS-CODIGO-VENDEDOR    PIC 9(07) VALUE ZEROS.
        77 WS-NOME-VENDEDOR      PIC X(40) VALUE SPACES.
+       77 WS-NOME-FILTRO        PIC X(40) VALUE SPACES.
+       77 WS-LEN-FILTRO         PIC 9(02) VALUE ZEROS.
+       77 WS-CONT-NOME          PIC 9(02) VALUE ZEROS.
+       77 WS-LINHA-ESCRITA      PIC X(01) VALUE SPACES.
+       77 WS-DATA-CADASTRO-DE  PIC 9(08) VALUE ZEROS.
+       77 WS-DATA-CADASTRO-ATE PIC 9(08) VALUE ZEROS.
+       77 WS-VEN-DATA-CAD-COMP PIC 9(08) VALUE ZEROS.
+       77 WS-DATA-OK           PIC X(01) VALUE "S".
       *-----------------------------------------------------------------
        77 LINHA-TRACO          PIC X(80) VALUE ALL '-'.
        77 LIMPA-LINHA          PIC X(80) VALUE SPACES.
        77 CONTADOR-LINHA       PIC 9(02) VALUE ZERO.
        77 CONTADOR-PAGINA      PIC 9(03) VALUE ZERO.
+       77 LIMITE-LINHAS        PIC 9(02) VALUE 55.
+       77 WS-QTD-LISTADOS      PIC 9(06) VALUE ZEROS.
+       77 WS-CSV-LINHA         PIC X(132) VALUE SPACES.
+       77 WS-CSV-CODIGO        PIC ZZ9.
+       77 WS-CSV-CPF           PIC 9(11).
+       77 WS-CSV-LATITUDE      PIC -(3)9,9(8).
+       77 WS-CSV-LONGITUDE     PIC -(3)9,9(8).
        77 CONTROLE-FIM         PIC 9(01) VALUE ZEROS.
        77 PAUSA                PIC X(01).
        77 WS-RESULTADO-ACESSO       PIC 9(02) VALUE ZEROS.
+       77 WID-ARQ-VENDEDOR          PIC X(50) VALUE SPACES.
+       77 WS-RESULTADO-CTRL         PIC 9(02) VALUE ZEROS.
+       77 WID-ARQ-CTRL-RELVEN       PIC X(50) VALUE SPACES.
+       77 WS-CTL-RETOMAR            PIC X(01) VALUE "N".
+       77 WS-CTL-PULAR              PIC 9(06) VALUE ZEROS.
+       77 WS-CTL-LIDOS              PIC 9(06) VALUE ZEROS.
+       77 WS-CTL-INTERVALO          PIC 9(03) VALUE 50.
+       77 WS-INCLUI-INATIVOS        PIC X(01) VALUE SPACES.
+       77 WS-CONFIRMA-RELATORIO     PIC X(01) VALUE "S".
+       77 WS-PREVIA-CONT            PIC 9(02) VALUE ZEROS.
+       77 WS-PREVIA-LIMITE          PIC 9(02) VALUE 15.
+       77 WS-PREVIA-LINHA           PIC 9(04) VALUE ZEROS.
+       77 WS-PREVIA-TEXTO           PIC X(78) VALUE SPACES.
        01 CABECALHO-1.
           02 FILLER PIC X(06) VALUE "CODIGO".
           02 FILLER PIC X(03) VALUE SPACES.
@@ -91,15 +153,28 @@
           02 DET-VEN-LONGITUDE     PIC s9(03)V9(08).
 
        01 CABECALHO-TITULO.
-          02 CAB-DATA     PIC X(08).
-          02 FILLER       PIC X(41) VALUE SPACES.
+          02 CAB-DATA     PIC X(10).
+          02 FILLER       PIC X(39) VALUE SPACES.
           02 FILLER       PIC X(21) VALUE "RELACAO DE VENDEDORES".
           02 FILLER       PIC X(51) VALUES SPACES.
           02 FILLER       PIC X(09) VALUE "PAGINA: ".
           02 CAB-PAGINA   PIC ZZ9.
 
+       01 RODAPE-TOTAL.
+          02 FILLER          PIC X(20) VALUE "VENDEDORES LISTADOS:".
+          02 FILLER          PIC X(01) VALUE SPACES.
+          02 ROD-QTD-LISTADOS PIC ZZZ.ZZ9.
+
+       01 CABECALHO-CSV.
+          02 FILLER PIC X(38) VALUE
+             "CODIGO;NOME;CPF;LATITUDE;LONGITUDE".
+
        LINKAGE SECTION.
-       77 DATA-DE-HOJE    PIC 99/99/99.
+       77 DATA-DE-HOJE    PIC 99/99/9(04).
+       77 WS-MODO-EXECUCAO   PIC X(01).
+           88 MODO-BATCH               VALUE "B".
+           88 MODO-INTERATIVO          VALUE "I".
+       77 OPERADOR    PIC X(10).
 
        SCREEN SECTION.
        01 LIMPA-TELA BLANK SCREEN
@@ -111,31 +186,49 @@
                          BACKGROUND-COLOR 1
                          FOREGROUND-COLOR 7.
           02 LINE 01 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
-          02 LINE 02 COLUMN 01 PIC X(08) FROM DATA-DE-HOJE.
+          02 LINE 02 COLUMN 01 PIC X(10) FROM DATA-DE-HOJE.
           02 LINE 02 COLUMN 25 VALUE
              "     Relatorio de Vendedores     ".
           02 LINE 02 COLUMN 73 VALUE "PROG04".
           02 LINE 03 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
           02 LINE 04 COLUMN 01 VALUE "ORDENACAO ASCENDENTE (A) OU DESCEN
       -"DENTE (D)?....... ".
-          02 LINE 06 COLUMN 01 VALUE "CLASSIFICACAO POR CODIGO (C) OU RA
-      -"ZAO SICIAL (R)?.. ".
+          02 LINE 06 COLUMN 01 VALUE "CLASSIFICACAO POR CODIGO (C), RAZ
+      -"AO SOCIAL (R) OU REGIAO (G)?.. ".
           02 LINE 08 COLUMN 01 VALUE
        "********************************FILTROS*************************
       -"****************".
           02 LINE 10 COLUMN 01 VALUE "CODIGO DO VENDEDOR..".
           02 LINE 12 COLUMN 01 VALUE "RAZAO SOCIAL........".
+          02 LINE 14 COLUMN 01 VALUE "INCLUIR INATIVOS (S/N)..".
+          02 LINE 16 COLUMN 01 VALUE "DATA CADASTRO DE (AAAAMMDD)....".
+          02 LINE 18 COLUMN 01 VALUE "DATA CADASTRO ATE (AAAAMMDD)...".
 
 
 
-       PROCEDURE DIVISION USING DATA-DE-HOJE.
+       PROCEDURE DIVISION USING DATA-DE-HOJE WS-MODO-EXECUCAO OPERADOR.
 
        INICIO.
            MOVE "VENDEDOR.DAT"   TO WID-ARQ-VENDEDOR
       *    OPEN INPUT ARQ-CLIENTE
-           OPEN OUTPUT RELATORIO
+           IF MODO-BATCH
+              PERFORM ABRE-CHECKPOINT-RELATORIO
+           END-IF
+           IF WS-CTL-RETOMAR = "S"
+              OPEN EXTEND RELATORIO
+              OPEN EXTEND RELATORIO-CSV
+           ELSE
+              OPEN OUTPUT RELATORIO
+              OPEN OUTPUT RELATORIO-CSV
+              WRITE LINHA-CSV FROM CABECALHO-CSV
+           END-IF
            MOVE DATA-DE-HOJE TO CAB-DATA
-           PERFORM IMPRIMIR-CABECALHO
+           IF WS-CTL-RETOMAR NOT = "S"
+              PERFORM IMPRIMIR-CABECALHO
+           END-IF
+           IF MODO-BATCH
+              GO TO INICIALIZA-BATCH
+           END-IF
            DISPLAY TELA-RELATORIO.
 
        ACCEPT-TELA.
@@ -147,7 +240,7 @@
 
           DISPLAY
           "SELECIONE A FORMA DE CLASSIFICACAO DO RELATORIO" AT 2401
-           PERFORM UNTIL WS-CLASSIFICA = "C" OR = "R"
+           PERFORM UNTIL WS-CLASSIFICA = "C" OR = "R" OR = "G"
               ACCEPT WS-CLASSIFICA AT 0653
            END-PERFORM
            DISPLAY LIMPA-LINHA AT 2401
@@ -161,53 +254,194 @@
            "CASO QUEIRA TRAZER O RELATORIO COM TODOS OS REGISTROS, DEIXE
       -" EM BRANCO" AT 2401
            ACCEPT WS-NOME-VENDEDOR  AT 1222
-           DISPLAY LIMPA-LINHA AT 2401.
+           DISPLAY LIMPA-LINHA AT 2401
+
+           DISPLAY "DEIXAR EM BRANCO PARA TRAZER SOMENTE OS ATIVOS"
+                                                   AT 2401
+           PERFORM UNTIL WS-INCLUI-INATIVOS = "S" OR = "N" OR = SPACES
+              ACCEPT WS-INCLUI-INATIVOS AT 1426
+           END-PERFORM
+           DISPLAY LIMPA-LINHA AT 2401
+
+           DISPLAY
+           "CADASTRADOS A PARTIR DE (AAAAMMDD), ZERO P/ NAO FILTRAR"
+                                                   AT 2401
+           ACCEPT WS-DATA-CADASTRO-DE AT 1633
+           DISPLAY LIMPA-LINHA AT 2401
+
+           DISPLAY
+           "CADASTRADOS ATE (AAAAMMDD), ZERO PARA NAO FILTRAR" AT 2401
+           ACCEPT WS-DATA-CADASTRO-ATE AT 1833
+           DISPLAY LIMPA-LINHA AT 2401
+           GO TO REL-GERAL.
+
+       INICIALIZA-BATCH.
+           MOVE "A"        TO WS-ORDEM
+           MOVE "C"        TO WS-CLASSIFICA
+           MOVE ZEROS      TO WS-CODIGO-VENDEDOR
+           MOVE SPACES     TO WS-NOME-VENDEDOR
+           MOVE SPACES     TO WS-INCLUI-INATIVOS
+           MOVE ZEROS      TO WS-DATA-CADASTRO-DE
+           MOVE ZEROS      TO WS-DATA-CADASTRO-ATE.
 
        REL-GERAL.
-           EVALUATE WS-ORDEM
-              WHEN "A"
-               PERFORM ASCENDENTE
-              WHEN "D"
-               PERFORM DESCENDENTE
-           END-EVALUATE
-           PERFORM IMPRIME-RELATORIO
-              THRU F-IMPRIME-RELATORIO
+           IF WS-CTL-RETOMAR NOT = "S"
+              EVALUATE WS-ORDEM
+                 WHEN "A"
+                  PERFORM ASCENDENTE
+                 WHEN "D"
+                  PERFORM DESCENDENTE
+              END-EVALUATE
+              IF MODO-BATCH
+                 MOVE "S"             TO CTL-FASE
+                 MOVE ZEROS           TO CTL-QTD-PROCESSADOS
+                 MOVE CONTADOR-PAGINA TO CTL-PAGINA
+                 MOVE CONTADOR-LINHA  TO CTL-LINHA
+                 MOVE WS-QTD-LISTADOS TO CTL-QTD-LISTADOS
+                 REWRITE REGISTRO-CTRL-RELVEN
+              END-IF
+           END-IF
+           MOVE "S" TO WS-CONFIRMA-RELATORIO
+           IF MODO-INTERATIVO
+              PERFORM PREVIA-RELATORIO
+           END-IF
+           IF WS-CONFIRMA-RELATORIO = "S"
+              PERFORM IMPRIME-RELATORIO
+                 THRU F-IMPRIME-RELATORIO
+              PERFORM RELATORIO-CONCLUIDO
+           ELSE
+              DISPLAY "GERACAO DO RELATORIO CANCELADA." AT 2401
+              ACCEPT PAUSA                              AT 2478
+              CLOSE ARQ-VENDEDOR
+              CLOSE RELATORIO
+              CLOSE RELATORIO-CSV
+              EXIT PROGRAM
+           END-IF
            .
        F-REL-GERAL. EXIT.
 
-           DISPLAY LIMPA-TELA
-           DISPLAY "RELATORIO GERADO COM SUCESSO TECLE ENTER PARA RETORN
-      -    "AR AO MENU INICIAL" AT 1503
-           ACCEPT  PAUSA               AT 2478.
+       RELATORIO-CONCLUIDO.
+           IF MODO-INTERATIVO
+              DISPLAY LIMPA-TELA
+              DISPLAY "RELATORIO GERADO COM SUCESSO TECLE ENTER PARA RET
+      -    "ORNAR AO MENU INICIAL" AT 1503
+              DISPLAY "REGISTROS GRAVADOS: "               AT 1701
+              DISPLAY FUNCTION TRIM(ROD-QTD-LISTADOS)      AT 1721
+              ACCEPT  PAUSA               AT 2478
+           END-IF
+           IF MODO-BATCH
+              MOVE 1      TO CTL-CHAVE
+              MOVE SPACES TO CTL-FASE
+              MOVE ZEROS  TO CTL-QTD-PROCESSADOS
+              MOVE ZEROS  TO CTL-PAGINA
+              MOVE ZEROS  TO CTL-LINHA
+              MOVE ZEROS  TO CTL-QTD-LISTADOS
+              REWRITE REGISTRO-CTRL-RELVEN
+              CLOSE ARQ-CTRL-RELVEN
+           END-IF
            CLOSE ARQ-VENDEDOR
            CLOSE RELATORIO
-
-           EXIT PROGRAM.
+           CLOSE RELATORIO-CSV
+           EXIT PROGRAM
+           .
 
        ASCENDENTE.
-         IF WS-CLASSIFICA ="C"
-            SORT ARQ-SORT  ON ASCENDING KEY VEN-CODIGO-SORT
-               USING  ARQ-VENDEDOR
-               GIVING ARQ-SAI
-         ELSE
-            SORT ARQ-SORT  ON ASCENDING KEY VEN-NOME-SORT
-               USING  ARQ-VENDEDOR
-              GIVING ARQ-SAI
-
-         END-IF.
+         EVALUATE WS-CLASSIFICA
+            WHEN "C"
+               SORT ARQ-SORT  ON ASCENDING KEY VEN-CODIGO-SORT
+                  USING  ARQ-VENDEDOR
+                  GIVING ARQ-SAI
+            WHEN "G"
+               SORT ARQ-SORT  ON ASCENDING KEY VEN-UF-SORT
+                  USING  ARQ-VENDEDOR
+                  GIVING ARQ-SAI
+            WHEN OTHER
+               SORT ARQ-SORT  ON ASCENDING KEY VEN-NOME-SORT
+                  USING  ARQ-VENDEDOR
+                  GIVING ARQ-SAI
+         END-EVALUATE.
 
        DESCENDENTE.
-         IF WS-CLASSIFICA ="C"
-            SORT ARQ-SORT ON DESCENDING KEY VEN-CODIGO-SORT
-               USING  ARQ-VENDEDOR
-               GIVING ARQ-SAI
-
-         ELSE
-            SORT ARQ-SORT ON DESCENDING KEY VEN-NOME-SORT
-               USING  ARQ-VENDEDOR
-               GIVING ARQ-SAI
-         END-IF.
-
+         EVALUATE WS-CLASSIFICA
+            WHEN "C"
+               SORT ARQ-SORT ON DESCENDING KEY VEN-CODIGO-SORT
+                  USING  ARQ-VENDEDOR
+                  GIVING ARQ-SAI
+            WHEN "G"
+               SORT ARQ-SORT ON DESCENDING KEY VEN-UF-SORT
+                  USING  ARQ-VENDEDOR
+                  GIVING ARQ-SAI
+            WHEN OTHER
+               SORT ARQ-SORT ON DESCENDING KEY VEN-NOME-SORT
+                  USING  ARQ-VENDEDOR
+                  GIVING ARQ-SAI
+         END-EVALUATE.
+
+       PREVIA-RELATORIO.
+           MOVE ZEROS TO WS-PREVIA-CONT
+           MOVE ZEROS TO CONTROLE-FIM
+           DISPLAY LIMPA-TELA
+           DISPLAY "PREVIA DO RELATORIO - PRIMEIROS REGISTROS" AT 0101
+           DISPLAY LINHA-TRACO                                 AT 0201
+           OPEN INPUT ARQ-SAI
+           PERFORM UNTIL CONTROLE-FIM = 1
+                       OR WS-PREVIA-CONT NOT LESS WS-PREVIA-LIMITE
+              READ ARQ-SAI NEXT
+                 AT END
+                    MOVE 1 TO CONTROLE-FIM
+                    EXIT PERFORM
+              END-READ
+              PERFORM VERIFICA-FILTRO-DATA
+              PERFORM MONTA-LINHA-PREVIA
+           END-PERFORM
+           CLOSE ARQ-SAI
+           DISPLAY "GERAR O RELATORIO COMPLETO COM ESTES FILTROS? S/N"
+                                                             AT 2401
+           MOVE SPACES TO WS-CONFIRMA-RELATORIO
+           PERFORM UNTIL WS-CONFIRMA-RELATORIO = "S"
+                      OR WS-CONFIRMA-RELATORIO = "N"
+              ACCEPT WS-CONFIRMA-RELATORIO AT 2452
+           END-PERFORM
+           DISPLAY LIMPA-TELA
+           .
+       MONTA-LINHA-PREVIA.
+           MOVE SPACES TO WS-LINHA-ESCRITA
+           IF (WS-INCLUI-INATIVOS = "S" OR VEN-STATUS-SAI NOT = "I")
+              AND WS-DATA-OK = "S"
+              IF WS-CODIGO-VENDEDOR <> ZEROS
+                 IF VEN-CODIGO-SAI = WS-CODIGO-VENDEDOR
+                    MOVE "S" TO WS-LINHA-ESCRITA
+                 END-IF
+              END-IF
+              IF WS-NOME-VENDEDOR <> SPACES
+                 MOVE FUNCTION TRIM(WS-NOME-VENDEDOR)
+                    TO WS-NOME-FILTRO
+                 MOVE FUNCTION LENGTH(FUNCTION TRIM(
+                    WS-NOME-VENDEDOR)) TO WS-LEN-FILTRO
+                 MOVE ZEROS TO WS-CONT-NOME
+                 INSPECT VEN-NOME-SAI TALLYING WS-CONT-NOME
+                    FOR ALL WS-NOME-FILTRO(1:WS-LEN-FILTRO)
+                 IF WS-CONT-NOME > ZEROS
+                    MOVE "S" TO WS-LINHA-ESCRITA
+                 END-IF
+              END-IF
+              IF WS-NOME-VENDEDOR = SPACES
+                 AND WS-CODIGO-VENDEDOR = ZEROS
+                 MOVE "S" TO WS-LINHA-ESCRITA
+              END-IF
+           END-IF
+           IF WS-LINHA-ESCRITA = "S"
+              ADD 1 TO WS-PREVIA-CONT
+              COMPUTE WS-PREVIA-LINHA = ((WS-PREVIA-CONT + 2) * 100)
+                 + 1
+              MOVE SPACES TO WS-PREVIA-TEXTO
+              STRING VEN-CODIGO-SAI DELIMITED BY SIZE
+                     " "            DELIMITED BY SIZE
+                     VEN-NOME-SAI   DELIMITED BY SIZE
+                  INTO WS-PREVIA-TEXTO
+              DISPLAY WS-PREVIA-TEXTO AT WS-PREVIA-LINHA
+           END-IF
+           .
        IMPRIMIR-CABECALHO.
            ADD 01 TO CONTADOR-PAGINA
            MOVE CONTADOR-PAGINA TO CAB-PAGINA
@@ -219,44 +453,176 @@
 
        IMPRIME-RELATORIO.
            MOVE ZEROS TO CONTROLE-FIM
+           MOVE ZEROS TO WS-CTL-LIDOS
            OPEN INPUT ARQ-SAI
+           PERFORM PULA-REGISTROS-PROCESSADOS
            PERFORM UNTIL CONTROLE-FIM = 1
               READ ARQ-SAI NEXT
                  AT END
                     MOVE 1 TO CONTROLE-FIM
                     EXIT PERFORM
               END-READ
-              IF WS-CODIGO-VENDEDOR <> ZEROS
-                 IF VEN-CODIGO-SAI = WS-CODIGO-VENDEDOR
-                    MOVE VEN-CODIGO-SAI         TO DET-VEN-CODIGO
-                    MOVE VEN-CPF-SAI            TO DET-VEN-CPF
-                    MOVE VEN-NOME-SAI           TO DET-VEN-RAZAO-SOCIAL
-                    MOVE VEN-LATITUDE-SAI       TO DET-VEN-LATITUDE
-                    MOVE VEN-LONGITUDE-SAI      TO DET-VEN-LONGITUDE
-                    WRITE LINHA FROM DETALHE AFTER 1 LINES
-                 END-IF
+              ADD 1 TO WS-CTL-LIDOS
+              IF MODO-BATCH
+                 PERFORM GRAVA-CHECKPOINT-RELATORIO
               END-IF
-              IF WS-NOME-VENDEDOR <> SPACES
-                 IF WS-NOME-VENDEDOR = VEN-NOME-SAI
+              MOVE SPACES TO WS-LINHA-ESCRITA
+              PERFORM VERIFICA-FILTRO-DATA
+              IF (WS-INCLUI-INATIVOS = "S" OR VEN-STATUS-SAI NOT = "I")
+                 AND WS-DATA-OK = "S"
+                 IF WS-CODIGO-VENDEDOR <> ZEROS
+                    IF VEN-CODIGO-SAI = WS-CODIGO-VENDEDOR
+                       MOVE VEN-CODIGO-SAI      TO DET-VEN-CODIGO
+                       MOVE VEN-CPF-SAI         TO DET-VEN-CPF
+                       MOVE VEN-NOME-SAI        TO DET-VEN-RAZAO-SOCIAL
+                       MOVE VEN-LATITUDE-SAI    TO DET-VEN-LATITUDE
+                       MOVE VEN-LONGITUDE-SAI   TO DET-VEN-LONGITUDE
+                       WRITE LINHA FROM DETALHE AFTER 1 LINES
+                       MOVE "S" TO WS-LINHA-ESCRITA
+                       PERFORM GRAVA-CSV-VENDEDOR
+                    END-IF
+                 END-IF
+                 IF WS-NOME-VENDEDOR <> SPACES
+                    MOVE FUNCTION TRIM(WS-NOME-VENDEDOR)
+                       TO WS-NOME-FILTRO
+                    MOVE FUNCTION LENGTH(FUNCTION TRIM(
+                       WS-NOME-VENDEDOR)) TO WS-LEN-FILTRO
+                    MOVE ZEROS TO WS-CONT-NOME
+                    INSPECT VEN-NOME-SAI TALLYING WS-CONT-NOME
+                       FOR ALL WS-NOME-FILTRO(1:WS-LEN-FILTRO)
+                    IF WS-CONT-NOME > ZEROS
+                       MOVE VEN-CODIGO-SAI      TO DET-VEN-CODIGO
+                       MOVE VEN-CPF-SAI         TO DET-VEN-CPF
+                       MOVE VEN-NOME-SAI        TO DET-VEN-RAZAO-SOCIAL
+                       MOVE VEN-LATITUDE-SAI    TO DET-VEN-LATITUDE
+                       MOVE VEN-LONGITUDE-SAI   TO DET-VEN-LONGITUDE
+                       WRITE LINHA FROM DETALHE AFTER 1 LINES
+                       MOVE "S" TO WS-LINHA-ESCRITA
+                       PERFORM GRAVA-CSV-VENDEDOR
+                    END-IF
+                 END-IF
+                IF WS-NOME-VENDEDOR = SPACES
+                   AND WS-CODIGO-VENDEDOR = ZEROS
                     MOVE VEN-CODIGO-SAI         TO DET-VEN-CODIGO
                     MOVE VEN-CPF-SAI            TO DET-VEN-CPF
-                    MOVE VEN-NOME-SAI   TO DET-VEN-RAZAO-SOCIAL
+                    MOVE VEN-NOME-SAI           TO DET-VEN-RAZAO-SOCIAL
                     MOVE VEN-LATITUDE-SAI       TO DET-VEN-LATITUDE
                     MOVE VEN-LONGITUDE-SAI      TO DET-VEN-LONGITUDE
                     WRITE LINHA FROM DETALHE AFTER 1 LINES
-                 END-IF
+                    MOVE "S" TO WS-LINHA-ESCRITA
+                    PERFORM GRAVA-CSV-VENDEDOR
+                END-IF
+                IF WS-LINHA-ESCRITA = "S"
+                   ADD 1 TO CONTADOR-LINHA
+                   ADD 1 TO WS-QTD-LISTADOS
+                   IF CONTADOR-LINHA NOT LESS LIMITE-LINHAS
+                      PERFORM IMPRIMIR-CABECALHO
+                   END-IF
+                END-IF
               END-IF
-             IF WS-NOME-VENDEDOR = SPACES AND WS-CODIGO-VENDEDOR = ZEROS
-                 MOVE VEN-CODIGO-SAI         TO DET-VEN-CODIGO
-                 MOVE VEN-CPF-SAI            TO DET-VEN-CPF
-                 MOVE VEN-NOME-SAI           TO DET-VEN-RAZAO-SOCIAL
-                 MOVE VEN-LATITUDE-SAI       TO DET-VEN-LATITUDE
-                 MOVE VEN-LONGITUDE-SAI      TO DET-VEN-LONGITUDE
-                 WRITE LINHA FROM DETALHE AFTER 1 LINES
-             END-IF
 
             END-PERFORM
+            MOVE WS-QTD-LISTADOS TO ROD-QTD-LISTADOS
+            WRITE LINHA FROM RODAPE-TOTAL AFTER 1 LINES
+            MOVE SPACES TO WS-CSV-LINHA
+            STRING "VENDEDORES LISTADOS;" DELIMITED BY SIZE
+                   FUNCTION TRIM(ROD-QTD-LISTADOS)
+                                            DELIMITED BY SIZE
+                INTO WS-CSV-LINHA
+            END-STRING
+            WRITE LINHA-CSV FROM WS-CSV-LINHA
             CLOSE ARQ-SAI.
 
        F-IMPRIME-RELATORIO. EXIT.
 
+       ABRE-CHECKPOINT-RELATORIO.
+           MOVE SPACES TO WS-CTL-RETOMAR
+           MOVE ZEROS  TO WS-CTL-PULAR
+           MOVE "CTRLREV.DAT" TO WID-ARQ-CTRL-RELVEN
+           OPEN I-O ARQ-CTRL-RELVEN
+           IF WS-RESULTADO-CTRL NOT = 00
+              OPEN OUTPUT ARQ-CTRL-RELVEN
+              CLOSE ARQ-CTRL-RELVEN
+              OPEN I-O ARQ-CTRL-RELVEN
+           END-IF
+           MOVE 1 TO CTL-CHAVE
+           READ ARQ-CTRL-RELVEN
+           IF WS-RESULTADO-CTRL NOT = 00
+              MOVE 1      TO CTL-CHAVE
+              MOVE SPACES TO CTL-FASE
+              MOVE ZEROS  TO CTL-QTD-PROCESSADOS
+              MOVE ZEROS  TO CTL-PAGINA
+              MOVE ZEROS  TO CTL-LINHA
+              MOVE ZEROS  TO CTL-QTD-LISTADOS
+              WRITE REGISTRO-CTRL-RELVEN
+           ELSE
+              IF CTL-FASE = "S"
+                 MOVE "S"                  TO WS-CTL-RETOMAR
+                 MOVE CTL-QTD-PROCESSADOS  TO WS-CTL-PULAR
+                 MOVE CTL-PAGINA           TO CONTADOR-PAGINA
+                 MOVE CTL-LINHA            TO CONTADOR-LINHA
+                 MOVE CTL-QTD-LISTADOS     TO WS-QTD-LISTADOS
+              END-IF
+           END-IF
+           .
+
+       PULA-REGISTROS-PROCESSADOS.
+           PERFORM UNTIL WS-CTL-LIDOS NOT LESS WS-CTL-PULAR
+                      OR CONTROLE-FIM = 1
+              READ ARQ-SAI NEXT
+                 AT END
+                    MOVE 1 TO CONTROLE-FIM
+                    EXIT PERFORM
+              END-READ
+              ADD 1 TO WS-CTL-LIDOS
+           END-PERFORM
+           .
+
+       GRAVA-CHECKPOINT-RELATORIO.
+           IF FUNCTION MOD(WS-CTL-LIDOS, WS-CTL-INTERVALO) = ZEROS
+              MOVE 1               TO CTL-CHAVE
+              MOVE WS-CTL-LIDOS    TO CTL-QTD-PROCESSADOS
+              MOVE CONTADOR-PAGINA TO CTL-PAGINA
+              MOVE CONTADOR-LINHA  TO CTL-LINHA
+              MOVE WS-QTD-LISTADOS TO CTL-QTD-LISTADOS
+              REWRITE REGISTRO-CTRL-RELVEN
+           END-IF
+           .
+
+       VERIFICA-FILTRO-DATA.
+           MOVE "S" TO WS-DATA-OK
+           COMPUTE WS-VEN-DATA-CAD-COMP =
+              (VEN-CAD-SAI-ANO * 10000) + (VEN-CAD-SAI-MES * 100)
+                 + VEN-CAD-SAI-DIA
+           IF WS-DATA-CADASTRO-DE NOT = ZEROS
+              AND WS-VEN-DATA-CAD-COMP < WS-DATA-CADASTRO-DE
+                 MOVE "N" TO WS-DATA-OK
+           END-IF
+           IF WS-DATA-CADASTRO-ATE NOT = ZEROS
+              AND WS-VEN-DATA-CAD-COMP > WS-DATA-CADASTRO-ATE
+                 MOVE "N" TO WS-DATA-OK
+           END-IF
+           .
+
+       GRAVA-CSV-VENDEDOR.
+           MOVE DET-VEN-CODIGO    TO WS-CSV-CODIGO
+           MOVE DET-VEN-CPF       TO WS-CSV-CPF
+           MOVE DET-VEN-LATITUDE  TO WS-CSV-LATITUDE
+           MOVE DET-VEN-LONGITUDE TO WS-CSV-LONGITUDE
+           MOVE SPACES TO WS-CSV-LINHA
+           STRING FUNCTION TRIM(WS-CSV-CODIGO)  DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  FUNCTION TRIM(DET-VEN-RAZAO-SOCIAL)
+                                                 DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  WS-CSV-CPF                     DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-LATITUDE) DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-LONGITUDE)
+                                                 DELIMITED BY SIZE
+               INTO WS-CSV-LINHA
+           END-STRING
+           WRITE LINHA-CSV FROM WS-CSV-LINHA
+           .
+
