@@ -0,0 +1,21 @@
+       FD  ARQ-VENDEDOR
+           LABEL RECORD IS STANDARD.
+       01  REGISTRO-VENDEDOR.
+           02 VEN-CODIGO            PIC 9(03).
+           02 VEN-CPF               PIC 9(11).
+           02 VEN-NOME              PIC X(40).
+           02 VEN-ENDERECO          PIC X(40).
+           02 VEN-CIDADE            PIC X(30).
+           02 VEN-UF                PIC X(02).
+           02 VEN-CEP               PIC 9(08).
+           02 VEN-LATITUDE          PIC S9(03)V9(08).
+           02 VEN-LONGITUDE         PIC S9(03)V9(08).
+           02 VEN-STATUS            PIC X(01).
+              88 VEN-ATIVO          VALUE "A".
+              88 VEN-INATIVO        VALUE "I".
+           02 VEN-DATA-CADASTRO     PIC 99/99/9(04).
+           02 VEN-DATA-ALTERACAO    PIC 99/99/9(04).
+           02 VEN-TELEFONE          PIC X(15).
+           02 VEN-EMAIL             PIC X(50).
+           02 VEN-COMISSAO          PIC 9(02)V9(02).
+           02 VEN-META-MENSAL       PIC 9(09)V9(02).
