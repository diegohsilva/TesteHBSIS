@@ -0,0 +1,21 @@
+       FD  ARQ-CLIENTE
+           LABEL RECORD IS STANDARD.
+       01  REGISTRO-CLIENTE.
+           02 CLI-CODIGO            PIC 9(07).
+           02 CLI-CNPJ              PIC 9(14).
+           02 CLI-RAZAO-SOCIAL      PIC X(40).
+           02 CLI-ENDERECO          PIC X(40).
+           02 CLI-CIDADE            PIC X(30).
+           02 CLI-UF                PIC X(02).
+           02 CLI-CEP               PIC 9(08).
+           02 CLI-LATITUDE          PIC S9(03)V9(08).
+           02 CLI-LONGITUDE         PIC S9(03)V9(08).
+           02 CLI-STATUS            PIC X(01).
+              88 CLI-ATIVO          VALUE "A".
+              88 CLI-INATIVO        VALUE "I".
+           02 CLI-DATA-CADASTRO     PIC 99/99/9(04).
+           02 CLI-DATA-ALTERACAO    PIC 99/99/9(04).
+           02 CLI-TELEFONE          PIC X(15).
+           02 CLI-EMAIL             PIC X(50).
+           02 CLI-VEN-CODIGO        PIC 9(03).
+           02 CLI-VEN-BACKUP        PIC 9(03).
