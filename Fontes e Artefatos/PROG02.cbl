@@ -12,15 +12,34 @@
            SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
                   ORGANIZATION     IS INDEXED
                   RECORD KEY       IS VEN-CODIGO
+                  ALTERNATE RECORD KEY IS VEN-CPF
                   ACCESS MODE      IS DYNAMIC
                   LOCK MODE        IS MANUAL
                   FILE STATUS      IS WS-RESULTADO-ACESSO.
 
+           SELECT ARQ-CTRL-VENDEDOR ASSIGN TO DISK WID-ARQ-CTRL-VENDEDOR
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS CTL-CHAVE-VEN
+                  ACCESS MODE      IS DYNAMIC
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-CTRL.
+
+           SELECT ARQ-AUD-VENDEDOR ASSIGN TO DISK WID-ARQ-AUD-VENDEDOR
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WS-RESULTADO-AUD.
+
+           SELECT ARQ-LOG-ERRO ASSIGN TO DISK WID-ARQ-LOG-ERRO
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WS-RESULTADO-LOG.
+
        DATA DIVISION.
        FILE SECTION.
 
 
        COPY "ARQ-VENDEDOR.FD".
+       COPY "CTRL-VENDEDOR.FD".
+       COPY "AUD-VENDEDOR.FD".
+       COPY "LOG-ERRO.FD".
 
        WORKING-STORAGE SECTION.
 
@@ -30,23 +49,74 @@
           02 AUX-CODIGO            PIC 9(03).
           02 AUX-CPF               PIC 9(11).
           02 AUX-NOME              PIC X(40).
+          02 AUX-ENDERECO          PIC X(40).
+          02 AUX-CIDADE            PIC X(30).
+          02 AUX-UF                PIC X(02).
+          02 AUX-CEP               PIC 9(08).
           02 AUX-LATITUDE          PIC S9(03)V9(08).
           02 AUX-LONGITUDE         PIC S9(03)V9(08).
+          02 AUX-STATUS            PIC X(01).
+          02 AUX-TELEFONE          PIC X(15).
+          02 AUX-EMAIL             PIC X(50).
+          02 AUX-COMISSAO          PIC 9(02)V9(02).
+          02 AUX-META-MENSAL       PIC 9(09)V9(02).
 
        77 LINHA-TRACO           PIC X(80) VALUE ALL '-'.
        77 LIMPA-LINHA           PIC X(80) VALUE SPACES.
        77 WID-ARQ-VENDEDOR      PIC X(50) VALUE SPACES.
+       77 WID-ARQ-CTRL-VENDEDOR PIC X(50) VALUE SPACES.
+       77 WID-ARQ-AUD-VENDEDOR  PIC X(50) VALUE SPACES.
+       77 WID-ARQ-LOG-ERRO      PIC X(50) VALUE SPACES.
        77 WS-RESULTADO-ACESSO   PIC 9(02) VALUES ZEROS.
+       77 WS-RESULTADO-CTRL     PIC 9(02) VALUES ZEROS.
+       77 WS-RESULTADO-AUD      PIC 9(02) VALUES ZEROS.
+       77 WS-RESULTADO-LOG      PIC 9(02) VALUES ZEROS.
+       77 WS-HORA-SISTEMA       PIC 9(06) VALUES ZEROS.
+       77 WS-LOG-PARAGRAFO      PIC X(30) VALUE SPACES.
+       77 WS-AUD-OPERACAO       PIC X(01) VALUE SPACES.
+       77 WS-VEN-ANTES          PIC X(257) VALUE SPACES.
+       77 WS-VEN-DEPOIS         PIC X(257) VALUE SPACES.
+       77 WS-VEN-ANTES-SALVO    PIC X(257) VALUE SPACES.
+       77 WS-FIM-AUD-VENDEDOR   PIC 9(01) VALUE ZEROS.
+       77 WS-DESFAZER-ENCONTRADO PIC X(01) VALUE SPACES.
        77 TIPO-LEITURA          PIC X(02) VALUES SPACES.
        77 CONTROLE-FIM          PIC 9(02) VALUES ZEROS.
        77 OPCAO                 PIC A(01) VALUES SPACES.
        77 PAUSA                 PIC X(02) VALUES SPACES.
-       77 MASCARA-DATA-CADASTRO PIC 99/99/99.
+       77 MASCARA-DATA-CADASTRO PIC 99/99/9(04).
        77 WS-RESPOSTA           PIC X(01) VALUE SPACES.
        77 LK-TIPO-DADO          PIC 9(01). *> 01 - CLIENTE 02 - VENDEDOR
+       77 WS-CPF-DUPLICADO      PIC X(01) VALUE SPACES.
+       77 AUX-CPF-DIGITADO      PIC X(14) VALUE SPACES.
+       77 AUX-CPF-FORMATADO     PIC X(14) VALUE SPACES.
+       77 WS-CPF-LIMPO          PIC X(11) VALUE SPACES.
+       77 WS-CODIGO-SALVO       PIC 9(03) VALUE ZEROS.
+       77 WS-FIM-BUSCA-CPF      PIC 9(01) VALUE ZEROS.
+       77 WS-MENSAGEM-STATUS    PIC X(50) VALUE SPACES.
+       77 WS-TIPO-PESQUISA      PIC X(01) VALUE SPACES.
+           88 PESQUISA-CODIGO   VALUE "C" "c".
+           88 PESQUISA-CPF      VALUE "F" "f".
+           88 PESQUISA-NOME     VALUE "N" "n".
+       77 WS-VEN-ENCONTRADO     PIC X(01) VALUE SPACES.
+       77 WS-TENTATIVAS-BLOQ    PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-TENTATIVAS-BLOQ PIC 9(02) VALUE 10.
+       01 WS-HORA-INICIO-ESPERA PIC 9(06) VALUE ZEROS.
+       01 WS-HI-ESPERA-R REDEFINES WS-HORA-INICIO-ESPERA.
+          02 WS-HI-HORA         PIC 9(02).
+          02 WS-HI-MIN          PIC 9(02).
+          02 WS-HI-SEG          PIC 9(02).
+       01 WS-HORA-ATUAL-ESPERA  PIC 9(06) VALUE ZEROS.
+       01 WS-HA-ESPERA-R REDEFINES WS-HORA-ATUAL-ESPERA.
+          02 WS-HA-HORA         PIC 9(02).
+          02 WS-HA-MIN          PIC 9(02).
+          02 WS-HA-SEG          PIC 9(02).
+       77 WS-TOTAL-SEG-INICIO   PIC 9(05) VALUE ZEROS.
+       77 WS-TOTAL-SEG-ATUAL    PIC 9(05) VALUE ZEROS.
+       77 WS-SEGUNDOS-ESPERA    PIC 9(05) VALUE ZEROS.
 
        LINKAGE SECTION.
-       77 DATA-DE-HOJE          PIC 99/99/99.
+       77 DATA-DE-HOJE          PIC 99/99/9(04).
+       77 OPERADOR       PIC X(10).
 
        SCREEN SECTION.
        01 LIMPA-TELA   BLANK SCREEN
@@ -57,7 +127,7 @@
                        BACKGROUND-COLOR 1
                        FOREGROUND-COLOR 7.
           02 LINE 01 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
-          02 LINE 02 COLUMN 01 PIC X(08) FROM DATA-DE-HOJE.
+          02 LINE 02 COLUMN 01 PIC X(10) FROM DATA-DE-HOJE.
           02 LINE 02 COLUMN 25 VALUE
              "     CADASTRO DE VENDEDORES     ".
           02 LINE 02 COLUMN 73 VALUE "PROG02".
@@ -67,9 +137,20 @@
           02 LINE 06 COLUMN 01 VALUE "NOME..................".
           02 LINE 07 COLUMN 01 VALUE "LATITUDE..............".
           02 LINE 08 COLUMN 01 VALUE "LONGITUDE.............".
-          02 LINE 09 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 09 COLUMN 01 VALUE "SITUACAO (A/I)........".
+          02 LINE 10 COLUMN 01 VALUE "DATA DE CADASTRO......".
+          02 LINE 11 COLUMN 01 VALUE "ULTIMA ALTERACAO......".
+          02 LINE 12 COLUMN 01 VALUE "ENDERECO..............".
+          02 LINE 13 COLUMN 01 VALUE "CIDADE................".
+          02 LINE 14 COLUMN 01 VALUE "UF....................".
+          02 LINE 15 COLUMN 01 VALUE "CEP...................".
+          02 LINE 16 COLUMN 01 VALUE "TELEFONE..............".
+          02 LINE 17 COLUMN 01 VALUE "E-MAIL................".
+          02 LINE 18 COLUMN 01 VALUE "COMISSAO (%)..........".
+          02 LINE 19 COLUMN 01 VALUE "META MENSAL...........".
+          02 LINE 20 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
 
-       PROCEDURE DIVISION USING DATA-DE-HOJE.
+       PROCEDURE DIVISION USING DATA-DE-HOJE OPERADOR.
 
        INICIO.
       *----------VERIFICA SE O USUARIO QUER IMPORTAR O ARQUIVO----------*
@@ -91,29 +172,46 @@
               CLOSE ARQ-VENDEDOR
               OPEN I-O ARQ-VENDEDOR
            END-IF
+           MOVE "CTRLVEN.DAT"   TO WID-ARQ-CTRL-VENDEDOR
+           OPEN I-O ARQ-CTRL-VENDEDOR
+           IF WS-RESULTADO-CTRL NOT = 00
+              OPEN OUTPUT ARQ-CTRL-VENDEDOR
+              CLOSE ARQ-CTRL-VENDEDOR
+              OPEN I-O ARQ-CTRL-VENDEDOR
+           END-IF
+           MOVE 1 TO CTL-CHAVE-VEN
+           READ ARQ-CTRL-VENDEDOR
+           IF WS-RESULTADO-CTRL NOT = 00
+              MOVE 1     TO CTL-CHAVE-VEN
+              MOVE ZEROS TO CTL-ULTIMO-CODIGO-VEN
+              WRITE REGISTRO-CTRL-VENDEDOR
+           END-IF
+           MOVE "AUDVEN.TXT" TO WID-ARQ-AUD-VENDEDOR
+           OPEN EXTEND ARQ-AUD-VENDEDOR
+           IF WS-RESULTADO-AUD NOT = 00
+              OPEN OUTPUT ARQ-AUD-VENDEDOR
+              CLOSE ARQ-AUD-VENDEDOR
+              OPEN EXTEND ARQ-AUD-VENDEDOR
+           END-IF
+           MOVE "LOGERRO.TXT" TO WID-ARQ-LOG-ERRO
+           OPEN EXTEND ARQ-LOG-ERRO
+           IF WS-RESULTADO-LOG NOT = 00
+              OPEN OUTPUT ARQ-LOG-ERRO
+              CLOSE ARQ-LOG-ERRO
+              OPEN EXTEND ARQ-LOG-ERRO
+           END-IF
       *------ VERIFICAÇÃO DO PROXIMO CODIGO VVENDEDOR LANÇADO ------    *
-           MOVE 999 TO VEN-CODIGO
+           MOVE 1 TO VEN-CODIGO
            PERFORM UNTIL VEN-CODIGO = ZEROS
-              MOVE 999 TO VEN-CODIGO
-              START ARQ-VENDEDOR KEY LESS VEN-CODIGO
-              IF WS-RESULTADO-ACESSO NOT = 00
-                 DISPLAY "ERRO NO POSICIONAMENTO DA CHAVE - VENDEDOR: "
-                      AT 2401
-                 DISPLAY WS-RESULTADO-ACESSO AT 2440
-                 ACCEPT  PAUSA               AT 2478
-                 DISPLAY LIMPA-TELA          AT 2401
-              END-IF
-              READ ARQ-VENDEDOR NEXT AT END
-                MOVE ZEROS TO VEN-CODIGO
-              END-READ
+              PERFORM LER-CONTROLE-VENDEDOR
+              MOVE CTL-ULTIMO-CODIGO-VEN TO VEN-CODIGO
               ADD 1 TO VEN-CODIGO
               MOVE VEN-CODIGO TO AUX-CODIGO
       *------ INICIO DO PROCESSO ---------------------------------------*
-              MOVE 1 TO VEN-CODIGO
               PERFORM MOSTRAR-TELA
-              ACCEPT AUX-CODIGO AT 0424
-              MOVE AUX-CODIGO TO VEN-CODIGO
-              IF VEN-CODIGO NOT EQUAL ZEROS THEN
+              PERFORM SELECIONA-CODIGO-VENDEDOR
+              IF VEN-CODIGO NOT EQUAL ZEROS AND
+                 WS-VEN-ENCONTRADO = "S" THEN
                  MOVE "I" TO TIPO-LEITURA
                  PERFORM LER-ARQUIVO THRU FIM-LER-ARQUIVO
                     IF WS-RESULTADO-ACESSO = 23
@@ -128,16 +226,112 @@
        FIM.
            CLOSE ARQ-VENDEDOR
            IF WS-RESULTADO-ACESSO NOT = 0
+              PERFORM TRADUZ-STATUS-ARQUIVO
+                 THRU F-TRADUZ-STATUS-ARQUIVO
               DISPLAY "ERRO NO FECHAMENTO;" AT 2401
               DISPLAY WS-RESULTADO-ACESSO        AT 2421
+              DISPLAY WS-MENSAGEM-STATUS         AT 2301
            END-IF
+           CLOSE ARQ-CTRL-VENDEDOR
+           CLOSE ARQ-AUD-VENDEDOR
+           CLOSE ARQ-LOG-ERRO
            EXIT PROGRAM
            .
        MOSTRAR-TELA.
            DISPLAY TELA-VENDEDOR AT 0101
            .
+       SELECIONA-CODIGO-VENDEDOR.
+           MOVE "S" TO WS-VEN-ENCONTRADO
+           MOVE SPACES TO WS-TIPO-PESQUISA
+           DISPLAY "PESQUISAR POR (C)ODIGO (F)CPF (N)OME" AT 2401
+           PERFORM UNTIL PESQUISA-CODIGO OR PESQUISA-CPF
+                                         OR PESQUISA-NOME
+              ACCEPT WS-TIPO-PESQUISA AT 2445
+           END-PERFORM
+           DISPLAY LIMPA-LINHA AT 2401
+           EVALUATE TRUE
+              WHEN PESQUISA-CODIGO
+                 ACCEPT AUX-CODIGO AT 0424
+                 MOVE AUX-CODIGO TO VEN-CODIGO
+              WHEN PESQUISA-CPF
+                 MOVE ZEROS TO AUX-CPF
+                 ACCEPT AUX-CPF AT 0524
+                 PERFORM BUSCA-VENDEDOR-POR-CPF
+                 DISPLAY LIMPA-LINHA AT 0524
+              WHEN PESQUISA-NOME
+                 MOVE SPACES TO AUX-NOME
+                 ACCEPT AUX-NOME AT 0624
+                 PERFORM BUSCA-VENDEDOR-POR-NOME
+                 DISPLAY LIMPA-LINHA AT 0624
+           END-EVALUATE
+           .
+       BUSCA-VENDEDOR-POR-CPF.
+           MOVE SPACES TO WS-VEN-ENCONTRADO
+           MOVE ZEROS  TO VEN-CODIGO
+           START ARQ-VENDEDOR KEY IS NOT LESS VEN-CODIGO
+           IF WS-RESULTADO-ACESSO = 00
+              MOVE ZEROS TO WS-FIM-BUSCA-CPF
+              PERFORM UNTIL WS-FIM-BUSCA-CPF = 1
+                 READ ARQ-VENDEDOR NEXT AT END
+                    MOVE 1 TO WS-FIM-BUSCA-CPF
+                 END-READ
+                 IF WS-FIM-BUSCA-CPF NOT = 1
+                    IF VEN-CPF = AUX-CPF
+                       MOVE "S" TO WS-VEN-ENCONTRADO
+                       MOVE 1   TO WS-FIM-BUSCA-CPF
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF
+           IF WS-VEN-ENCONTRADO NOT = "S"
+              DISPLAY "CPF NAO ENCONTRADO!" AT 2401
+              ACCEPT PAUSA AT 2478
+              DISPLAY LIMPA-LINHA AT 2401
+              MOVE 1 TO VEN-CODIGO
+           END-IF
+           .
+       BUSCA-VENDEDOR-POR-NOME.
+           MOVE SPACES TO WS-VEN-ENCONTRADO
+           MOVE ZEROS  TO VEN-CODIGO
+           START ARQ-VENDEDOR KEY IS NOT LESS VEN-CODIGO
+           IF WS-RESULTADO-ACESSO = 00
+              MOVE ZEROS TO WS-FIM-BUSCA-CPF
+              PERFORM UNTIL WS-FIM-BUSCA-CPF = 1
+                 READ ARQ-VENDEDOR NEXT AT END
+                    MOVE 1 TO WS-FIM-BUSCA-CPF
+                 END-READ
+                 IF WS-FIM-BUSCA-CPF NOT = 1
+                    IF VEN-NOME = AUX-NOME
+                       MOVE "S" TO WS-VEN-ENCONTRADO
+                       MOVE 1   TO WS-FIM-BUSCA-CPF
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF
+           IF WS-VEN-ENCONTRADO NOT = "S"
+              DISPLAY "NOME NAO ENCONTRADO!" AT 2401
+              ACCEPT PAUSA AT 2478
+              DISPLAY LIMPA-LINHA AT 2401
+              MOVE 1 TO VEN-CODIGO
+           END-IF
+           .
+       LER-CONTROLE-VENDEDOR.
+           MOVE 1 TO CTL-CHAVE-VEN
+           READ ARQ-CTRL-VENDEDOR
+           IF WS-RESULTADO-CTRL NOT = 00
+              MOVE ZEROS TO CTL-ULTIMO-CODIGO-VEN
+           END-IF
+           .
+       ATUALIZA-CONTROLE-VENDEDOR.
+           IF VEN-CODIGO > CTL-ULTIMO-CODIGO-VEN
+              MOVE VEN-CODIGO TO CTL-ULTIMO-CODIGO-VEN
+              MOVE 1          TO CTL-CHAVE-VEN
+              REWRITE REGISTRO-CTRL-VENDEDOR
+           END-IF
+           .
        LER-ARQUIVO.
            MOVE 99 TO WS-RESULTADO-ACESSO
+           MOVE ZEROS TO WS-TENTATIVAS-BLOQ
            PERFORM UNTIL WS-RESULTADO-ACESSO NOT = 99
               IF TIPO-LEITURA = "I"
                  READ ARQ-VENDEDOR
@@ -150,27 +344,76 @@
                  END-READ
               END-IF
               IF WS-RESULTADO-ACESSO = 68
-                 DISPLAY
-                 "REGISTRO BLOQUEADO POR OUTRO USUARIO. AGUARDE..."
-                 AT 2401
-                 ACCEPT PAUSA AT 2478
+                 ADD 1 TO WS-TENTATIVAS-BLOQ
+                 IF WS-TENTATIVAS-BLOQ NOT > WS-MAX-TENTATIVAS-BLOQ
+                    DISPLAY
+                    "REGISTRO BLOQUEADO. NOVA TENTATIVA AUTOMATICA.."
+                    AT 2401
+                    DISPLAY WS-TENTATIVAS-BLOQ          AT 2451
+                    PERFORM AGUARDA-LIBERACAO-BLOQUEIO
+                    MOVE 99 TO WS-RESULTADO-ACESSO
+                 END-IF
               END-IF
            END-PERFORM
            IF WS-RESULTADO-ACESSO NOT = 00 AND 02 AND 23 AND 10
-              DISPLAY "ERRO NA LEITURA - ALUNOS:" AT 2401
+              PERFORM TRADUZ-STATUS-ARQUIVO
+                 THRU F-TRADUZ-STATUS-ARQUIVO
+              DISPLAY "ERRO NA LEITURA - VENDEDORES:" AT 2401
               DISPLAY WS-RESULTADO-ACESSO         AT 2440
+              DISPLAY WS-MENSAGEM-STATUS          AT 2301
               ACCEPT PAUSA                        AT 2478
               DISPLAY LIMPA-TELA
+              MOVE "LER-ARQUIVO" TO WS-LOG-PARAGRAFO
+              PERFORM REGISTRA-ERRO-VENDEDOR
            END-IF
            .
        FIM-LER-ARQUIVO.
            EXIT
            .
+       AGUARDA-LIBERACAO-BLOQUEIO.
+           ACCEPT WS-HORA-INICIO-ESPERA FROM TIME
+           COMPUTE WS-TOTAL-SEG-INICIO =
+              (WS-HI-HORA * 3600) + (WS-HI-MIN * 60) + WS-HI-SEG
+           MOVE ZEROS TO WS-SEGUNDOS-ESPERA
+           PERFORM UNTIL WS-SEGUNDOS-ESPERA NOT < 2
+              ACCEPT WS-HORA-ATUAL-ESPERA FROM TIME
+              COMPUTE WS-TOTAL-SEG-ATUAL =
+                 (WS-HA-HORA * 3600) + (WS-HA-MIN * 60) + WS-HA-SEG
+              COMPUTE WS-SEGUNDOS-ESPERA =
+                 FUNCTION MOD(WS-TOTAL-SEG-ATUAL - WS-TOTAL-SEG-INICIO
+                    + 86400, 86400)
+           END-PERFORM
+           .
+       LIMPA-CPF.
+           MOVE ZEROS TO AUX-CPF
+           IF AUX-CPF-DIGITADO (4:1) = "."
+              STRING AUX-CPF-DIGITADO (1:3)  DELIMITED BY SIZE
+                     AUX-CPF-DIGITADO (5:3)  DELIMITED BY SIZE
+                     AUX-CPF-DIGITADO (9:3)  DELIMITED BY SIZE
+                     AUX-CPF-DIGITADO (13:2) DELIMITED BY SIZE
+                  INTO WS-CPF-LIMPO
+           ELSE
+              MOVE AUX-CPF-DIGITADO (1:11) TO WS-CPF-LIMPO
+           END-IF
+           MOVE WS-CPF-LIMPO TO AUX-CPF
+           .
+       FORMATA-CPF.
+           MOVE SPACES TO AUX-CPF-FORMATADO
+           STRING AUX-CPF (1:3)  DELIMITED BY SIZE
+                  "."            DELIMITED BY SIZE
+                  AUX-CPF (4:3)  DELIMITED BY SIZE
+                  "."            DELIMITED BY SIZE
+                  AUX-CPF (7:3)  DELIMITED BY SIZE
+                  "-"            DELIMITED BY SIZE
+                  AUX-CPF (10:2) DELIMITED BY SIZE
+               INTO AUX-CPF-FORMATADO
+           .
        INCLUIR.
            INITIALIZE AUX-REGISTRO-VENDEDOR
            IF VEN-CODIGO NOT EQUAL ZEROS
               PERFORM UNTIL AUX-CPF NOT = ZEROS
-                 ACCEPT AUX-CPF AT 0524
+                 ACCEPT AUX-CPF-DIGITADO AT 0524
+                 PERFORM LIMPA-CPF
                  MOVE AUX-CPF TO VEN-CPF
                  IF AUX-CPF = ZEROS
                     DISPLAY "O CPF E OBRIGATORIO!" AT 2401
@@ -181,20 +424,92 @@
                  THRU F-VALIDA-CPF
               IF WS-ERRO-CPF = "S"
                  PERFORM UNTIL WS-ERRO-CPF = "N"
-                    ACCEPT AUX-CPF AT 0524
+                    ACCEPT AUX-CPF-DIGITADO AT 0524
+                    PERFORM LIMPA-CPF
+                    MOVE AUX-CPF TO AREA-CPF
                     PERFORM VALIDA-CPF
                        THRU F-VALIDA-CPF
                     MOVE AUX-CPF TO VEN-CPF
                  END-PERFORM
               END-IF
+              PERFORM VERIFICA-CPF-DUPLICADO
+              PERFORM UNTIL WS-CPF-DUPLICADO NOT = "S"
+                 DISPLAY "CPF JA CADASTRADO PARA OUTRO VENDEDOR!"
+                                                    AT 2401
+                 ACCEPT AUX-CPF-DIGITADO AT 0524
+                 PERFORM LIMPA-CPF
+                 MOVE AUX-CPF     TO AREA-CPF
+                 PERFORM VALIDA-CPF
+                    THRU F-VALIDA-CPF
+                 IF WS-ERRO-CPF = "S"
+                    PERFORM UNTIL WS-ERRO-CPF = "N"
+                       ACCEPT AUX-CPF-DIGITADO AT 0524
+                       PERFORM LIMPA-CPF
+                       MOVE AUX-CPF     TO AREA-CPF
+                       PERFORM VALIDA-CPF
+                          THRU F-VALIDA-CPF
+                    END-PERFORM
+                 END-IF
+                 MOVE AUX-CPF TO VEN-CPF
+                 PERFORM VERIFICA-CPF-DUPLICADO
+              END-PERFORM
 
               DISPLAY LIMPA-LINHA               AT 2401
               ACCEPT AUX-NOME           AT 0624
+              PERFORM UNTIL AUX-NOME NOT = SPACES
+                 DISPLAY "O NOME E OBRIGATORIO!" AT 2401
+                 ACCEPT AUX-NOME AT 0624
+              END-PERFORM
+              DISPLAY LIMPA-LINHA               AT 2401
               MOVE AUX-NOME TO VEN-NOME
+              ACCEPT AUX-ENDERECO                AT 1224
+              MOVE AUX-ENDERECO TO VEN-ENDERECO
+              ACCEPT AUX-CIDADE                  AT 1324
+              MOVE AUX-CIDADE TO VEN-CIDADE
+              ACCEPT AUX-UF                       AT 1424
+              MOVE AUX-UF TO VEN-UF
+              ACCEPT AUX-CEP                       AT 1524
+              MOVE AUX-CEP TO VEN-CEP
+              ACCEPT AUX-TELEFONE                  AT 1624
+              MOVE AUX-TELEFONE TO VEN-TELEFONE
+              ACCEPT AUX-EMAIL                     AT 1724
+              MOVE AUX-EMAIL TO VEN-EMAIL
+              ACCEPT AUX-COMISSAO                  AT 1824
+              PERFORM UNTIL AUX-COMISSAO NOT GREATER 100
+                 DISPLAY "COMISSAO DEVE ESTAR ENTRE 0 E 100!" AT 2401
+                 ACCEPT AUX-COMISSAO AT 1824
+              END-PERFORM
+              DISPLAY LIMPA-LINHA               AT 2401
+              MOVE AUX-COMISSAO TO VEN-COMISSAO
+              ACCEPT AUX-META-MENSAL               AT 1924
+              MOVE AUX-META-MENSAL TO VEN-META-MENSAL
               ACCEPT AUX-LATITUDE             AT 0724
+              IF AUX-LATITUDE NOT = ZEROS
+                 PERFORM UNTIL AUX-LATITUDE NOT LESS -90 AND
+                               AUX-LATITUDE NOT GREATER 90
+                    DISPLAY "LATITUDE DEVE ESTAR ENTRE -90 E 90!"
+                                                       AT 2401
+                    ACCEPT AUX-LATITUDE AT 0724
+                 END-PERFORM
+              END-IF
+              DISPLAY LIMPA-LINHA               AT 2401
               MOVE AUX-LATITUDE TO VEN-LATITUDE
               ACCEPT AUX-LONGITUDE             AT 0824
+              IF AUX-LONGITUDE NOT = ZEROS
+                 PERFORM UNTIL AUX-LONGITUDE NOT LESS -180 AND
+                               AUX-LONGITUDE NOT GREATER 180
+                    DISPLAY "LONGITUDE DEVE SER ENTRE -180 E 180!"
+                                                       AT 2401
+                    ACCEPT AUX-LONGITUDE AT 0824
+                 END-PERFORM
+              END-IF
+              DISPLAY LIMPA-LINHA               AT 2401
               MOVE AUX-LONGITUDE TO VEN-LONGITUDE
+              MOVE "A" TO VEN-STATUS
+              MOVE DATA-DE-HOJE TO VEN-DATA-CADASTRO
+              MOVE DATA-DE-HOJE TO VEN-DATA-ALTERACAO
+              MOVE SPACES TO WS-VEN-ANTES
+              MOVE "I"    TO WS-AUD-OPERACAO
               PERFORM GRAVAR
            ELSE
               DISPLAY LIMPA-TELA
@@ -203,12 +518,42 @@
            END-IF
            DISPLAY LIMPA-TELA
            .
+       VERIFICA-CPF-DUPLICADO.
+           MOVE SPACES TO WS-CPF-DUPLICADO
+           MOVE VEN-CODIGO TO WS-CODIGO-SALVO
+           MOVE ZEROS      TO VEN-CODIGO
+           START ARQ-VENDEDOR KEY IS NOT LESS VEN-CODIGO
+           IF WS-RESULTADO-ACESSO = 00
+              MOVE ZEROS TO WS-FIM-BUSCA-CPF
+              PERFORM UNTIL WS-FIM-BUSCA-CPF = 1
+                 READ ARQ-VENDEDOR NEXT AT END
+                    MOVE 1 TO WS-FIM-BUSCA-CPF
+                 END-READ
+                 IF WS-FIM-BUSCA-CPF NOT = 1
+                    IF VEN-CPF = AUX-CPF
+                       MOVE "S" TO WS-CPF-DUPLICADO
+                       MOVE 1   TO WS-FIM-BUSCA-CPF
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF
+           MOVE WS-CODIGO-SALVO TO VEN-CODIGO
+           .
        GRAVAR.
            WRITE REGISTRO-VENDEDOR
            IF WS-RESULTADO-ACESSO NOT = 00
-              DISPLAY "ERRO NO FECHAMENTO:" AT 2401
+              PERFORM TRADUZ-STATUS-ARQUIVO
+                 THRU F-TRADUZ-STATUS-ARQUIVO
+              DISPLAY "ERRO NA GRAVACAO - VENDEDORES:" AT 2401
               DISPLAY WS-RESULTADO-ACESSO   AT 2440
+              DISPLAY WS-MENSAGEM-STATUS    AT 2301
               ACCEPT PAUSA
+              MOVE "GRAVAR" TO WS-LOG-PARAGRAFO
+              PERFORM REGISTRA-ERRO-VENDEDOR
+           ELSE
+              PERFORM ATUALIZA-CONTROLE-VENDEDOR
+              MOVE REGISTRO-VENDEDOR TO WS-VEN-DEPOIS
+              PERFORM REGISTRA-AUDITORIA-VENDEDOR
            END-IF
            DISPLAY LIMPA-TELA               AT 2401
            .
@@ -217,16 +562,39 @@
            MOVE VEN-CODIGO TO AUX-CODIGO
            DISPLAY AUX-CODIGO                     AT 0424
            MOVE VEN-CPF TO AUX-CPF
-           DISPLAY AUX-CPF                       AT 0524
+           PERFORM FORMATA-CPF
+           DISPLAY AUX-CPF-FORMATADO             AT 0524
            MOVE VEN-NOME TO AUX-NOME
            DISPLAY AUX-NOME               AT 0624
            MOVE VEN-LATITUDE TO AUX-LATITUDE
            DISPLAY AUX-LATITUDE                   AT 0724
            MOVE VEN-LONGITUDE TO AUX-LONGITUDE
            DISPLAY AUX-LONGITUDE                  AT 0824
+           MOVE VEN-STATUS TO AUX-STATUS
+           DISPLAY AUX-STATUS                     AT 0924
+           MOVE VEN-DATA-CADASTRO TO MASCARA-DATA-CADASTRO
+           DISPLAY MASCARA-DATA-CADASTRO           AT 1024
+           MOVE VEN-DATA-ALTERACAO TO MASCARA-DATA-CADASTRO
+           DISPLAY MASCARA-DATA-CADASTRO           AT 1124
+           MOVE VEN-ENDERECO TO AUX-ENDERECO
+           DISPLAY AUX-ENDERECO                    AT 1224
+           MOVE VEN-CIDADE TO AUX-CIDADE
+           DISPLAY AUX-CIDADE                      AT 1324
+           MOVE VEN-UF TO AUX-UF
+           DISPLAY AUX-UF                          AT 1424
+           MOVE VEN-CEP TO AUX-CEP
+           DISPLAY AUX-CEP                          AT 1524
+           MOVE VEN-TELEFONE TO AUX-TELEFONE
+           DISPLAY AUX-TELEFONE                     AT 1624
+           MOVE VEN-EMAIL TO AUX-EMAIL
+           DISPLAY AUX-EMAIL                        AT 1724
+           MOVE VEN-COMISSAO TO AUX-COMISSAO
+           DISPLAY AUX-COMISSAO                     AT 1824
+           MOVE VEN-META-MENSAL TO AUX-META-MENSAL
+           DISPLAY AUX-META-MENSAL                  AT 1924
            DISPLAY
-           "INFORME: (A)LTERAR (E)XCLUIR (P)ROXIMO ENTER(CONTINUAR)"
-                                                   AT 2401
+           "INFORME: (A)LTERAR (E)XCLUIR (D)ESFAZER (P)ROXIMO ENTER(C"
+           "ONTINUAR)"                             AT 2401
            INITIALIZE OPCAO
            ACCEPT OPCAO AT 2478
            .
@@ -235,7 +603,12 @@
                WHEN "A"
                    PERFORM ALTERAR
                WHEN "E"
-                   PERFORM EXCLUIR
+                   PERFORM CONFIRMA-EXCLUSAO
+                   IF WS-RESPOSTA = "S"
+                      PERFORM EXCLUIR
+                   END-IF
+               WHEN "D"
+                   PERFORM DESFAZER-ALTERACAO
                WHEN "P"
                    PERFORM LER-PROXIMO
       *        WHEN "I"
@@ -256,49 +629,197 @@
            END-PERFORM
            .
        ALTERAR.
+           MOVE REGISTRO-VENDEDOR TO WS-VEN-ANTES
+           MOVE "A"               TO WS-AUD-OPERACAO
            PERFORM MOSTRAR-TELA
            ACCEPT AUX-CODIGO                           AT 0424
            MOVE AUX-CODIGO TO VEN-CODIGO
-           ACCEPT AUX-CPF                             AT 0524
+           ACCEPT AUX-CPF-DIGITADO                    AT 0524
+           PERFORM LIMPA-CPF
            PERFORM UNTIL WS-ERRO-CPF = "N"
               MOVE AUX-CPF     TO AREA-CPF
               PERFORM VALIDA-CPF
                  THRU F-VALIDA-CPF
               IF WS-ERRO-CPF = "S"
-                 ACCEPT AUX-CPF AT 0524
+                 ACCEPT AUX-CPF-DIGITADO AT 0524
+                 PERFORM LIMPA-CPF
               END-IF
            END-PERFORM
 
 
            MOVE AUX-CPF TO VEN-CPF
            ACCEPT AUX-NOME                     AT 0624
+           PERFORM UNTIL AUX-NOME NOT = SPACES
+              DISPLAY "O NOME E OBRIGATORIO!" AT 2401
+              ACCEPT AUX-NOME AT 0624
+           END-PERFORM
+           DISPLAY LIMPA-LINHA               AT 2401
            MOVE AUX-NOME TO VEN-NOME
+           ACCEPT AUX-ENDERECO                          AT 1224
+           MOVE AUX-ENDERECO TO VEN-ENDERECO
+           ACCEPT AUX-CIDADE                            AT 1324
+           MOVE AUX-CIDADE TO VEN-CIDADE
+           ACCEPT AUX-UF                                AT 1424
+           MOVE AUX-UF TO VEN-UF
+           ACCEPT AUX-CEP                                AT 1524
+           MOVE AUX-CEP TO VEN-CEP
+           ACCEPT AUX-TELEFONE                           AT 1624
+           MOVE AUX-TELEFONE TO VEN-TELEFONE
+           ACCEPT AUX-EMAIL                              AT 1724
+           MOVE AUX-EMAIL TO VEN-EMAIL
+           ACCEPT AUX-COMISSAO                           AT 1824
+           PERFORM UNTIL AUX-COMISSAO NOT GREATER 100
+              DISPLAY "COMISSAO DEVE ESTAR ENTRE 0 E 100!" AT 2401
+              ACCEPT AUX-COMISSAO AT 1824
+           END-PERFORM
+           DISPLAY LIMPA-LINHA                          AT 2401
+           MOVE AUX-COMISSAO TO VEN-COMISSAO
+           ACCEPT AUX-META-MENSAL                        AT 1924
+           MOVE AUX-META-MENSAL TO VEN-META-MENSAL
            ACCEPT AUX-LATITUDE                         AT 0724
+           IF AUX-LATITUDE NOT = ZEROS
+              PERFORM UNTIL AUX-LATITUDE NOT LESS -90 AND
+                            AUX-LATITUDE NOT GREATER 90
+                 DISPLAY "LATITUDE DEVE ESTAR ENTRE -90 E 90!" AT 2401
+                 ACCEPT AUX-LATITUDE AT 0724
+              END-PERFORM
+           END-IF
+           DISPLAY LIMPA-LINHA                          AT 2401
            MOVE AUX-LATITUDE TO VEN-LATITUDE
            ACCEPT AUX-LONGITUDE                        AT 0824
+           IF AUX-LONGITUDE NOT = ZEROS
+              PERFORM UNTIL AUX-LONGITUDE NOT LESS -180 AND
+                            AUX-LONGITUDE NOT GREATER 180
+                 DISPLAY "LONGITUDE DEVE SER ENTRE -180 E 180!"
+                                                        AT 2401
+                 ACCEPT AUX-LONGITUDE AT 0824
+              END-PERFORM
+           END-IF
+           DISPLAY LIMPA-LINHA                          AT 2401
            MOVE AUX-LONGITUDE TO VEN-LONGITUDE
+           MOVE DATA-DE-HOJE TO VEN-DATA-ALTERACAO
            REWRITE REGISTRO-VENDEDOR
            IF WS-RESULTADO-ACESSO NOT = 00 AND 02 THEN
+              PERFORM TRADUZ-STATUS-ARQUIVO
+                 THRU F-TRADUZ-STATUS-ARQUIVO
               DISPLAY "ERRO NA ATUALIZACAO - VENDEDORES:" AT 2401
               DISPLAY WS-RESULTADO-ACESSO               AT 2440
+              DISPLAY WS-MENSAGEM-STATUS                AT 2301
               ACCEPT PAUSA                              AT 2478
               DISPLAY LIMPA-TELA                        AT 2401
+              MOVE "ALTERAR" TO WS-LOG-PARAGRAFO
+              PERFORM REGISTRA-ERRO-VENDEDOR
+           ELSE
+              MOVE REGISTRO-VENDEDOR TO WS-VEN-DEPOIS
+              PERFORM REGISTRA-AUDITORIA-VENDEDOR
            END-IF
            .
+       CONFIRMA-EXCLUSAO.
+           MOVE SPACES TO WS-RESPOSTA
+           DISPLAY "CONFIRMA A EXCLUSAO DESTE VENDEDOR? S/N" AT 2401
+           PERFORM UNTIL WS-RESPOSTA = "S" OR = "N" OR = "s" OR = "n"
+              ACCEPT WS-RESPOSTA AT 2440
+           END-PERFORM
+           IF WS-RESPOSTA = "s"
+              MOVE "S" TO WS-RESPOSTA
+           END-IF
+           DISPLAY LIMPA-LINHA AT 2401
+           .
        EXCLUIR.
-           DELETE ARQ-VENDEDOR
+           MOVE REGISTRO-VENDEDOR TO WS-VEN-ANTES
+           MOVE "E"               TO WS-AUD-OPERACAO
+           MOVE "I" TO VEN-STATUS
+           REWRITE REGISTRO-VENDEDOR
            IF WS-RESULTADO-ACESSO NOT = 00
+              PERFORM TRADUZ-STATUS-ARQUIVO
+                 THRU F-TRADUZ-STATUS-ARQUIVO
               DISPLAY "ERRO NA EXCLUSAO - VENDEDORES:" AT 2401
               DISPLAY WS-RESULTADO-ACESSO            AT 2440
+              DISPLAY WS-MENSAGEM-STATUS             AT 2301
               ACCEPT PAUSA                           AT 2478
               DISPLAY LIMPA-TELA                     AT 2401
+              MOVE "EXCLUIR" TO WS-LOG-PARAGRAFO
+              PERFORM REGISTRA-ERRO-VENDEDOR
+           ELSE
+              MOVE REGISTRO-VENDEDOR TO WS-VEN-DEPOIS
+              PERFORM REGISTRA-AUDITORIA-VENDEDOR
            END-IF
            .
+       DESFAZER-ALTERACAO.
+           MOVE SPACES TO WS-DESFAZER-ENCONTRADO
+           MOVE SPACES TO WS-VEN-ANTES-SALVO
+           CLOSE ARQ-AUD-VENDEDOR
+           OPEN INPUT ARQ-AUD-VENDEDOR
+           MOVE ZEROS TO WS-FIM-AUD-VENDEDOR
+           PERFORM UNTIL WS-FIM-AUD-VENDEDOR = 1
+              READ ARQ-AUD-VENDEDOR AT END
+                 MOVE 1 TO WS-FIM-AUD-VENDEDOR
+              END-READ
+              IF WS-FIM-AUD-VENDEDOR NOT = 1
+                 IF AUD-VEN-CODIGO = VEN-CODIGO
+                    AND AUD-VEN-ALTERACAO
+                    MOVE "S" TO WS-DESFAZER-ENCONTRADO
+                    MOVE AUD-VEN-ANTES TO WS-VEN-ANTES-SALVO
+                 END-IF
+              END-IF
+           END-PERFORM
+           CLOSE ARQ-AUD-VENDEDOR
+           OPEN EXTEND ARQ-AUD-VENDEDOR
+           IF WS-DESFAZER-ENCONTRADO = "S"
+              MOVE REGISTRO-VENDEDOR TO WS-VEN-ANTES
+              MOVE WS-VEN-ANTES-SALVO TO REGISTRO-VENDEDOR
+              REWRITE REGISTRO-VENDEDOR
+              IF WS-RESULTADO-ACESSO NOT = 00 AND 02
+                 PERFORM TRADUZ-STATUS-ARQUIVO
+                    THRU F-TRADUZ-STATUS-ARQUIVO
+                 DISPLAY "ERRO AO DESFAZER - VENDEDORES:" AT 2401
+                 DISPLAY WS-RESULTADO-ACESSO             AT 2440
+                 DISPLAY WS-MENSAGEM-STATUS              AT 2301
+                 ACCEPT PAUSA                            AT 2478
+                 DISPLAY LIMPA-TELA                      AT 2401
+                 MOVE "DESFAZER-ALTERACAO" TO WS-LOG-PARAGRAFO
+                 PERFORM REGISTRA-ERRO-VENDEDOR
+              ELSE
+                 MOVE "D"               TO WS-AUD-OPERACAO
+                 MOVE REGISTRO-VENDEDOR TO WS-VEN-DEPOIS
+                 PERFORM REGISTRA-AUDITORIA-VENDEDOR
+                 DISPLAY "ULTIMA ALTERACAO DESFEITA COM SUCESSO!"
+                                                          AT 2401
+                 ACCEPT PAUSA                             AT 2478
+                 DISPLAY LIMPA-LINHA                      AT 2401
+              END-IF
+           ELSE
+              DISPLAY "NENHUMA ALTERACAO ANTERIOR PARA DESFAZER!"
+                                                          AT 2401
+              ACCEPT PAUSA                                AT 2478
+              DISPLAY LIMPA-LINHA                         AT 2401
+           END-IF
+           .
+       REGISTRA-AUDITORIA-VENDEDOR.
+           MOVE DATA-DE-HOJE    TO AUD-VEN-DATA
+           MOVE WS-AUD-OPERACAO TO AUD-VEN-OPERACAO
+           MOVE VEN-CODIGO      TO AUD-VEN-CODIGO
+           MOVE WS-VEN-ANTES    TO AUD-VEN-ANTES
+           MOVE WS-VEN-DEPOIS   TO AUD-VEN-DEPOIS
+           MOVE OPERADOR TO AUD-VEN-OPERADOR
+           WRITE REGISTRO-AUD-VENDEDOR
+           .
+       REGISTRA-ERRO-VENDEDOR.
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+           MOVE DATA-DE-HOJE        TO LOG-ERRO-DATA
+           MOVE WS-HORA-SISTEMA     TO LOG-ERRO-HORA
+           MOVE "PROG02"            TO LOG-ERRO-PROGRAMA
+           MOVE WS-LOG-PARAGRAFO    TO LOG-ERRO-PARAGRAFO
+           MOVE WS-RESULTADO-ACESSO TO LOG-ERRO-STATUS
+           MOVE VEN-CODIGO          TO LOG-ERRO-CODIGO
+           WRITE REGISTRO-LOG-ERRO
+           .
        TRATA-IMPORTA.
            MOVE 2 TO  LK-TIPO-DADO
            DISPLAY LIMPA-TELA
            CALL "IMPORTACAO" USING DATA-DE-HOJE
                                    LK-TIPO-DADO
+                                   OPERADOR
            CANCEL "IMPORTACAO".
 
 
@@ -306,4 +827,6 @@
 
        COPY "VALIDA-CPF.cpy".
 
+       COPY "MSG-STATUS.cpy".
+
 
