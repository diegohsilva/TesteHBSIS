@@ -0,0 +1,33 @@
+//PROGREOR JOB (ACCT),'REORG CARTEIRA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB.....: PROGREORG                                           *
+//* SISTEMA.: HBSIS - GERENCIADOR DE CARTEIRAS DE CLIENTES        *
+//* FUNCAO..: REORGANIZA/COMPACTA CLIENTE.DAT E VENDEDOR.DAT,     *
+//*           GRAVANDO OS ARQUIVOS COMPACTADOS COM SUFIXO .NOVO.  *
+//* USO.....: AGENDAR SOB DEMANDA (NAO E' UM JOB NOTURNO). APOS   *
+//*           O TERMINO, CONFERIR AS QUANTIDADES NO SYSOUT E      *
+//*           SUBSTITUIR CLIENTE.DAT/VENDEDOR.DAT PELOS ARQUIVOS  *
+//*           .NOVO CORRESPONDENTES (PASSO DE IDCAMS/REPRO A      *
+//*           CARGO DO OPERADOR, FORA DESTE JOB).                 *
+//* PARM....: CARTAO SYSIN COM "S" NA COLUNA 1 RENUMERA OS         *
+//*           CODIGOS DE CLIENTE/VENDEDOR SEQUENCIALMENTE A       *
+//*           PARTIR DE 1; QUALQUER OUTRO VALOR (OU CARTAO EM     *
+//*           BRANCO) PRESERVA OS CODIGOS ORIGINAIS.               *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PROGREORG
+//STEPLIB      DD DSN=HBSIS.CARTEIRA.LOADLIB,DISP=SHR
+//CLIENTE      DD DSN=HBSIS.CARTEIRA.CLIENTE.DAT,DISP=SHR
+//CLIENTENO    DD DSN=HBSIS.CARTEIRA.CLIENTE.DAT.NOVO,
+//                DISP=(NEW,CATLG,DELETE),
+//                SPACE=(TRK,(10,10)),UNIT=SYSDA
+//VENDEDOR     DD DSN=HBSIS.CARTEIRA.VENDEDOR.DAT,DISP=SHR
+//VENDEDORNO   DD DSN=HBSIS.CARTEIRA.VENDEDOR.DAT.NOVO,
+//                DISP=(NEW,CATLG,DELETE),
+//                SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+N
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
