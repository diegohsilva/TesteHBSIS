@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGREORG.
+       AUTHOR. DIEGO H.
+       DATE-WRITTEN. 08/08/2026.
+      *         ******** JOB DE REORGANIZACAO/COMPACTACAO ********
+      *    LE CLIENTE.DAT E VENDEDOR.DAT NA ORDEM DE CHAVE E GRAVA
+      *    UM ARQUIVO NOVO SOMENTE COM OS REGISTROS AINDA EXISTENTES,
+      *    COMPACTANDO O ESPACO DEIXADO PELAS EXCLUSOES. QUANDO
+      *    SOLICITADO VIA PARAMETRO (SYSIN = "S"), TAMBEM RENUMERA OS
+      *    CODIGOS SEQUENCIALMENTE A PARTIR DE 1, RECLAMANDO OS
+      *    CODIGOS QUE HAVIAM SIDO EXCLUIDOS.
+      *    OS ARQUIVOS COMPACTADOS SAO GRAVADOS COM SUFIXO ".NOVO";
+      *    CABE A ROTINA DE SCHEDULING SUBSTITUIR OS ARQUIVOS
+      *    ORIGINAIS PELOS ARQUIVOS ".NOVO" APOS A CONFERENCIA DAS
+      *    QUANTIDADES EXIBIDAS NO LOG DO JOB.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS CLI-CODIGO
+                  ALTERNATE RECORD KEY IS CLI-CNPJ
+                  ACCESS MODE      IS SEQUENTIAL
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-CLIENTE.
+
+           SELECT ARQ-CLIENTE-NOVO ASSIGN TO DISK WID-ARQ-CLIENTE-NOVO
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS CLI-CODIGO-N
+                  ALTERNATE RECORD KEY IS CLI-CNPJ-N
+                  ACCESS MODE      IS SEQUENTIAL
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-CLIENTE-NOVO.
+
+           SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS VEN-CODIGO
+                  ALTERNATE RECORD KEY IS VEN-CPF
+                  ACCESS MODE      IS SEQUENTIAL
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-VENDEDOR.
+
+           SELECT ARQ-VENDEDOR-NOVO ASSIGN TO DISK WID-ARQ-VENDEDOR-NOVO
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS VEN-CODIGO-N
+                  ALTERNATE RECORD KEY IS VEN-CPF-N
+                  ACCESS MODE      IS SEQUENTIAL
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-VENDEDOR-NOVO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY "ARQ-CLIENTE.FD".
+       COPY "ARQ-VENDEDOR.FD".
+
+       FD  ARQ-CLIENTE-NOVO
+           LABEL RECORD IS STANDARD.
+       01  REGISTRO-CLIENTE-NOVO.
+           02 CLI-CODIGO-N          PIC 9(07).
+           02 CLI-CNPJ-N            PIC 9(14).
+           02 CLI-RAZAO-SOCIAL-N    PIC X(40).
+           02 CLI-ENDERECO-N        PIC X(40).
+           02 CLI-CIDADE-N          PIC X(30).
+           02 CLI-UF-N              PIC X(02).
+           02 CLI-CEP-N             PIC 9(08).
+           02 CLI-LATITUDE-N        PIC S9(03)V9(08).
+           02 CLI-LONGITUDE-N       PIC S9(03)V9(08).
+           02 CLI-STATUS-N          PIC X(01).
+           02 CLI-DATA-CADASTRO-N   PIC 99/99/9(04).
+           02 CLI-DATA-ALTERACAO-N  PIC 99/99/9(04).
+           02 CLI-TELEFONE-N        PIC X(15).
+           02 CLI-EMAIL-N           PIC X(50).
+           02 CLI-VEN-CODIGO-N      PIC 9(03).
+           02 CLI-VEN-BACKUP-N      PIC 9(03).
+
+       FD  ARQ-VENDEDOR-NOVO
+           LABEL RECORD IS STANDARD.
+       01  REGISTRO-VENDEDOR-NOVO.
+           02 VEN-CODIGO-N          PIC 9(03).
+           02 VEN-CPF-N             PIC 9(11).
+           02 VEN-NOME-N            PIC X(40).
+           02 VEN-ENDERECO-N        PIC X(40).
+           02 VEN-CIDADE-N          PIC X(30).
+           02 VEN-UF-N              PIC X(02).
+           02 VEN-CEP-N             PIC 9(08).
+           02 VEN-LATITUDE-N        PIC S9(03)V9(08).
+           02 VEN-LONGITUDE-N       PIC S9(03)V9(08).
+           02 VEN-STATUS-N          PIC X(01).
+           02 VEN-DATA-CADASTRO-N   PIC 99/99/9(04).
+           02 VEN-DATA-ALTERACAO-N  PIC 99/99/9(04).
+           02 VEN-TELEFONE-N        PIC X(15).
+           02 VEN-EMAIL-N           PIC X(50).
+           02 VEN-COMISSAO-N        PIC 9(02)V9(02).
+           02 VEN-META-MENSAL-N     PIC 9(09)V9(02).
+
+       WORKING-STORAGE SECTION.
+       77 WID-ARQ-CLIENTE            PIC X(50) VALUE SPACES.
+       77 WID-ARQ-CLIENTE-NOVO       PIC X(50) VALUE SPACES.
+       77 WID-ARQ-VENDEDOR           PIC X(50) VALUE SPACES.
+       77 WID-ARQ-VENDEDOR-NOVO      PIC X(50) VALUE SPACES.
+       77 WS-RESULTADO-CLIENTE       PIC 9(02) VALUE ZEROS.
+       77 WS-RESULTADO-CLIENTE-NOVO  PIC 9(02) VALUE ZEROS.
+       77 WS-RESULTADO-VENDEDOR      PIC 9(02) VALUE ZEROS.
+       77 WS-RESULTADO-VENDEDOR-NOVO PIC 9(02) VALUE ZEROS.
+       77 WS-MODO-RENUMERAR          PIC X(01) VALUE "N".
+          88 REORG-RENUMERA          VALUE "S".
+       77 WS-FIM-CLIENTE             PIC 9(01) VALUE ZEROS.
+       77 WS-FIM-VENDEDOR            PIC 9(01) VALUE ZEROS.
+       77 WS-PROX-CODIGO-CLI         PIC 9(07) VALUE ZEROS.
+       77 WS-PROX-CODIGO-VEN         PIC 9(03) VALUE ZEROS.
+       77 WS-QTD-LIDOS-CLI           PIC 9(07) VALUE ZEROS.
+       77 WS-QTD-GRAVADOS-CLI        PIC 9(07) VALUE ZEROS.
+       77 WS-QTD-LIDOS-VEN           PIC 9(07) VALUE ZEROS.
+       77 WS-QTD-GRAVADOS-VEN        PIC 9(07) VALUE ZEROS.
+       01 MAPA-VENDEDORES-NOVO.
+          02 TAB-VEN-CODIGO-NOVO OCCURS 1000 TIMES
+                PIC 9(03) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "PROGREORG - INICIO DA REORGANIZACAO DE CLIENTE.DA"
+              "T E VENDEDOR.DAT"
+           ACCEPT WS-MODO-RENUMERAR FROM SYSIN
+           IF NOT REORG-RENUMERA
+              MOVE "N" TO WS-MODO-RENUMERAR
+           END-IF
+           PERFORM REORGANIZA-VENDEDORES
+           PERFORM REORGANIZA-CLIENTES
+           DISPLAY "PROGREORG - FIM DA REORGANIZACAO."
+           .
+       FIM.
+           STOP RUN.
+
+       REORGANIZA-CLIENTES.
+           MOVE ZEROS      TO WS-FIM-CLIENTE
+           MOVE ZEROS      TO WS-QTD-LIDOS-CLI
+           MOVE ZEROS      TO WS-QTD-GRAVADOS-CLI
+           MOVE ZEROS      TO WS-PROX-CODIGO-CLI
+           MOVE "CLIENTE.DAT"      TO WID-ARQ-CLIENTE
+           MOVE "CLIENTE.DAT.NOVO" TO WID-ARQ-CLIENTE-NOVO
+           OPEN INPUT  ARQ-CLIENTE
+           IF WS-RESULTADO-CLIENTE NOT = 00
+              DISPLAY "PROGREORG - ERRO ABRINDO CLIENTE.DAT STATUS "
+                 WS-RESULTADO-CLIENTE
+              GO TO FIM-REORGANIZA-CLIENTES
+           END-IF
+           OPEN OUTPUT ARQ-CLIENTE-NOVO
+           IF WS-RESULTADO-CLIENTE-NOVO NOT = 00
+              DISPLAY "PROGREORG - ERRO ABRINDO CLIENTE.DAT.NOVO "
+                 WS-RESULTADO-CLIENTE-NOVO
+              CLOSE ARQ-CLIENTE
+              GO TO FIM-REORGANIZA-CLIENTES
+           END-IF
+           PERFORM UNTIL WS-FIM-CLIENTE = 1
+              READ ARQ-CLIENTE
+                 AT END
+                    MOVE 1 TO WS-FIM-CLIENTE
+              END-READ
+              IF WS-FIM-CLIENTE NOT = 1
+                 ADD 1 TO WS-QTD-LIDOS-CLI
+                 PERFORM GRAVA-CLIENTE-NOVO
+                    THRU FIM-GRAVA-CLIENTE-NOVO
+              END-IF
+           END-PERFORM
+           CLOSE ARQ-CLIENTE
+           CLOSE ARQ-CLIENTE-NOVO
+           DISPLAY "PROGREORG - CLIENTES LIDOS: " WS-QTD-LIDOS-CLI
+              " GRAVADOS: " WS-QTD-GRAVADOS-CLI
+           .
+       FIM-REORGANIZA-CLIENTES.
+           EXIT
+           .
+
+       GRAVA-CLIENTE-NOVO.
+           IF CLI-INATIVO
+              GO TO FIM-GRAVA-CLIENTE-NOVO
+           END-IF
+           MOVE CLI-CODIGO           TO CLI-CODIGO-N
+           IF REORG-RENUMERA
+              ADD 1 TO WS-PROX-CODIGO-CLI
+              MOVE WS-PROX-CODIGO-CLI  TO CLI-CODIGO-N
+           END-IF
+           MOVE CLI-CNPJ             TO CLI-CNPJ-N
+           MOVE CLI-RAZAO-SOCIAL     TO CLI-RAZAO-SOCIAL-N
+           MOVE CLI-ENDERECO         TO CLI-ENDERECO-N
+           MOVE CLI-CIDADE           TO CLI-CIDADE-N
+           MOVE CLI-UF               TO CLI-UF-N
+           MOVE CLI-CEP              TO CLI-CEP-N
+           MOVE CLI-LATITUDE         TO CLI-LATITUDE-N
+           MOVE CLI-LONGITUDE        TO CLI-LONGITUDE-N
+           MOVE CLI-STATUS           TO CLI-STATUS-N
+           MOVE CLI-DATA-CADASTRO    TO CLI-DATA-CADASTRO-N
+           MOVE CLI-DATA-ALTERACAO   TO CLI-DATA-ALTERACAO-N
+           MOVE CLI-TELEFONE         TO CLI-TELEFONE-N
+           MOVE CLI-EMAIL            TO CLI-EMAIL-N
+           IF CLI-VEN-CODIGO = ZEROS
+              MOVE ZEROS TO CLI-VEN-CODIGO-N
+           ELSE
+              MOVE TAB-VEN-CODIGO-NOVO (CLI-VEN-CODIGO + 1)
+                 TO CLI-VEN-CODIGO-N
+           END-IF
+           IF CLI-VEN-BACKUP = ZEROS
+              MOVE ZEROS TO CLI-VEN-BACKUP-N
+           ELSE
+              MOVE TAB-VEN-CODIGO-NOVO (CLI-VEN-BACKUP + 1)
+                 TO CLI-VEN-BACKUP-N
+           END-IF
+           WRITE REGISTRO-CLIENTE-NOVO
+           IF WS-RESULTADO-CLIENTE-NOVO NOT = 00
+              DISPLAY "PROGREORG - ERRO GRAVANDO CLIENTE " CLI-CODIGO-N
+                 " STATUS " WS-RESULTADO-CLIENTE-NOVO
+           ELSE
+              ADD 1 TO WS-QTD-GRAVADOS-CLI
+           END-IF
+           .
+       FIM-GRAVA-CLIENTE-NOVO.
+           EXIT
+           .
+
+       REORGANIZA-VENDEDORES.
+           MOVE ZEROS      TO WS-FIM-VENDEDOR
+           MOVE ZEROS      TO WS-QTD-LIDOS-VEN
+           MOVE ZEROS      TO WS-QTD-GRAVADOS-VEN
+           MOVE ZEROS      TO WS-PROX-CODIGO-VEN
+           MOVE "VENDEDOR.DAT"      TO WID-ARQ-VENDEDOR
+           MOVE "VENDEDOR.DAT.NOVO" TO WID-ARQ-VENDEDOR-NOVO
+           OPEN INPUT  ARQ-VENDEDOR
+           IF WS-RESULTADO-VENDEDOR NOT = 00
+              DISPLAY "PROGREORG - ERRO ABRINDO VENDEDOR.DAT STATUS "
+                 WS-RESULTADO-VENDEDOR
+              GO TO FIM-REORGANIZA-VENDEDORES
+           END-IF
+           OPEN OUTPUT ARQ-VENDEDOR-NOVO
+           IF WS-RESULTADO-VENDEDOR-NOVO NOT = 00
+              DISPLAY "PROGREORG - ERRO ABRINDO VENDEDOR.DAT.NOVO "
+                 WS-RESULTADO-VENDEDOR-NOVO
+              CLOSE ARQ-VENDEDOR
+              GO TO FIM-REORGANIZA-VENDEDORES
+           END-IF
+           PERFORM UNTIL WS-FIM-VENDEDOR = 1
+              READ ARQ-VENDEDOR
+                 AT END
+                    MOVE 1 TO WS-FIM-VENDEDOR
+              END-READ
+              IF WS-FIM-VENDEDOR NOT = 1
+                 ADD 1 TO WS-QTD-LIDOS-VEN
+                 PERFORM GRAVA-VENDEDOR-NOVO
+                    THRU FIM-GRAVA-VENDEDOR-NOVO
+              END-IF
+           END-PERFORM
+           CLOSE ARQ-VENDEDOR
+           CLOSE ARQ-VENDEDOR-NOVO
+           DISPLAY "PROGREORG - VENDEDORES LIDOS: " WS-QTD-LIDOS-VEN
+              " GRAVADOS: " WS-QTD-GRAVADOS-VEN
+           .
+       FIM-REORGANIZA-VENDEDORES.
+           EXIT
+           .
+
+       GRAVA-VENDEDOR-NOVO.
+           IF VEN-INATIVO
+              GO TO FIM-GRAVA-VENDEDOR-NOVO
+           END-IF
+           MOVE VEN-CODIGO           TO VEN-CODIGO-N
+           IF REORG-RENUMERA
+              ADD 1 TO WS-PROX-CODIGO-VEN
+              MOVE WS-PROX-CODIGO-VEN  TO VEN-CODIGO-N
+           END-IF
+           MOVE VEN-CODIGO-N TO TAB-VEN-CODIGO-NOVO (VEN-CODIGO + 1)
+           MOVE VEN-CPF              TO VEN-CPF-N
+           MOVE VEN-NOME             TO VEN-NOME-N
+           MOVE VEN-ENDERECO         TO VEN-ENDERECO-N
+           MOVE VEN-CIDADE           TO VEN-CIDADE-N
+           MOVE VEN-UF               TO VEN-UF-N
+           MOVE VEN-CEP              TO VEN-CEP-N
+           MOVE VEN-LATITUDE         TO VEN-LATITUDE-N
+           MOVE VEN-LONGITUDE        TO VEN-LONGITUDE-N
+           MOVE VEN-STATUS           TO VEN-STATUS-N
+           MOVE VEN-DATA-CADASTRO    TO VEN-DATA-CADASTRO-N
+           MOVE VEN-DATA-ALTERACAO   TO VEN-DATA-ALTERACAO-N
+           MOVE VEN-TELEFONE         TO VEN-TELEFONE-N
+           MOVE VEN-EMAIL            TO VEN-EMAIL-N
+           MOVE VEN-COMISSAO         TO VEN-COMISSAO-N
+           MOVE VEN-META-MENSAL      TO VEN-META-MENSAL-N
+           WRITE REGISTRO-VENDEDOR-NOVO
+           IF WS-RESULTADO-VENDEDOR-NOVO NOT = 00
+              DISPLAY "PROGREORG - ERRO GRAVANDO VENDEDOR " VEN-CODIGO-N
+                 " STATUS " WS-RESULTADO-VENDEDOR-NOVO
+           ELSE
+              ADD 1 TO WS-QTD-GRAVADOS-VEN
+           END-IF
+           .
+       FIM-GRAVA-VENDEDOR-NOVO.
+           EXIT
+           .
