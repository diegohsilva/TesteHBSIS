@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGEXPORT.
+       AUTHOR. DIEGO H.
+       DATE-WRITTEN. 08/08/2026.
+      *         ******** JOB DE EXPORTACAO PARA CSV ********
+      *    LE CLIENTE.DAT E VENDEDOR.DAT POR COMPLETO E GRAVA UM
+      *    SNAPSHOT EM CSV DE CADA UM (EXPCLI.CSV/EXPVEN.CSV) PARA
+      *    CONSUMO POR OUTROS SISTEMAS DA CASA (FATURAMENTO, CRM,
+      *    ETC) SEM QUE PRECISEM LER OS ARQUIVOS INDEXADOS DIRETO.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS CLI-CODIGO
+                  ALTERNATE RECORD KEY IS CLI-CNPJ
+                  ACCESS MODE      IS SEQUENTIAL
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-CLIENTE.
+
+           SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS VEN-CODIGO
+                  ALTERNATE RECORD KEY IS VEN-CPF
+                  ACCESS MODE      IS SEQUENTIAL
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-VENDEDOR.
+
+           SELECT EXP-CLIENTE ASSIGN TO "EXPCLI.CSV"
+                            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXP-VENDEDOR ASSIGN TO "EXPVEN.CSV"
+                            ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY "ARQ-CLIENTE.FD".
+       COPY "ARQ-VENDEDOR.FD".
+
+       FD  EXP-CLIENTE.
+       01  LINHA-EXP-CLIENTE       PIC X(400).
+
+       FD  EXP-VENDEDOR.
+       01  LINHA-EXP-VENDEDOR      PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       77 WID-ARQ-CLIENTE           PIC X(50) VALUE SPACES.
+       77 WID-ARQ-VENDEDOR          PIC X(50) VALUE SPACES.
+       77 WS-RESULTADO-CLIENTE      PIC 9(02) VALUE ZEROS.
+       77 WS-RESULTADO-VENDEDOR     PIC 9(02) VALUE ZEROS.
+       77 WS-FIM-CLIENTE            PIC 9(01) VALUE ZEROS.
+       77 WS-FIM-VENDEDOR           PIC 9(01) VALUE ZEROS.
+       77 WS-QTD-CLIENTES           PIC 9(07) VALUE ZEROS.
+       77 WS-QTD-VENDEDORES         PIC 9(07) VALUE ZEROS.
+       77 WS-CSV-LINHA              PIC X(400) VALUE SPACES.
+       77 WS-CSV-CODIGO-CLI         PIC Z(6)9.
+       77 WS-CSV-CODIGO-VEN         PIC ZZ9.
+       77 WS-CSV-CLI-VEN-CODIGO     PIC ZZ9.
+       77 WS-CSV-CLI-VEN-BACKUP     PIC ZZ9.
+       77 WS-CSV-LATITUDE           PIC -(3)9,9(8).
+       77 WS-CSV-LONGITUDE          PIC -(3)9,9(8).
+       77 WS-CSV-DATA-CADASTRO      PIC 99/99/9(04).
+       77 WS-CSV-DATA-ALTERACAO     PIC 99/99/9(04).
+       77 WS-CSV-COMISSAO           PIC Z9,99.
+       77 WS-CSV-META-MENSAL        PIC Z(8)9,99.
+
+       01  CABECALHO-EXP-CLIENTE    PIC X(150) VALUE SPACES.
+
+       01  CABECALHO-EXP-VENDEDOR   PIC X(150) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "PROGEXPORT - INICIO DA EXPORTACAO PARA CSV"
+           PERFORM MONTA-CABECALHOS
+           PERFORM EXPORTA-CLIENTES
+           PERFORM EXPORTA-VENDEDORES
+           DISPLAY "PROGEXPORT - FIM DA EXPORTACAO."
+           .
+       FIM.
+           STOP RUN.
+
+       MONTA-CABECALHOS.
+           STRING "CODIGO;CNPJ;RAZAO SOCIAL;ENDERECO;CIDADE;UF;CEP;"
+                  "LATITUDE;LONGITUDE;STATUS;DATA CADASTRO;"
+                  "DATA ALTERACAO;TELEFONE;EMAIL;VENDEDOR;"
+                  "VENDEDOR BACKUP"
+               DELIMITED BY SIZE
+               INTO CABECALHO-EXP-CLIENTE
+           END-STRING
+           STRING "CODIGO;CPF;NOME;ENDERECO;CIDADE;UF;CEP;LATITUDE;"
+                  "LONGITUDE;STATUS;DATA CADASTRO;DATA ALTERACAO;"
+                  "TELEFONE;EMAIL;COMISSAO;META MENSAL"
+               DELIMITED BY SIZE
+               INTO CABECALHO-EXP-VENDEDOR
+           END-STRING
+           .
+
+       EXPORTA-CLIENTES.
+           MOVE ZEROS TO WS-FIM-CLIENTE
+           MOVE ZEROS TO WS-QTD-CLIENTES
+           MOVE "CLIENTE.DAT" TO WID-ARQ-CLIENTE
+           OPEN INPUT  ARQ-CLIENTE
+           IF WS-RESULTADO-CLIENTE NOT = 00
+              DISPLAY "PROGEXPORT - ERRO AO ABRIR CLIENTE.DAT: "
+                 WS-RESULTADO-CLIENTE
+              GO TO F-EXPORTA-CLIENTES
+           END-IF
+           OPEN OUTPUT EXP-CLIENTE
+           WRITE LINHA-EXP-CLIENTE FROM CABECALHO-EXP-CLIENTE
+           PERFORM UNTIL WS-FIM-CLIENTE = 1
+              READ ARQ-CLIENTE
+                 AT END
+                    MOVE 1 TO WS-FIM-CLIENTE
+              END-READ
+              IF WS-FIM-CLIENTE NOT = 1
+                 ADD 1 TO WS-QTD-CLIENTES
+                 PERFORM GRAVA-EXP-CLIENTE
+              END-IF
+           END-PERFORM
+           CLOSE ARQ-CLIENTE
+           CLOSE EXP-CLIENTE
+           DISPLAY "PROGEXPORT - CLIENTES EXPORTADOS: " WS-QTD-CLIENTES
+           .
+       F-EXPORTA-CLIENTES. EXIT.
+
+       GRAVA-EXP-CLIENTE.
+           MOVE CLI-CODIGO         TO WS-CSV-CODIGO-CLI
+           MOVE CLI-LATITUDE       TO WS-CSV-LATITUDE
+           MOVE CLI-LONGITUDE      TO WS-CSV-LONGITUDE
+           MOVE CLI-DATA-CADASTRO  TO WS-CSV-DATA-CADASTRO
+           MOVE CLI-DATA-ALTERACAO TO WS-CSV-DATA-ALTERACAO
+           MOVE CLI-VEN-CODIGO     TO WS-CSV-CLI-VEN-CODIGO
+           MOVE CLI-VEN-BACKUP     TO WS-CSV-CLI-VEN-BACKUP
+           MOVE SPACES TO WS-CSV-LINHA
+           STRING FUNCTION TRIM(WS-CSV-CODIGO-CLI) DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  CLI-CNPJ                         DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  FUNCTION TRIM(CLI-RAZAO-SOCIAL)  DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  FUNCTION TRIM(CLI-ENDERECO)      DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  FUNCTION TRIM(CLI-CIDADE)        DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  CLI-UF                           DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  CLI-CEP                          DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-LATITUDE)   DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-LONGITUDE)  DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  CLI-STATUS                       DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  WS-CSV-DATA-CADASTRO             DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  WS-CSV-DATA-ALTERACAO            DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  FUNCTION TRIM(CLI-TELEFONE)      DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  FUNCTION TRIM(CLI-EMAIL)         DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-CLI-VEN-CODIGO) DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-CLI-VEN-BACKUP) DELIMITED BY SIZE
+               INTO WS-CSV-LINHA
+           END-STRING
+           WRITE LINHA-EXP-CLIENTE FROM WS-CSV-LINHA
+           .
+
+       EXPORTA-VENDEDORES.
+           MOVE ZEROS TO WS-FIM-VENDEDOR
+           MOVE ZEROS TO WS-QTD-VENDEDORES
+           MOVE "VENDEDOR.DAT" TO WID-ARQ-VENDEDOR
+           OPEN INPUT  ARQ-VENDEDOR
+           IF WS-RESULTADO-VENDEDOR NOT = 00
+              DISPLAY "PROGEXPORT - ERRO AO ABRIR VENDEDOR.DAT: "
+                 WS-RESULTADO-VENDEDOR
+              GO TO F-EXPORTA-VENDEDORES
+           END-IF
+           OPEN OUTPUT EXP-VENDEDOR
+           WRITE LINHA-EXP-VENDEDOR FROM CABECALHO-EXP-VENDEDOR
+           PERFORM UNTIL WS-FIM-VENDEDOR = 1
+              READ ARQ-VENDEDOR
+                 AT END
+                    MOVE 1 TO WS-FIM-VENDEDOR
+              END-READ
+              IF WS-FIM-VENDEDOR NOT = 1
+                 ADD 1 TO WS-QTD-VENDEDORES
+                 PERFORM GRAVA-EXP-VENDEDOR
+              END-IF
+           END-PERFORM
+           CLOSE ARQ-VENDEDOR
+           CLOSE EXP-VENDEDOR
+           DISPLAY "PROGEXPORT - VENDEDORES EXPORTADOS: "
+              WS-QTD-VENDEDORES
+           .
+       F-EXPORTA-VENDEDORES. EXIT.
+
+       GRAVA-EXP-VENDEDOR.
+           MOVE VEN-CODIGO         TO WS-CSV-CODIGO-VEN
+           MOVE VEN-LATITUDE       TO WS-CSV-LATITUDE
+           MOVE VEN-LONGITUDE      TO WS-CSV-LONGITUDE
+           MOVE VEN-DATA-CADASTRO  TO WS-CSV-DATA-CADASTRO
+           MOVE VEN-DATA-ALTERACAO TO WS-CSV-DATA-ALTERACAO
+           MOVE VEN-COMISSAO       TO WS-CSV-COMISSAO
+           MOVE VEN-META-MENSAL    TO WS-CSV-META-MENSAL
+           MOVE SPACES TO WS-CSV-LINHA
+           STRING FUNCTION TRIM(WS-CSV-CODIGO-VEN) DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  VEN-CPF                          DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  FUNCTION TRIM(VEN-NOME)          DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  FUNCTION TRIM(VEN-ENDERECO)      DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  FUNCTION TRIM(VEN-CIDADE)        DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  VEN-UF                           DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  VEN-CEP                          DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-LATITUDE)   DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-LONGITUDE)  DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  VEN-STATUS                       DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  WS-CSV-DATA-CADASTRO             DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  WS-CSV-DATA-ALTERACAO            DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  FUNCTION TRIM(VEN-TELEFONE)      DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  FUNCTION TRIM(VEN-EMAIL)         DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-COMISSAO)   DELIMITED BY SIZE
+                  ";"                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-META-MENSAL) DELIMITED BY SIZE
+               INTO WS-CSV-LINHA
+           END-STRING
+           WRITE LINHA-EXP-VENDEDOR FROM WS-CSV-LINHA
+           .
