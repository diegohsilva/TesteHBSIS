@@ -0,0 +1,6 @@
+       FD  ARQ-DISTRIBUICAO
+           LABEL RECORD IS STANDARD.
+       01  REGISTRO-DISTRIBUICAO.
+           02 DIS-CLI-CODIGO        PIC 9(07).
+           02 DIS-VEN-CODIGO        PIC 9(03).
+           02 DIS-DISTANCIA         PIC S9(05)V9(04).
