@@ -10,25 +10,38 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 DATA-SISTEMA         PIC 9(06) VALUE ZEROS.
+       01 DATA-SISTEMA         PIC 9(08) VALUE ZEROS.
        01 FILLER REDEFINES DATA-SISTEMA.
-          02 ANO-SISTEMA       PIC 9(02).
+          02 ANO-SISTEMA       PIC 9(04).
           02 MES-SISTEMA       PIC 9(02).
           02 DIA-SISTEMA       PIC 9(02).
        77 LINHA-TRACO          PIC X(80) VALUE ALL '-'.
-       01 CAB-DATA             PIC 99/99/99.
+       01 CAB-DATA             PIC 99/99/9(04).
+       01 CAB-OPERADOR         PIC X(10) VALUE SPACES.
        01 OPCAO                PIC 9(2) VALUE 1.
+       77 WS-MODO-EXECUCAO     PIC X(01) VALUE "I".
 
        SCREEN SECTION.
        01 LIMPA-TELA   BLANK SCREEN
                        BACKGROUND-COLOR 1
                        FOREGROUND-COLOR 7.
 
-       01  MENU BLANK SCREEN
+       01  TELA-LOGIN BLANK SCREEN
                 BACKGROUND-COLOR 1
                 FOREGROUND-COLOR 7.
            02 LINE 01 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
-           02 LINE 02 COLUMN 01 PIC X(08) FROM CAB-DATA.
+           02 LINE 02 COLUMN 15 VALUE
+              "HBSIS - Sistema Gerenciador de Carteiras de Clientes".
+           02 LINE 03 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+           02 LINE 05 COLUMN 01 VALUE "CODIGO DO OPERADOR....".
+           02 LINE 24 COLUMN 01
+              "Informe seu codigo de operador para continuar: ".
+
+       01  TELA-MENU BLANK SCREEN
+                BACKGROUND-COLOR 1
+                FOREGROUND-COLOR 7.
+           02 LINE 01 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+           02 LINE 02 COLUMN 01 PIC X(10) FROM CAB-DATA.
            02 LINE 02 COLUMN 15 VALUE
               "HBSIS - Sistema Gerenciador de Carteiras de Clientes".
            02 LINE 02 COLUMN 73 VALUE "MENU".
@@ -43,39 +56,60 @@
               "04 - RELATORIO DE VENDEDORES".
            02 LINE 08 COLUMN 01 VALUE
               "05 - EXECUTAR DISTRIBUICAO DE CLIENTES".
+           02 LINE 09 COLUMN 01 VALUE
+              "06 - TRANSFERIR CLIENTES ENTRE VENDEDORES".
            02 LINE 24 COLUMN 01
               "Informe sua opcao. Para encerrar digite 00: ".
 
        PROCEDURE DIVISION.
        INICIO.
-           ACCEPT DATA-SISTEMA FROM DATE
+           ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD
            MOVE DIA-SISTEMA TO CAB-DATA (1:2)
            MOVE "/" TO CAB-DATA (3:1)
            MOVE MES-SISTEMA TO CAB-DATA (4:2)
            MOVE "/" TO CAB-DATA (6:1)
-           MOVE ANO-SISTEMA TO CAB-DATA (7:2)
+           MOVE ANO-SISTEMA TO CAB-DATA (7:4)
+           PERFORM LOGIN-OPERADOR
            PERFORM UNTIL OPCAO EQUAL 00
-               DISPLAY MENU
+               DISPLAY TELA-MENU
                ACCEPT OPCAO
                EVALUATE OPCAO
                    WHEN 01
                        DISPLAY LIMPA-TELA
-                       CALL "PROG01" USING CAB-DATA
+                       CALL "PROG01" USING CAB-DATA CAB-OPERADOR
                        CANCEL "PROG01"
                    WHEN 02
                        DISPLAY LIMPA-TELA
-                       CALL "PROG02" USING CAB-DATA
+                       CALL "PROG02" USING CAB-DATA CAB-OPERADOR
                        CANCEL "PROG02"
                    WHEN 03
                        DISPLAY LIMPA-TELA
-                       CALL "PROG03" USING CAB-DATA
+                       CALL "PROG03" USING CAB-DATA WS-MODO-EXECUCAO
+                          CAB-OPERADOR
                        CANCEL "PROG03"
                    WHEN 04
                        DISPLAY LIMPA-TELA
-                       CALL "PROG04" USING CAB-DATA
+                       CALL "PROG04" USING CAB-DATA WS-MODO-EXECUCAO
+                          CAB-OPERADOR
                        CANCEL "PROG04"
+                   WHEN 05
+                       DISPLAY LIMPA-TELA
+                       CALL "PROG05" USING CAB-DATA WS-MODO-EXECUCAO
+                       CANCEL "PROG05"
+                   WHEN 06
+                       DISPLAY LIMPA-TELA
+                       CALL "PROG06" USING CAB-DATA CAB-OPERADOR
+                       CANCEL "PROG06"
                    END-EVALUATE
            END-PERFORM
            .
+       LOGIN-OPERADOR.
+           MOVE SPACES TO CAB-OPERADOR
+           PERFORM UNTIL CAB-OPERADOR NOT = SPACES
+              DISPLAY TELA-LOGIN
+              ACCEPT CAB-OPERADOR AT 0524
+           END-PERFORM
+           DISPLAY LIMPA-TELA
+           .
        FIM.
            STOP RUN.
