@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO ARQUIVO DE IMPORTACAO DE CLIENTES (IMPCLI.TXT)
+      * REGISTRO TEXTO DE 76 POSICOES, UMA LINHA POR CLIENTE:
+      *   POS 01-14 CNPJ (14 DIGITOS, SEM PONTUACAO)
+      *   POS 15-54 RAZAO SOCIAL
+      *   POS 55-65 LATITUDE  (S9(03)V9(08))
+      *   POS 66-76 LONGITUDE (S9(03)V9(08))
+      *-----------------------------------------------------------------
+       FD  ARQ-IMP-CLIENTE
+           LABEL RECORD IS STANDARD.
+       01  REGISTRO-IMP-CLIENTE.
+           02 IMP-CLI-CNPJ          PIC 9(14).
+           02 IMP-CLI-RAZAO-SOCIAL  PIC X(40).
+           02 IMP-CLI-LATITUDE      PIC S9(03)V9(08).
+           02 IMP-CLI-LONGITUDE     PIC S9(03)V9(08).
