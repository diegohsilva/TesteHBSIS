@@ -0,0 +1,5 @@
+       FD  ARQ-CTRL-VENDEDOR
+           LABEL RECORD IS STANDARD.
+       01  REGISTRO-CTRL-VENDEDOR.
+           02 CTL-CHAVE-VEN         PIC 9(01).
+           02 CTL-ULTIMO-CODIGO-VEN PIC 9(03).
