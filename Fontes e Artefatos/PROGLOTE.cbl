@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGLOTE.
+       AUTHOR. DIEGO H.
+       DATE-WRITTEN. 08/08/2026.
+      *              ******** JOB DE LOTE NOTURNO ********
+      *    EXECUTA, SEM OPERADOR, OS RELATORIOS DE CLIENTES E
+      *    VENDEDORES E A DISTRIBUICAO DE CLIENTES POR VENDEDOR,
+      *    NA MESMA SEQUENCIA DISPONIVEL NO MENU (OPCOES 03, 04 E
+      *    05), CADA PASSO USANDO OS VALORES-PADRAO DE FILTRO E
+      *    ORDENACAO (SEM PERGUNTAR NADA AO OPERADOR).
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 DATA-SISTEMA         PIC 9(08) VALUE ZEROS.
+       01 FILLER REDEFINES DATA-SISTEMA.
+          02 ANO-SISTEMA       PIC 9(04).
+          02 MES-SISTEMA       PIC 9(02).
+          02 DIA-SISTEMA       PIC 9(02).
+       01 CAB-DATA             PIC 99/99/9(04).
+       77 WS-MODO-EXECUCAO     PIC X(01) VALUE "B".
+       77 CAB-OPERADOR         PIC X(10) VALUE "LOTE".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD
+           MOVE DIA-SISTEMA TO CAB-DATA (1:2)
+           MOVE "/" TO CAB-DATA (3:1)
+           MOVE MES-SISTEMA TO CAB-DATA (4:2)
+           MOVE "/" TO CAB-DATA (6:1)
+           MOVE ANO-SISTEMA TO CAB-DATA (7:4)
+
+           DISPLAY "PROGLOTE - INICIO DO PROCESSAMENTO NOTURNO - "
+                   CAB-DATA
+
+           DISPLAY "PROGLOTE - GERANDO RELATORIO DE CLIENTES..."
+           CALL "PROG03" USING CAB-DATA WS-MODO-EXECUCAO
+              CAB-OPERADOR
+           CANCEL "PROG03"
+
+           DISPLAY "PROGLOTE - GERANDO RELATORIO DE VENDEDORES..."
+           CALL "PROG04" USING CAB-DATA WS-MODO-EXECUCAO
+              CAB-OPERADOR
+           CANCEL "PROG04"
+
+           DISPLAY "PROGLOTE - EXECUTANDO DISTRIBUICAO DE CLIENTES..."
+           CALL "PROG05" USING CAB-DATA WS-MODO-EXECUCAO
+           CANCEL "PROG05"
+
+           DISPLAY "PROGLOTE - FIM DO PROCESSAMENTO NOTURNO."
+           .
+       FIM.
+           STOP RUN.
