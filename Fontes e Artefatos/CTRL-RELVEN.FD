@@ -0,0 +1,9 @@
+       FD  ARQ-CTRL-RELVEN
+           LABEL RECORD IS STANDARD.
+       01  REGISTRO-CTRL-RELVEN.
+           02 CTL-CHAVE             PIC 9(01).
+           02 CTL-FASE              PIC X(01).
+           02 CTL-QTD-PROCESSADOS   PIC 9(06).
+           02 CTL-PAGINA            PIC 9(03).
+           02 CTL-LINHA             PIC 9(02).
+           02 CTL-QTD-LISTADOS      PIC 9(06).
