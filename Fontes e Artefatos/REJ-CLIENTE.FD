@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO ARQUIVO DE REJEITOS DA IMPORTACAO DE CLIENTES
+      * (REJCLI.TXT) - UMA LINHA POR REGISTRO REJEITADO:
+      *   REGISTRO ORIGINAL (IMP-CLIENTE.FD) + CODIGO DO MOTIVO
+      *   01 CNPJ AUSENTE OU ZERADO
+      *   02 DIGITO VERIFICADOR DO CNPJ INVALIDO
+      *   03 CNPJ DUPLICADO NO CADASTRO
+      *   04 ERRO NA GRAVACAO DO REGISTRO
+      *   05 LATITUDE OU LONGITUDE FORA DA FAIXA VALIDA
+      *-----------------------------------------------------------------
+       FD  ARQ-REJ-CLIENTE
+           LABEL RECORD IS STANDARD.
+       01  REGISTRO-REJ-CLIENTE.
+           02 REJ-CLI-CNPJ           PIC 9(14).
+           02 REJ-CLI-RAZAO-SOCIAL   PIC X(40).
+           02 REJ-CLI-LATITUDE       PIC S9(03)V9(08).
+           02 REJ-CLI-LONGITUDE      PIC S9(03)V9(08).
+           02 REJ-CLI-MOTIVO         PIC 9(02).
