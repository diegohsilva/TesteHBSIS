@@ -0,0 +1,14 @@
+       FD  ARQ-AUD-CLIENTE
+           LABEL RECORD IS STANDARD.
+       01  REGISTRO-AUD-CLIENTE.
+           02 AUD-CLI-DATA          PIC 99/99/9(04).
+           02 AUD-CLI-OPERACAO      PIC X(01).
+              88 AUD-CLI-INCLUSAO   VALUE "I".
+              88 AUD-CLI-ALTERACAO  VALUE "A".
+              88 AUD-CLI-EXCLUSAO   VALUE "E".
+              88 AUD-CLI-DESFAZER   VALUE "D".
+              88 AUD-CLI-TRANSFERENCIA VALUE "T".
+           02 AUD-CLI-CODIGO        PIC 9(07).
+           02 AUD-CLI-ANTES         PIC X(255).
+           02 AUD-CLI-DEPOIS        PIC X(255).
+           02 AUD-CLI-OPERADOR      PIC X(10).
